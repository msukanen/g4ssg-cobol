@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Shared dice-roll accumulators.  COPY 1D6./COPY 2D6./COPY 3D6.
+      * (see 1D6.cpy/2D6.cpy/3D6.cpy) roll into D6; a handful of callers
+      * need a second, independent roll at the same time and use D62
+      * for that (e.g. GEN-SYSTEM-AGE's month/BYr fine-tuning roll).
+      ******************************************************************
+       01  D6                          PIC 9(5).
+       01  D62                         PIC 9(5).
