@@ -0,0 +1,3 @@
+      * Inline single d6 roll into D6 (see RNG.cpy).
+           MOVE 0 TO D6
+           CALL '1D6' USING D6
