@@ -6,6 +6,9 @@
        77  INF-LIFESPAN                PIC 9(5)V9 VALUE 99999.9.        CONSTANT
       * Generic - something-not-available - value.
        77  NOT-AVAILABLE               PIC 9V9 VALUE 0.0.               CONSTANT
+      * Sentinel for a COMP-2 span/luminosity field that does not apply
+      * to a given stellar evolution row (e.g. no giant stage).
+       77  NOT-APPLICABLE              USAGE COMP-2 VALUE -1.           CONSTANT
       *********************************
       * For e.g. ALTER-VALUE-#
       * 
@@ -14,9 +17,16 @@
        
        77  K100                        USAGE COMP-2 VALUE 100.0.        CONSTANT
       *********************************
-      * Some error codes:
-      *
-      * TODO: Black hole temperature - how to figure out?
-       77  ERR-BH-TEMP                 PIC 999 VALUE 333.               CONSTANT
-      * TODO: Black hole mass - how much should it differ from main-seq?
-       77  ERR-BH-MASS                 PIC 999 VALUE 334.               CONSTANT
+      * Mass, in multiples of Sol, above which a star is "massive" and
+      * follows the p.126 massive-star tables instead of the normal
+      * p.101/p.103 ones.
+       77  MASSIVE-STAR-THRESHOLD      USAGE COMP-2 VALUE 2.0.          CONSTANT
+      * Random +/- applied to a freshly rolled mass multiplier.
+       77  MASS-VARIANCE               USAGE COMP-2 VALUE 0.05.         CONSTANT
+      * Orbits are never placed closer together than this (p.109).
+       77  MIN-ORBIT-GAP               USAGE COMP-2 VALUE 0.15.         CONSTANT
+      * Largest STAR-COUNT that STARDBF.cpy's fixed-size STARDB-BODY can
+      * hold — see the discussion there.  Bigger than any realistic
+      * GURPS multi-star system, so this only ever bites a pathological
+      * roll.
+       77  STARDB-MAX-STARS            PIC 999 VALUE 14.                CONSTANT
