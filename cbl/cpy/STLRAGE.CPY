@@ -0,0 +1,6 @@
+      * A star system's age and typical stellar population.  Used both
+      * as WS-STAR-SYSTEM's SYSTEM-AGE and as the LK-AGE LINKAGE record
+      * accepted by e.g. DETERMINE-STAR-K and DETERMINE-LUMINOSITY.
+               10  BYR                 USAGE COMP-2.                    Byr
+               10  POPULATION          PIC XX.
+                   COPY STLRPOP.
