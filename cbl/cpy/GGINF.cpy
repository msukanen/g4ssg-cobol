@@ -0,0 +1,13 @@
+      * A single generated gas giant.
+               10  GG-SIZE             PIC X VALUE '-'.
+                   88  GG-SMALL        VALUE 'S'.
+                   88  GG-MEDIUM       VALUE 'M'.
+                   88  GG-LARGE        VALUE 'L'.
+               10  GG-MASS             USAGE COMP-2.                    × Jupiter
+      *            Satellite breakdown (GURPS Space p.114): moonlets are
+      *            captured debris/ringlets, the rest are proper moons
+      *            sized the same way planets are.
+               10  GG-MOONLET-COUNT    PIC 99 VALUE 0.
+               10  GG-SMALL-MOON-COUNT PIC 99 VALUE 0.
+               10  GG-MED-MOON-COUNT   PIC 99 VALUE 0.
+               10  GG-LARGE-MOON-COUNT PIC 99 VALUE 0.
