@@ -0,0 +1,3 @@
+      * Inline 3d6 roll into D6 (see RNG.cpy).  3D6 zeroes its own
+      * return value so no priming MOVE is needed here.
+           CALL '3D6' USING D6
