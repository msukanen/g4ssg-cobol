@@ -0,0 +1,3 @@
+      * Bare-expression member: a single d6 roll, for use as a term
+      * inside a larger expression (see D6ROLL.cbl).
+           FUNCTION ROLL-D6
