@@ -0,0 +1,6 @@
+      * Condition-names for a stellar separation's SEP-CATEGORY.
+                   88  SEP-V-CLOSE     VALUE 1.
+                   88  SEP-CLOSE       VALUE 2.
+                   88  SEP-MODERATE    VALUE 3.
+                   88  SEP-WIDE        VALUE 4.
+                   88  SEP-DISTANT     VALUE 5.
