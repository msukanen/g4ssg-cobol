@@ -0,0 +1,5 @@
+      * Condition-names for GAS-GIANT-ARRANGEMENT's ARRANGEMENT (PIC X).
+                   88  NO-GAS-GIANT    VALUE '-'.
+                   88  CONVENTIONAL-GG VALUE 'C'.
+                   88  ECCENTRIC-GG    VALUE 'E'.
+                   88  EPISTELLAR-GG   VALUE 'P'.
