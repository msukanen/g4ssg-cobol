@@ -0,0 +1,17 @@
+      * A single generated asteroid belt.
+               10  BELT-DISTANCE       USAGE COMP-2.                    AU
+      *            Mirrors EASTBELT.cpy's LK-BELT shape exactly, so the
+      *            whole group can be passed as-is to GEN-ASTEROID-BELT.
+               10  BELT-SURVEY.
+                   15  BELT-COMPOSITION PIC X VALUE '-'.
+                       88  BELT-C      VALUE 'C'.
+                       88  BELT-M      VALUE 'M'.
+                       88  BELT-S      VALUE 'S'.
+      *                How worthwhile the belt is to mine, once
+      *                composition is known — see GEN-ASTEROID-BELT's
+      *                richness roll.
+                   15  BELT-RICHNESS   PIC X VALUE '-'.
+                       88  BELT-POOR       VALUE 'P'.
+                       88  BELT-AVERAGE    VALUE 'A'.
+                       88  BELT-RICH       VALUE 'R'.
+                       88  BELT-MOTHERLODE VALUE 'X'.
