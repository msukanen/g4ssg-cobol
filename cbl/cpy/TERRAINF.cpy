@@ -0,0 +1,13 @@
+      * A single generated terrestrial planet (GURPS Space p.110+).
+      * Filled in by PLACE-PLANETS-AND-BELTS/GEN-TERRESTRIAL-PLANET.
+               10  TERRA-SIZE          PIC X(9) VALUE SPACES.
+               10  TERRA-ATMOSPHERE    PIC X(9) VALUE SPACES.
+               10  TERRA-HYDROGRAPHIC  PIC 999  VALUE 0.
+      *            Set when this world sits close enough in to an
+      *            epistellar gas giant's orbit to share its tidal-
+      *            lock/extreme-heat fate (see GGARR.cpy's
+      *            TIDAL-LOCK-RISK).
+               10  TERRA-TIDAL-FLAG    PIC X    VALUE '-'.
+                   88  TERRA-TIDAL-LOCKED
+                                       VALUE 'Y'
+                                       WHEN SET TO FALSE IS '-'.
