@@ -0,0 +1,13 @@
+      * Orbital limits/snow-line for a star.  Shared by STARDATA (as
+      * ORBIT-LIMITS' children) and by GEN-GAS-GIANT-ARRANGEMENT's
+      * LK-LIMITS, which receives an ORBIT-LIMITS group verbatim.
+               15  INNER-LIMIT         USAGE COMP-2.                    AU
+               15  OUTER-LIMIT         USAGE COMP-2.                    AU
+               15  SNOW-LINE           USAGE COMP-2.                    AU
+      *        Habitable zone — the band, centered near the snow line's
+      *        sqrt(lum) baseline, within which a world could plausibly
+      *        carry liquid water on its surface today (as opposed to
+      *        SNOW-LINE, which marks where ice could form ~during~
+      *        planetary formation).
+               15  HZ-INNER            USAGE COMP-2.                    AU
+               15  HZ-OUTER            USAGE COMP-2.                    AU
