@@ -0,0 +1,12 @@
+      * LK-BELT for GEN-ASTEROID-BELT: belt composition roll result.
+           05  BELT-COMPOSITION        PIC X VALUE '-'.
+               88  BELT-C              VALUE 'C'.
+               88  BELT-M              VALUE 'M'.
+               88  BELT-S              VALUE 'S'.
+      *    How worthwhile the belt is to mine, once composition is
+      *    known — see GEN-ASTEROID-BELT's richness roll.
+           05  BELT-RICHNESS           PIC X VALUE '-'.
+               88  BELT-POOR           VALUE 'P'.
+               88  BELT-AVERAGE        VALUE 'A'.
+               88  BELT-RICH           VALUE 'R'.
+               88  BELT-MOTHERLODE     VALUE 'X'.
