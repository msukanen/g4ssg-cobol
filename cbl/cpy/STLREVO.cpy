@@ -0,0 +1,10 @@
+      * One row of parsed stellar-evolution CSV data (GURPS Space
+      * p.103/p.126 tables).
+               10  MASS                USAGE COMP-2.                    × Sol
+               10  APPROX-TYPE         PIC X(10).
+               10  AVG-TEMP            USAGE COMP-2.                    Kelvin
+               10  LUMINOSITY-MIN      USAGE COMP-2.                    × Sol
+               10  LUMINOSITY-MAX      USAGE COMP-2.                    × Sol
+               10  SPAN-M              USAGE COMP-2.                    Byr
+               10  SPAN-S              USAGE COMP-2.                    Byr
+               10  SPAN-G              USAGE COMP-2.                    Byr
