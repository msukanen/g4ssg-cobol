@@ -0,0 +1,5 @@
+      * Condition-names for an ORBIT entry's OBJ (PIC X).
+                   88  OBJ-NOTHING         VALUE '-'.
+                   88  OBJ-GAS-GIANT       VALUE 'G'.
+                   88  OBJ-TERRESTRIAL     VALUE 'T'.
+                   88  OBJ-ASTEROID-BELT   VALUE 'A'.
