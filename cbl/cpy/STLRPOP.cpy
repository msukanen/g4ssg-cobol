@@ -0,0 +1,7 @@
+      * Condition-names for a star system's typical POPULATION (PIC XX).
+                   88  POP-EX1         VALUE 'X1'.                      p.101
+                   88  POP-Y1          VALUE 'Y1'.
+                   88  POP-I1          VALUE 'I1'.
+                   88  POP-O1          VALUE 'O1'.
+                   88  POP-I2          VALUE 'I2'.
+                   88  POP-EX2         VALUE 'X2'.
