@@ -0,0 +1,11 @@
+      * Life-stage condition-names for STARDATA's STAGE (PIC XXX).
+                   88  CLASS-V         VALUE 'V'.                       Main seq.
+                   88  CLASS-IV        VALUE 'IV'.                      Subgiant
+                   88  CLASS-III       VALUE 'III'.                     Giant
+                   88  CLASS-VI        VALUE 'VI'.                      Subdwarf
+                   88  CLASS-II        VALUE 'II'.                      Bright giant
+                   88  CLASS-IB        VALUE 'IB'.                      Supergiant
+                   88  CLASS-IA        VALUE 'IA'.                      Lum. sgiant
+                   88  WHITE-DWARF     VALUE 'WD'.
+                   88  NEUTRON-STAR    VALUE 'NS'.
+                   88  BLACK-HOLE      VALUE 'BH'.
