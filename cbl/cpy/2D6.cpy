@@ -0,0 +1,3 @@
+      * Inline 2d6 roll into D6 (see RNG.cpy).
+           MOVE 0 TO D6
+           CALL '2D6' USING D6
