@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Shared ENVIRONMENT DIVISION for programs that use 'D' floating
+      * debug-indicator lines (DISPLAY lines prefixed with 'D' in area
+      * A that only compile/execute under DEBUGGING MODE).
+      *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. WSL WITH DEBUGGING MODE.
