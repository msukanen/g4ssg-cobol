@@ -4,29 +4,46 @@
        DATE-WRITTEN. June 3, 2025
       ******************************************************************
       *
-      * Explain/print GGA in more or less human readable form.
+      * Explain/print GGA in more or less human readable form, along
+      * with the raw 3D6 roll and the table boundary it fell into
+      * (GURPS Space p.105-106), so a live session can be checked
+      * against the GM screen's own copy of the table.
       *
       ******************************************************************
        DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-ROLL-STR                 PIC Z9.
        LINKAGE SECTION.
-       01  LK-GGA                      PIC 9.
-           COPY GGA.
+       01  LK-GGA.
+           05  LK-ARRANGEMENT          PIC X VALUE '-'.
+               COPY GGARR.cpy.
+           05  LK-DISTANCE             USAGE COMP-2.
+           05  LK-ROLL                 PIC 9(5).
        01  LK-XPGGA                    PIC X(79).
 
        PROCEDURE DIVISION USING LK-GGA, LK-XPGGA.
+           MOVE LK-ROLL TO WS-ROLL-STR.
            EVALUATE TRUE
                WHEN NO-GAS-GIANT
-                   MOVE 'no gas giant' TO LK-XPGGA
-               WHEN CONVENTIONAL-GAS-GIANT
-                   MOVE 'conventional gas giant' TO LK-XPGGA
-               WHEN ECCENTRIC-GAS-GIANT
-                   MOVE 'eccentric gas giant' TO LK-XPGGA
-               WHEN EPISTELLAR-GAS-GIANT
-                   MOVE 'epistellar gas giant' TO LK-XPGGA
+                   STRING FUNCTION TRIM(WS-ROLL-STR)
+                           ' → ≤10, no gas giant'
+                           DELIMITED BY SIZE INTO LK-XPGGA
+               WHEN CONVENTIONAL-GG
+                   STRING FUNCTION TRIM(WS-ROLL-STR)
+                           ' → ≤12, conventional gas giant'
+                           DELIMITED BY SIZE INTO LK-XPGGA
+               WHEN ECCENTRIC-GG
+                   STRING FUNCTION TRIM(WS-ROLL-STR)
+                           ' → ≤14, eccentric gas giant'
+                           DELIMITED BY SIZE INTO LK-XPGGA
+               WHEN EPISTELLAR-GG
+                   STRING FUNCTION TRIM(WS-ROLL-STR)
+                           ' → >14, epistellar gas giant'
+                           DELIMITED BY SIZE INTO LK-XPGGA
                WHEN OTHER
       D            DISPLAY '[XPGGA.cbl]'
                    DISPLAY 'ERROR: developer brain malfunction detected'
-                   DISPLAY 'Causeâ†’ gas giant arrangement '
+                   DISPLAY 'Cause→ gas giant arrangement '
                            'out of bounds?'
                    MOVE 112 TO RETURN-CODE
                    STOP RUN
