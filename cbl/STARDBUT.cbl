@@ -0,0 +1,187 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   G4SSGDBU.
+       AUTHOR.       Markku Sukanen.
+       DATE-WRITTEN. August 8, 2026.
+      ******************************************************************
+      *
+      * Small maintenance utility for the star-system database that
+      * G4SSGCRE (cbl/MAIN.cbl) persists to (see cpy/STARDBF.cpy).
+      * List/find/delete entries without regenerating anything.
+      *
+      * PARM syntax (comma-separated key=value tokens, same style as
+      * G4SSGCRE's):
+      *   PATH=<path>    star database file (default stardb.dat)
+      *   FIND=<text>    list only systems whose name contains <text>
+      *                  (case-insensitive)
+      *   DELETE=<name>  delete the system with this exact name
+      * With no FIND/DELETE token, every system in the database is
+      * listed.  FIND and DELETE are mutually exclusive; DELETE wins if
+      * both are given.
+      *
+      ******************************************************************
+       COPY        TESTENV.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STARDB-FILE          ASSIGN TO WS-STARDB-PATH
+                                       ORGANIZATION IS INDEXED
+                                       ACCESS MODE IS DYNAMIC
+                                       RECORD KEY IS STARDB-KEY
+                                       FILE STATUS
+                                       IS WS-STARDB-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STARDB-FILE.
+       01  STARDB-RECORD.
+           COPY STARDBF.
+
+       WORKING-STORAGE SECTION.
+      *********************************
+      * Parsed run params — same UNSTRING/'=' idiom as G4SSGCRE.
+       01  PARSED-PARM.
+           05  PARM-LEN                PIC 999 USAGE COMP-3.
+           05  PARSED-FIELD            PIC X(20).
+           05  PARM-INDEX              PIC 99 VALUE 1.
+       01  WS-PARM-KEY                 PIC X(20).                       helper
+       01  WS-PARM-VAL                 PIC X(20).                       helper
+       01  WS-PARM-TOKENS              PIC 9 USAGE COMP-5.              helper
+       01  WS-STARDB-PATH              PIC X(100) VALUE "stardb.dat".
+       01  WS-STARDB-STATUS            PIC XX.
+           88  STARDB-FILE-OK          VALUE '00'.
+           88  STARDB-FILE-EOF         VALUE '10'.
+       01  WS-FIND-TEXT                PIC X(48) VALUE SPACES.
+       01  WS-DELETE-NAME              PIC X(48) VALUE SPACES.
+       01  WS-UC-NAME                  PIC X(48).                       helper
+       01  WS-UC-FIND                  PIC X(48).                       helper
+       01  WS-MATCH-COUNT              PIC 9(3) USAGE COMP-5.           helper
+       01  WS-LISTED-COUNT             PIC 9(5) USAGE COMP-5 VALUE 0.
+
+       LINKAGE SECTION.
+       01  LK-PARM.
+           05  LK-PARM-LEN             PIC ZZ9.
+           05  LK-PARM-DATA            PIC X(100).
+
+      ******************************************************************
+      *    /`--------´\
+      *   [    MAIN    ]
+      *    ^~~~~~~~~~~^
+       PROCEDURE DIVISION USING LK-PARM.
+      *    Parse "command line":
+           COMPUTE PARM-LEN =
+                   FUNCTION LENGTH(FUNCTION TRIM(LK-PARM-DATA)).
+           PERFORM UNTIL PARM-INDEX > PARM-LEN
+               INITIALIZE PARSED-FIELD
+               UNSTRING LK-PARM-DATA   DELIMITED BY ','
+                       INTO PARSED-FIELD
+                       WITH POINTER PARM-INDEX
+               END-UNSTRING
+               MOVE FUNCTION TRIM(PARSED-FIELD) TO PARSED-FIELD
+
+               INITIALIZE WS-PARM-KEY WS-PARM-VAL
+               MOVE 0 TO WS-PARM-TOKENS
+               UNSTRING PARSED-FIELD  DELIMITED BY '='
+                       INTO WS-PARM-KEY, WS-PARM-VAL
+                       TALLYING IN WS-PARM-TOKENS
+               END-UNSTRING
+               MOVE FUNCTION TRIM(WS-PARM-KEY) TO WS-PARM-KEY
+               MOVE FUNCTION TRIM(WS-PARM-VAL) TO WS-PARM-VAL
+
+               IF WS-PARM-TOKENS > 1 THEN
+                   EVALUATE FUNCTION UPPER-CASE(WS-PARM-KEY)
+                       WHEN 'PATH'
+                           MOVE WS-PARM-VAL TO WS-STARDB-PATH
+                       WHEN 'FIND'
+                           MOVE WS-PARM-VAL TO WS-FIND-TEXT
+                       WHEN 'DELETE'
+                           MOVE WS-PARM-VAL TO WS-DELETE-NAME
+                   END-EVALUATE
+               END-IF
+           END-PERFORM.
+
+           OPEN I-O STARDB-FILE.
+           IF NOT STARDB-FILE-OK THEN
+               DISPLAY 'No star database at '
+                   FUNCTION TRIM(WS-STARDB-PATH) ' — nothing to do.'
+               GOBACK
+           END-IF.
+
+           IF WS-DELETE-NAME NOT = SPACES THEN
+               PERFORM DELETE-SYSTEM
+           ELSE
+               PERFORM LIST-SYSTEMS
+           END-IF.
+
+           CLOSE STARDB-FILE.
+           GOBACK.
+
+      *********************************
+      * List every system in the database, or only those whose name
+      * contains WS-FIND-TEXT when one was given.
+       LIST-SYSTEMS.
+           MOVE LOW-VALUES TO STARDB-KEY.
+           START STARDB-FILE KEY IS NOT LESS THAN STARDB-KEY
+               INVALID KEY
+                   DISPLAY 'Star database is empty.'
+                   EXIT PARAGRAPH
+           END-START.
+           PERFORM UNTIL STARDB-FILE-EOF
+               READ STARDB-FILE NEXT RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       PERFORM LIST-ONE-IF-MATCHING
+               END-READ
+           END-PERFORM.
+           IF WS-LISTED-COUNT = 0 THEN
+               DISPLAY 'No matching systems found.'
+           ELSE
+               DISPLAY WS-LISTED-COUNT ' system(s) listed.'
+           END-IF.
+           EXIT PARAGRAPH.
+
+      *********************************
+      * Filter (when WS-FIND-TEXT is set) and DISPLAY one STARDB-FILE
+      * row — name, age, population, star count.
+       LIST-ONE-IF-MATCHING.
+           IF WS-FIND-TEXT = SPACES THEN
+               PERFORM DISPLAY-STARDB-ROW
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE FUNCTION UPPER-CASE(STARDB-KEY) TO WS-UC-NAME.
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-FIND-TEXT))
+               TO WS-UC-FIND.
+           MOVE 0 TO WS-MATCH-COUNT.
+           INSPECT WS-UC-NAME
+               TALLYING WS-MATCH-COUNT FOR ALL WS-UC-FIND.
+           IF WS-MATCH-COUNT > 0 THEN
+               PERFORM DISPLAY-STARDB-ROW
+           END-IF.
+           EXIT PARAGRAPH.
+
+       DISPLAY-STARDB-ROW.
+           ADD 1 TO WS-LISTED-COUNT.
+           DISPLAY FUNCTION TRIM(STARDB-KEY)
+               ' - ' STARDB-STAR-COUNT ' star(s), age '
+               STARDB-BYR ' Byr, population ' STARDB-POPULATION.
+           EXIT PARAGRAPH.
+
+      *********************************
+      * Remove the exactly-named system given via 'DELETE=<name>'.
+       DELETE-SYSTEM.
+           MOVE WS-DELETE-NAME TO STARDB-KEY.
+           READ STARDB-FILE
+               INVALID KEY
+                   DISPLAY 'No saved system named '
+                       FUNCTION TRIM(WS-DELETE-NAME)
+                       ' — nothing to delete.'
+                   EXIT PARAGRAPH
+           END-READ.
+           DELETE STARDB-FILE
+               INVALID KEY
+                   DISPLAY 'WARNING: could not delete system '
+                       FUNCTION TRIM(WS-DELETE-NAME) '.'
+               NOT INVALID KEY
+                   DISPLAY 'Deleted system '
+                       FUNCTION TRIM(WS-DELETE-NAME) '.'
+           END-DELETE.
+           EXIT PARAGRAPH.
