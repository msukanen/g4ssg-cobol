@@ -20,9 +20,14 @@
            05  ARRANGEMENT             PIC X VALUE '-'.
                COPY GGARR.cpy.
            05  DISTANCE                USAGE COMP-2.
+           05  ROLL                    PIC 9(5).
+           05  TIDAL-LOCK-FLAG         PIC X VALUE '-'.
+               88  TIDAL-LOCK-RISK     VALUE 'Y'
+                                       WHEN SET TO FALSE IS '-'.
 
        PROCEDURE DIVISION USING LK-LIMITS, LK-GGA.
            COPY 3D6.
+           MOVE D6 TO ROLL.
            EVALUATE TRUE
                WHEN D6 <= 10
                    SET NO-GAS-GIANT TO TRUE                             No GG
@@ -31,8 +36,7 @@
       *        Avg. distance to the major GG.  We assume that such
       *        object's orbit is not too noticeably eccentric lest it'll
       *        be too unstable in the long term.
-               WHEN D6 <= 666
-      *        WHEN D6 <= 12
+               WHEN D6 <= 12
                    SET CONVENTIONAL-GG TO TRUE
       D            DISPLAY 'SET TO CONVENTIONAL-GG'
                    COPY 2D6.
@@ -47,6 +51,7 @@
                WHEN OTHER
                    SET EPISTELLAR-GG TO TRUE
       D            DISPLAY 'SET TO EPISTELLAR-GG'
+                   SET TIDAL-LOCK-RISK TO TRUE
                    COPY 3D6.
                    COMPUTE DISTANCE = 0.1 * D6 * INNER-LIMIT
            END-EVALUATE.
