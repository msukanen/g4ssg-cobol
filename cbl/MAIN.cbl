@@ -8,45 +8,337 @@
       *
       ******************************************************************
        COPY        TESTENV.
+       REPOSITORY.
+           FUNCTION ORBITAL-SPACING-RATIO.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CSV-FILE             ASSIGN TO "data/SPECS.csv"
+           SELECT CSV-FILE             ASSIGN TO WS-CSV-PATH
                                        ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OUT-FILE             ASSIGN TO "output.csv"
+                                       ORGANIZATION IS LINE SEQUENTIAL.
+      *    Batch-run checkpoint marker — see WS-CHECKPOINT-MODE.  It may
+      *    not exist yet on a fresh run, hence the FILE STATUS (this
+      *    program otherwise lets OPEN failures abort, since every other
+      *    file it touches is mandatory).
+           SELECT CHECKPOINT-FILE      ASSIGN TO WS-CHECKPOINT-PATH
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS
+                                       IS WS-CHECKPOINT-STATUS.
+      *    Persisted star systems, keyed by system name/coordinate — so
+      *    a previously generated system can be pulled up (PARM
+      *    'LOAD=<name>') instead of re-rolled from scratch.  See
+      *    cpy/STARDBF.cpy for the record layout.
+           SELECT STARDB-FILE          ASSIGN TO WS-STARDB-PATH
+                                       ORGANIZATION IS INDEXED
+                                       ACCESS MODE IS DYNAMIC
+                                       RECORD KEY IS STARDB-KEY
+                                       FILE STATUS
+                                       IS WS-STARDB-STATUS.
+      *    Printable, player-facing world write-up — see WS-REPORT-MODE.
+           SELECT REPORT-FILE          ASSIGN TO WS-REPORT-PATH
+                                       ORGANIZATION IS LINE SEQUENTIAL.
+      *    Full internal trace — see WS-TRACE-MODE.  Everything the
+      *    column-7 'D' DISPLAYs sprinkled through this program would
+      *    show if it were recompiled WITH DEBUGGING MODE, available
+      *    instead with a PARM switch on an ordinary production build.
+           SELECT TRACE-FILE           ASSIGN TO WS-TRACE-PATH
+                                       ORGANIZATION IS LINE SEQUENTIAL.
+      *    Sector map — one row per generated system, hex-gridded and
+      *    cross-referenced by jump-neighbor — see WS-SECTOR-MODE.
+           SELECT SECTOR-FILE          ASSIGN TO WS-SECTOR-PATH
+                                       ORGANIZATION IS LINE SEQUENTIAL.
+      *    Audit trail — one row per invocation (timestamp, PARM used,
+      *    outcome), appended to across every run so old settings can
+      *    be traced back later.  Not gated by any 88 like REPORT-FILE/
+      *    SECTOR-FILE are — kept for every run, on by default.
+           SELECT RUNLOG-FILE          ASSIGN TO WS-RUNLOG-PATH
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS
+                                       IS WS-RUNLOG-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  CSV-FILE.
        01  CSV-RECORD.
            05  CSV-LINE                PIC X(50).
+       FD  OUT-FILE.
+       01  OUT-RECORD                  PIC X(200).
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD           PIC 9(3).
+       FD  STARDB-FILE.
+       01  STARDB-RECORD.
+           COPY STARDBF.
+       FD  REPORT-FILE.
+       01  REPORT-RECORD               PIC X(200).
+       FD  TRACE-FILE.
+       01  TRACE-RECORD                PIC X(200).
+       FD  SECTOR-FILE.
+       01  SECTOR-RECORD               PIC X(200).
+       FD  RUNLOG-FILE.
+       01  RUNLOG-RECORD               PIC X(200).
 
        WORKING-STORAGE SECTION.
       *********************************
       * Random number generation:
        COPY RNG.                                                        D6 etc.
        01  WS-TMP-STR                  PIC X(100).                      FMT-NUM
+       01  WS-XPGGA                    PIC X(79).                       XPGGA
+      *********************************
+      * Machine-readable (CSV) output:
+       01  WS-OUT-LINE                 PIC X(200).
+       01  WS-OUT-SYS-IDX              PIC 999.
+       01  WS-OUT-STAR-IDX             PIC 999.
+       01  WS-OUT-ORB-IDX              PIC 999.
        01  WS-TMP-N0                   USAGE COMP-2.
        01  WS-TMP-N1                   USAGE COMP-2.
        01  WS-TMP-N2                   USAGE COMP-2.
        01  WS-DELTA                    USAGE COMP-2.                    helper
        01  WS-RATIO                    USAGE COMP-2.                    helper
        01  WS-COUNT                    PIC 999 USAGE COMP-5.            helper
+       01  WS-MOON-COUNT               PIC 99  USAGE COMP-5.            helper
+       01  WS-MOON-IDX                 PIC 99  USAGE COMP-5.            helper
        01  WS-GG                       PIC X.                           helper
            88  IS-GG                   VALUE 'Y'
                                        WHEN SET TO FALSE IS 'N'.
+       01  WS-FORBIDDEN                PIC X.                           helper
+           88  IS-FORBIDDEN            VALUE 'Y'
+                                       WHEN SET TO FALSE IS 'N'.
+       01  WS-FZ-STAR-IDX              USAGE INDEX.                     helper
        01  WS-DISTANCE                 USAGE COMP-2.                    helper
        01  WS-SNOW-LINE                USAGE COMP-2.                    helper
+       01  WS-TIDAL-RISK               PIC X VALUE '-'.                 helper
+           88  WS-TIDAL-LOCK-RISK      VALUE 'Y'
+                                       WHEN SET TO FALSE IS '-'.
        01  WS-ADJACENT-INNER-OUTER     PIC X.
            88  IS-ADJACENT             VALUE 'Y'
                                        WHEN SET TO FALSE IS 'N'.
+      *    Plain-English label for where an orbit sits relative to its
+      *    star's snow line and habitable zone.
+       01  WS-ORBIT-ZONE               PIC X(20).                       helper
+           88  ZONE-HABITABLE          VALUE 'habitable zone'.
+           88  ZONE-INSIDE-SNOW-LINE   VALUE 'inside snow line'.
+           88  ZONE-BEYOND-SNOW-LINE  VALUE 'beyond snow line'.
       *********************************
       * Parsed run params:
        01  PARSED-PARM.
            05  PARM-LEN                PIC 999 USAGE COMP-3.
            05  PARSED-FIELD            PIC X(20).
            05  PARM-INDEX              PIC 9 VALUE 1.
-       01  WS-VERBOSITY                PIC X VALUE '-'.
-           88  VERBOSE-OUTPUT          VALUE 'Y'
+      *    KEY=VALUE token support, layered over the older single-letter
+      *    flags below (e.g. 'SEED=1234' alongside 'S1234') — PARSED-
+      *    FIELD is split on '=' first; WS-PARM-TOKENS tells whether one
+      *    was found at all (UNSTRING only fills WS-PARM-VAL when it
+      *    was), so a plain single-letter flag still falls through to
+      *    the legacy EVALUATE untouched.
+       01  WS-PARM-KEY                 PIC X(20).                       helper
+       01  WS-PARM-VAL                 PIC X(20).                       helper
+       01  WS-PARM-TOKENS              PIC 9 USAGE COMP-5.              helper
+      *    Tiered verbosity — 0 (quiet) shows only the final results,
+      *    1 (summary) adds per-star headline stats, 2 (full trace,
+      *    same as the legacy bare 'V'/'VERBOSE' flag) adds CSV
+      *    progress dots, seed echo, and orbital-mechanics detail.
+      *    SUMMARY-OUTPUT is also true at the FULL level, so a call
+      *    site only needs to test the lowest tier it belongs to.
+       01  WS-VERBOSITY-LEVEL          PIC 9 VALUE 0.
+           88  SUMMARY-OUTPUT          VALUE 1 THRU 9.
+           88  VERBOSE-OUTPUT          VALUE 2 THRU 9
+                                       WHEN SET TO FALSE IS 0.
+      *    Headless calibration mode: run the batch without printing
+      *    per-system detail, and tally stage/mass-index/GG-arrangement
+      *    counts for a distribution report at the end instead.
+       01  WS-CALIBRATION              PIC X VALUE '-'.
+           88  CALIBRATION-MODE        VALUE 'Y'
                                        WHEN SET TO FALSE IS '-'.
+       01  WS-TALLY-STAR-TOTAL         PIC 9(9) USAGE COMP-5 VALUE 0.
+       01  WS-TALLY-STAGE.
+           05  WS-TALLY-STAGE-V        PIC 9(9) USAGE COMP-5 VALUE 0.
+           05  WS-TALLY-STAGE-IV       PIC 9(9) USAGE COMP-5 VALUE 0.
+           05  WS-TALLY-STAGE-III      PIC 9(9) USAGE COMP-5 VALUE 0.
+           05  WS-TALLY-STAGE-VI       PIC 9(9) USAGE COMP-5 VALUE 0.
+           05  WS-TALLY-STAGE-II       PIC 9(9) USAGE COMP-5 VALUE 0.
+           05  WS-TALLY-STAGE-IB       PIC 9(9) USAGE COMP-5 VALUE 0.
+           05  WS-TALLY-STAGE-IA       PIC 9(9) USAGE COMP-5 VALUE 0.
+           05  WS-TALLY-STAGE-WD       PIC 9(9) USAGE COMP-5 VALUE 0.
+           05  WS-TALLY-STAGE-NS       PIC 9(9) USAGE COMP-5 VALUE 0.
+           05  WS-TALLY-STAGE-BH       PIC 9(9) USAGE COMP-5 VALUE 0.
+       01  WS-TALLY-ARR.
+           05  WS-TALLY-ARR-NONE       PIC 9(9) USAGE COMP-5 VALUE 0.
+           05  WS-TALLY-ARR-CONV       PIC 9(9) USAGE COMP-5 VALUE 0.
+           05  WS-TALLY-ARR-ECC        PIC 9(9) USAGE COMP-5 VALUE 0.
+           05  WS-TALLY-ARR-EPI        PIC 9(9) USAGE COMP-5 VALUE 0.
+      *    One counter per CSV mass-index row (same ceiling as EVO-COUNT
+      *    below) — how many generated stars landed on each row.
+       01  WS-TALLY-EVO                OCCURS 100 TIMES
+                                       PIC 9(9) USAGE COMP-5 VALUE 0.
+      *    Scratch fields for DISPLAY-TALLY-LINE — WS-DTL stands for
+      *    "display tally line".
+       01  WS-DTL-LABEL                PIC X(21).                       helper
+       01  WS-DTL-COUNT                PIC 9(9) USAGE COMP-5.           helper
+      *    Batch/sector mode: how many star systems to generate this
+      *    run, and which one we're currently on.
+       01  WS-SYSTEM-COUNT             PIC 999 USAGE COMP-5 VALUE 1.
+       01  WS-SYS-IDX                  PIC 999 USAGE COMP-5.
+      *    Run seed for reproducible dice — 0 means "don't reseed,
+      *    just let FUNCTION RANDOM run free" (see DICER000.cob).
+       01  WS-SEED                     PIC 9(9) USAGE COMP-5 VALUE 0.
+      *    Canned dice sequence file — SPACES means "roll for real";
+      *    otherwise 1D6 reads its face values from this file instead
+      *    of FUNCTION RANDOM, one line per die, for a fully
+      *    deterministic replay of an exact earlier run.  See
+      *    'DICEFILE=' below and 1D6.cob.
+       01  WS-DICE-REPLAY-PATH         PIC X(80) VALUE SPACES.
+      *    Forced star count for this run's system(s) — 0 means "roll it
+      *    per the p.101 table as usual".
+       01  WS-FORCED-STAR-COUNT        PIC 999 USAGE COMP-5 VALUE 0.
+      *    Forced system age (BYr) — negative means "roll it per the
+      *    population table as usual" (0.0 is itself a valid rolled age
+      *    for a brand-new EX1-population system, so it can't double as
+      *    the sentinel).
+       01  WS-FORCED-AGE               USAGE COMP-2 VALUE -1.
+      *    Scratch fields for CHECK-AGE-POPULATION-MISMATCH's lookup of
+      *    the rolled population's normal BYr band, and how much slack
+      *    (beyond that band) is tolerated before it's worth a warning.
+       01  WS-POP-AGE-MIN              USAGE COMP-2.
+       01  WS-POP-AGE-MAX              USAGE COMP-2.
+       01  WS-POP-AGE-SLACK            USAGE COMP-2 VALUE 1.0.
+      *    Forced primary mass/type — 0.0/SPACES means "roll it as
+      *    usual".  Only ever applied to the system's primary (STAR-IDX
+      *    1); companions still roll normally.
+       01  WS-FORCED-MASS              USAGE COMP-2 VALUE 0.0.
+       01  WS-FORCED-TYPE              PIC X(10) VALUE SPACES.
+      *    Runtime overrides for GEN-SRCH-MASS's massive-star cutoff
+      *    and mass-roll jitter (compiled-in defaults live in
+      *    CONST.cpy) — see SET-MASS-THRESHOLD/SET-MASS-VARIANCE in
+      *    cbl/RNDSMASS.cbl.
+       01  WS-MASS-THRESHOLD-TMP       USAGE COMP-2.
+       01  WS-MASS-VARIANCE-TMP        USAGE COMP-2.
+      *    Path to the stellar-evolution CSV — overridable via a PARM
+      *    'F' flag so an alternate table (e.g. one with brown dwarfs or
+      *    exotic remnants added) can be loaded without recompiling.
+       01  WS-CSV-PATH                 PIC X(100) VALUE "data/SPECS.csv".
+      *    Checkpointing for large batch runs — 'RESUME=Y' on the PARM
+      *    turns it on: a marker naming the last completed system index
+      *    is (re)written after every system, so a rerun with the same
+      *    PARM can pick up where a crashed/killed run left off instead
+      *    of starting the whole batch over from system 1.
+       01  WS-CHECKPOINT-MODE          PIC X VALUE '-'.
+           88  CHECKPOINT-ENABLED      VALUE 'Y'
+                                       WHEN SET TO FALSE IS '-'.
+       01  WS-CHECKPOINT-PATH          PIC X(100) VALUE "checkpoint.dat".
+       01  WS-CHECKPOINT-STATUS        PIC XX.
+           88  CHECKPOINT-FILE-OK      VALUE '00'.
+       01  WS-RESUME-FROM              PIC 999 USAGE COMP-5 VALUE 0.
+      *    Validate a PARM string and show what settings it would
+      *    apply, without spending any dice rolls or generating a
+      *    system — 'DRYRUN=Y' sanity-checks a batch-job PARM before
+      *    committing to a long run.
+       01  WS-DRY-RUN-MODE             PIC X VALUE '-'.
+           88  DRY-RUN-ENABLED         VALUE 'Y'
+                                       WHEN SET TO FALSE IS '-'.
+      *    'SPACEDIAG=Y' prints every orbit-spacing roll DETERMINE-
+      *    ORBITS makes — the ratio (FUNCTION ORBITAL-SPACING-RATIO),
+      *    the resulting gap, and the orbit distance it produced — so
+      *    the Titius-Bode-like spacing logic can be sanity-checked
+      *    instead of only ever seeing the final distances.
+       01  WS-SPACING-DIAG-MODE        PIC X VALUE '-'.
+           88  SPACING-DIAG-ENABLED    VALUE 'Y'
+                                       WHEN SET TO FALSE IS '-'.
+      *    Persisted star-system database — see cpy/STARDBF.cpy.  A
+      *    PARM 'LOAD=<name>' pulls a previously-saved system up
+      *    instead of generating a new one; every generated system
+      *    (named or not — unnamed ones are skipped) gets saved/
+      *    re-saved here as it completes.
+       01  WS-STARDB-PATH              PIC X(100) VALUE "stardb.dat".
+       01  WS-STARDB-STATUS            PIC XX.
+           88  STARDB-FILE-OK          VALUE '00'.
+       01  WS-LOAD-NAME                PIC X(48) VALUE SPACES.
+      *    'REGENSTAR=<n>' rerolls just STAR-IDX <n> of the system
+      *    pulled up by 'LOAD=<name>' — GENERATE-STAR, DETERMINE-
+      *    ORBITS, and PLACE-PLANETS-AND-BELTS only, leaving every
+      *    other star (and the pair's orbital-separation/gas-giant-
+      *    arrangement rolls, which aren't part of what those three
+      *    paragraphs redo) untouched — then re-saves the system.  See
+      *    REGENERATE-SINGLE-STAR.
+       01  WS-REGEN-STAR-IDX           PIC 999 USAGE COMP-5 VALUE 0.
+      *    Printable world write-up — 'REPORT=Y' on the PARM turns it
+      *    on with the default path below; 'REPORT=<path>' (anything
+      *    other than a bare 'Y') turns it on *and* points it at
+      *    <path>, same "one flag, smart-dispatch on the value" idiom
+      *    as the 'MASS'/'M' PARM's forced-mass-vs-forced-type split.
+       01  WS-REPORT-MODE              PIC X VALUE '-'.
+           88  REPORT-ENABLED          VALUE 'Y'
+                                       WHEN SET TO FALSE IS '-'.
+       01  WS-REPORT-PATH              PIC X(100) VALUE "report.txt".
+       01  WS-REPORT-LINE              PIC X(200).
+      *    Full internal trace — 'TRACE=Y'/'TRACE=<path>' PARM, same
+      *    'Y'-or-a-path idiom as 'REPORT'/'SECTOR'.  WRITE-TRACE-LINE
+      *    is the one place that actually writes a row; callers just
+      *    MOVE their message to WS-TRACE-MSG and PERFORM it, and it's
+      *    a no-op unless TRACE-ENABLED, so it costs nothing to sprinkle
+      *    through the generation paragraphs below.
+       01  WS-TRACE-MODE               PIC X VALUE '-'.
+           88  TRACE-ENABLED           VALUE 'Y'
+                                       WHEN SET TO FALSE IS '-'.
+       01  WS-TRACE-PATH               PIC X(100) VALUE "trace.log".
+       01  WS-TRACE-MSG                PIC X(180) VALUE SPACES.
+       01  WS-TRACE-LINE               PIC X(200).
+       01  WS-TRACE-NUM                PIC 999.
+      *    BUILD-HIERARCHY-SUMMARY-LINE's working fields — a one-line
+      *    "A-B close pair (0.8 AU), C distant (410 AU)" rollup of
+      *    WS-STAR-SEP, for the world report header.
+       01  WS-HIER-LINE                PIC X(160) VALUE SPACES.
+       01  WS-HIER-HAS-ENTRY           PIC X VALUE 'N'.
+           88  HIER-HAS-ENTRY          VALUE 'Y'
+                                       WHEN SET TO FALSE IS 'N'.
+       01  WS-HIER-FROM-NUM            PIC 99.
+       01  WS-HIER-TO-NUM               PIC 99.
+       01  WS-HIER-FROM-LETTER         PIC X.
+       01  WS-HIER-TO-LETTER          PIC X.
+       01  WS-HIER-CAT-TEXT            PIC X(16).
+      *    Sector map — 'SECTOR=Y'/'SECTOR=<path>' PARM, same idiom as
+      *    'REPORT'.  Every generated system in a batch is placed on a
+      *    WS-SECTOR-WIDTH-wide hex grid in generation order (system 1
+      *    at column 0/row 0, filling left-to-right then wrapping to
+      *    the next row), and WRITE-SECTOR-ROW cross-references it
+      *    against whichever of its six hex neighbors also landed
+      *    inside the batch — see ADD-NEIGHBOR-IF-VALID.
+       01  WS-SECTOR-MODE              PIC X VALUE '-'.
+           88  SECTOR-ENABLED          VALUE 'Y'
+                                       WHEN SET TO FALSE IS '-'.
+       01  WS-SECTOR-PATH              PIC X(100) VALUE "sector.csv".
+       01  WS-SECTOR-LINE              PIC X(200).
+       01  WS-SECTOR-WIDTH             PIC 999 USAGE COMP-5 VALUE 10.
+       01  WS-SECT-COL                 PIC 999 USAGE COMP-5.
+       01  WS-SECT-ROW                 PIC 999 USAGE COMP-5.
+       01  WS-NB-COL                   PIC S999 USAGE COMP-5.
+       01  WS-NB-ROW                   PIC S999 USAGE COMP-5.
+       01  WS-NB-IDX                   PIC S9(5) USAGE COMP-5.
+       01  WS-DISP-COL                 PIC 999.
+       01  WS-DISP-ROW                 PIC 999.
+       01  WS-DISP-NB                  PIC 999.
+       01  WS-NEIGHBOR-LIST            PIC X(60).
+       01  WS-GG-SIZE-WORD             PIC X(6).
+      *    To-scale ASCII orbit diagram — see BUILD-AND-WRITE-ORBIT-
+      *    DIAGRAM.  Scaled 0..outer-limit across WS-DIA-WIDTH columns.
+       01  WS-DIA-WIDTH                PIC 999 VALUE 60.
+       01  WS-DIA-LINE.
+           05  WS-DIA-CHAR             PIC X OCCURS 60 TIMES.
+       01  WS-DIA-IDX                  PIC 999 USAGE COMP-5.
+       01  WS-DIA-COL                  PIC 999 USAGE COMP-5.
+       01  WS-DIA-SCALE                USAGE COMP-2.
+      *    Run log — one row per invocation appended to WS-RUNLOG-PATH,
+      *    so a PARM string that produced a given saved system can be
+      *    traced back later even after the console output is gone.
+       01  WS-RUNLOG-PATH               PIC X(100) VALUE "runlog.txt".
+       01  WS-RUNLOG-LINE               PIC X(200).
+       01  WS-RUNLOG-TIMESTAMP          PIC X(21).
+       01  WS-RUNLOG-OUTCOME            PIC X(40).
+       01  WS-RUNLOG-STATUS             PIC XX.
+           88  RUNLOG-FILE-OK           VALUE '00'.
+      *    Base system name/sector coordinate off the PARM — in a batch
+      *    run this is a prefix and each system gets '-<n>' appended so
+      *    they're still distinguishable from each other.
+       01  WS-BASE-NAME                PIC X(40) VALUE SPACES.
       *********************************
       * Misc. variables/constants.
        01  WS-WAS-CSV-COMMENT          PIC X VALUE 'N'.
@@ -55,11 +347,55 @@
        01  WS-WAS-CSV-ERROR            PIC X VALUE 'N'.
            88  WAS-CSV-ERROR           VALUE 'Y'
                                        WHEN SET TO FALSE IS 'N'.
+       01  WS-CSV-ERROR-COUNT          PIC 999 USAGE COMP-5 VALUE 0.
        01  WS-FMT-DIGITS               PIC 9 VALUE 5.
+      *    Display units — '-' (default) shows mass/luminosity/radius/
+      *    distance Sol- and AU-relative, as always; 'S' switches
+      *    FORMAT-PHYS-VALUE over to SI units (kg, watts, km) for
+      *    readers used to those instead.  PARM key 'UNITS=SI'.
+       01  WS-UNITS-MODE               PIC X VALUE '-'.
+           88  SI-UNITS                VALUE 'S'
+                                       WHEN SET TO FALSE IS '-'.
+      *    FORMAT-PHYS-VALUE's inputs/outputs — see that paragraph.
+       01  WS-PHYS-KIND                PIC X.
+           88  PHYS-MASS               VALUE 'M'.
+           88  PHYS-LUMINOSITY         VALUE 'L'.
+           88  PHYS-RADIUS             VALUE 'R'.
+           88  PHYS-DISTANCE           VALUE 'D'.
+       01  WS-PHYS-SRC                 USAGE COMP-2.
+       01  WS-PHYS-SI-VAL              USAGE COMP-2.
+       01  WS-PHYS-UNIT                PIC X(6) VALUE SPACES.
+      *    SI equivalents of the Sol-relative/AU units used everywhere
+      *    else (IAU nominal values).
+       77  SI-SOL-MASS-KG              USAGE COMP-2 VALUE 1.989E30.
+       77  SI-SOL-LUM-WATTS            USAGE COMP-2 VALUE 3.828E26.
+       77  SI-SOL-RADIUS-KM            USAGE COMP-2 VALUE 696000.0.
+       77  SI-AU-KM                 USAGE COMP-2 VALUE 149597870.7.
        COPY CONST.
       * ... 200 as maximum number of stars is probably overkill ...
        77  MAX-STARS                   PIC 999 VALUE 200.               CONSTANT
        77  MAX-ORBITS                  PIC 999 VALUE 200.               CONSTANT
+      *    Mirrors STARSEQ.cbl's own mass boundaries, which decide the
+      *    eventual remnant type — duplicated here rather than exposed
+      *    from there, same as RNDSMASS.cbl's own MASSIVE-STAR-THRESHOLD
+      *    copy, since DISPLAY-LIFECYCLE-TIMELINE only needs to *name*
+      *    the remnant DETERMINE-LIFE-STAGE would eventually pick, not
+      *    share live state with it.
+       77  LC-MS-MASS-MIN              USAGE COMP-2 VALUE  8.0.         CONSTANT
+       77  LC-SMS-MASS-MIN             USAGE COMP-2 VALUE 25.0.         CONSTANT
+      *    Lifecycle-timeline helper fields — see
+      *    DISPLAY-LIFECYCLE-TIMELINE.
+       01  WS-LC-T1                    USAGE COMP-2.
+       01  WS-LC-T2                    USAGE COMP-2.
+       01  WS-LC-T3                    USAGE COMP-2.
+       01  WS-LC-CHECK                 USAGE COMP-2.
+       01  WS-LC-REMNANT               PIC X(16).
+      *    A "surprise companion" spawned off a SEP-DISTANT star records
+      *    its true parent here (0 means "the system primary"), since
+      *    PARENT-STAR-IDX itself is just one transient index, not a
+      *    per-star table.
+       01  WS-PARENT-OF-STAR           PIC 999 USAGE COMP-5
+                                       OCCURS 200 TIMES VALUE 0.
       * System generation basics.
        01  WS-IN-CLUSTER-OR-CORE       PIC X VALUE 'N'.
            88  IN-CLUSTER-OR-CORE      VALUE 'Y'
@@ -88,6 +424,7 @@
       * Stellar data:
       *
        01  WS-STAR-SYSTEM.
+           05  STAR-SYSTEM-NAME        PIC X(48) VALUE SPACES.
            05  SYSTEM-AGE.
                COPY STLRAGE.cpy.
            05  STAR-COUNT              PIC 999 USAGE COMP-5 VALUE 0.    max 200?
@@ -126,7 +463,12 @@
                                        INDEXED BY WS-TMP-ORB-IDX.
            05  DISTANCE                USAGE COMP-2.
       *********************************
-      * Asteroid belt data.
+      * Asteroid belt data.  WS-BELT-COUNT is purely the OCCURS ...
+      * DEPENDING ON governor for WS-OBJ-ASTEROID-BELT below — it is
+      * reset to 0 for every new system (see GENERATE-STAR-SYSTEM's
+      * index priming and LOAD-STAR-SYSTEM) so the table never grows
+      * past its declared 200-entry maximum over a long batch.  The
+      * whole-run total lives separately in WS-TOTAL-BELT-COUNT.
       *
        01  WS-BELT-COUNT               PIC 999 USAGE COMP-5 VALUE 0.
        01  WS-OBJ-ASTEROID-BELT        OCCURS 0 TO 200 TIMES
@@ -134,7 +476,8 @@
                                        INDEXED BY BELT-IDX.
            COPY ABELTINF.
       *********************************
-      * Terrestrial planet data.
+      * Terrestrial planet data — same per-system governor/whole-run
+      * total split as the asteroid belts above.
       *
        01  WS-TERRA-COUNT              PIC 999 USAGE COMP-5 VALUE 0.
        01  WS-OBJ-TERRESTRIAL          OCCURS 0 TO 200 TIMES
@@ -142,13 +485,25 @@
                                        INDEXED BY TERRA-IDX.
            COPY TERRAINF.
       *********************************
-      * Gas giant data.
+      * Gas giant data — same per-system governor/whole-run total
+      * split as the asteroid belts above.
       *
        01  WS-GG-COUNT                 PIC 999 USAGE COMP-5 VALUE 0.
        01  WS-OBJ-GAS-GIANT            OCCURS 0 TO 200 TIMES
                                        DEPENDING ON WS-GG-COUNT
                                        INDEXED BY GG-IDX.
            COPY GGINF.
+      *********************************
+      * End-of-run tallies (see DISPLAY-OBJECT-TALLY).  Unlike WS-GG-
+      * COUNT/WS-TERRA-COUNT/WS-BELT-COUNT above — which are reset per
+      * system because they double as ODO governors — these accumulate
+      * across the whole run and are never reset.  STAR-COUNT itself is
+      * likewise per-system and gets overwritten by each new system, so
+      * it needs its own running counter too.
+       01  WS-TOTAL-STAR-COUNT         PIC 9(5) USAGE COMP-5 VALUE 0.
+       01  WS-TOTAL-BELT-COUNT         PIC 9(7) USAGE COMP-5 VALUE 0.
+       01  WS-TOTAL-TERRA-COUNT        PIC 9(7) USAGE COMP-5 VALUE 0.
+       01  WS-TOTAL-GG-COUNT           PIC 9(7) USAGE COMP-5 VALUE 0.
 
        LINKAGE SECTION.
        01  LK-PARM.
@@ -174,16 +529,250 @@
                        INTO PARSED-FIELD
                MOVE FUNCTION TRIM(PARSED-FIELD) TO PARSED-FIELD
 
-               EVALUATE TRUE
-                   WHEN PARSED-FIELD(1:1) = 'C'
-                     OR PARSED-FIELD(1:1) = 'c'
-                       SET IN-CLUSTER-OR-CORE TO TRUE
-                   WHEN PARSED-FIELD(1:1) = 'V'
-                     OR PARSED-FIELD(1:1) = 'v'
-                       SET VERBOSE-OUTPUT TO TRUE
-               END-EVALUATE
+      *        KEY=VALUE tokens (e.g. 'SEED=1234') take precedence when
+      *        present; a token with no '=' falls through untouched to
+      *        the older single-letter flags below.
+               INITIALIZE WS-PARM-KEY WS-PARM-VAL
+               MOVE 0 TO WS-PARM-TOKENS
+               UNSTRING PARSED-FIELD  DELIMITED BY '='
+                       INTO WS-PARM-KEY, WS-PARM-VAL
+                       TALLYING IN WS-PARM-TOKENS
+               END-UNSTRING
+               MOVE FUNCTION TRIM(WS-PARM-KEY) TO WS-PARM-KEY
+               MOVE FUNCTION TRIM(WS-PARM-VAL) TO WS-PARM-VAL
+
+               IF WS-PARM-TOKENS > 1 THEN
+                   EVALUATE FUNCTION UPPER-CASE(WS-PARM-KEY)
+                       WHEN 'CLUSTER'
+                           SET IN-CLUSTER-OR-CORE TO TRUE
+                       WHEN 'VERBOSE'
+                           EVALUATE FUNCTION UPPER-CASE(WS-PARM-VAL)
+                               WHEN SPACES
+                               WHEN 'Y'
+                               WHEN 'FULL'
+                                   SET VERBOSE-OUTPUT TO TRUE
+                               WHEN 'SUMMARY'
+                                   SET SUMMARY-OUTPUT TO TRUE
+                               WHEN 'QUIET'
+                                   MOVE 0 TO WS-VERBOSITY-LEVEL
+                               WHEN OTHER
+                                   COMPUTE WS-VERBOSITY-LEVEL =
+                                       FUNCTION NUMVAL(WS-PARM-VAL)
+                           END-EVALUATE
+                       WHEN 'CALIBRATE'
+                           SET CALIBRATION-MODE TO TRUE
+                       WHEN 'RESUME'
+                           SET CHECKPOINT-ENABLED TO TRUE
+                       WHEN 'LOAD'
+                           MOVE WS-PARM-VAL TO WS-LOAD-NAME
+                       WHEN 'REGENSTAR'
+                           COMPUTE WS-REGEN-STAR-IDX =
+                               FUNCTION NUMVAL(WS-PARM-VAL)
+                       WHEN 'REPORT'
+                           SET REPORT-ENABLED TO TRUE
+                           IF WS-PARM-VAL NOT = SPACES
+                              AND FUNCTION UPPER-CASE(WS-PARM-VAL)
+                                  NOT = 'Y' THEN
+                               MOVE WS-PARM-VAL TO WS-REPORT-PATH
+                           END-IF
+                       WHEN 'SECTOR'
+                           SET SECTOR-ENABLED TO TRUE
+                           IF WS-PARM-VAL NOT = SPACES
+                              AND FUNCTION UPPER-CASE(WS-PARM-VAL)
+                                  NOT = 'Y' THEN
+                               MOVE WS-PARM-VAL TO WS-SECTOR-PATH
+                           END-IF
+                       WHEN 'TRACE'
+                           SET TRACE-ENABLED TO TRUE
+                           IF WS-PARM-VAL NOT = SPACES
+                              AND FUNCTION UPPER-CASE(WS-PARM-VAL)
+                                  NOT = 'Y' THEN
+                               MOVE WS-PARM-VAL TO WS-TRACE-PATH
+                           END-IF
+                       WHEN 'STARS'
+                           COMPUTE WS-FORCED-STAR-COUNT =
+                               FUNCTION NUMVAL(WS-PARM-VAL)
+                       WHEN 'AGE'
+                           COMPUTE WS-FORCED-AGE =
+                               FUNCTION NUMVAL(WS-PARM-VAL)
+                       WHEN 'MASS'
+                           COMPUTE WS-FORCED-MASS =
+                               FUNCTION NUMVAL(WS-PARM-VAL)
+                       WHEN 'TYPE'
+                           MOVE WS-PARM-VAL TO WS-FORCED-TYPE
+                       WHEN 'CSV'
+                           MOVE WS-PARM-VAL TO WS-CSV-PATH
+                       WHEN 'COUNT'
+                           COMPUTE WS-SYSTEM-COUNT =
+                               FUNCTION NUMVAL(WS-PARM-VAL)
+                       WHEN 'SEED'
+                           COMPUTE WS-SEED =
+                               FUNCTION NUMVAL(WS-PARM-VAL)
+                       WHEN 'DICEFILE'
+                           MOVE WS-PARM-VAL TO WS-DICE-REPLAY-PATH
+                       WHEN 'NAME'
+                           MOVE WS-PARM-VAL TO WS-BASE-NAME
+                       WHEN 'RUNLOG'
+                           IF WS-PARM-VAL NOT = SPACES THEN
+                               MOVE WS-PARM-VAL TO WS-RUNLOG-PATH
+                           END-IF
+                       WHEN 'MASSTHRESH'
+                           COMPUTE WS-MASS-THRESHOLD-TMP =
+                               FUNCTION NUMVAL(WS-PARM-VAL)
+                           CALL 'SET-MASS-THRESHOLD' USING
+                               WS-MASS-THRESHOLD-TMP
+                       WHEN 'MASSVAR'
+                           COMPUTE WS-MASS-VARIANCE-TMP =
+                               FUNCTION NUMVAL(WS-PARM-VAL)
+                           CALL 'SET-MASS-VARIANCE' USING
+                               WS-MASS-VARIANCE-TMP
+                       WHEN 'DRYRUN'
+                           IF FUNCTION UPPER-CASE(WS-PARM-VAL) = 'Y'
+                                   THEN
+                               SET DRY-RUN-ENABLED TO TRUE
+                           END-IF
+                       WHEN 'SPACEDIAG'
+                           IF FUNCTION UPPER-CASE(WS-PARM-VAL) = 'Y'
+                                   THEN
+                               SET SPACING-DIAG-ENABLED TO TRUE
+                           END-IF
+                       WHEN 'DECIMAL'
+                           EVALUATE FUNCTION UPPER-CASE(WS-PARM-VAL)
+                               WHEN 'COMMA'
+                                   CALL 'SET-DECIMAL-SEP' USING ','
+                               WHEN 'PERIOD'
+                               WHEN 'DOT'
+                                   CALL 'SET-DECIMAL-SEP' USING '.'
+                               WHEN OTHER
+                                   CALL 'SET-DECIMAL-SEP'
+                                       USING WS-PARM-VAL(1:1)
+                           END-EVALUATE
+                       WHEN 'UNITS'
+                           IF FUNCTION UPPER-CASE(WS-PARM-VAL) = 'SI'
+                                   THEN
+                               SET SI-UNITS TO TRUE
+                           ELSE
+                               SET SI-UNITS TO FALSE
+                           END-IF
+                   END-EVALUATE
+               ELSE
+                   EVALUATE TRUE
+                       WHEN PARSED-FIELD(1:1) = 'C'
+                         OR PARSED-FIELD(1:1) = 'c'
+                           SET IN-CLUSTER-OR-CORE TO TRUE
+                       WHEN PARSED-FIELD(1:1) = 'V'
+                         OR PARSED-FIELD(1:1) = 'v'
+                           SET VERBOSE-OUTPUT TO TRUE
+      *                Headless calibration mode — see WS-CALIBRATION
+      *                above.  Normally paired with a bare batch count,
+      *                e.g. 'T,500' to tally 500 runs.
+                       WHEN PARSED-FIELD(1:1) = 'T'
+                         OR PARSED-FIELD(1:1) = 't'
+                           SET CALIBRATION-MODE TO TRUE
+      *                A forced star count, for building a deliberate
+      *                multi-star system instead of re-rolling for one
+      *                — e.g. 'K2' pins every generated system to 2
+      *                stars.  Counts past 3 are built as chained
+      *                close/distant pairs (see GENERATE-STAR-SYSTEM's
+      *                PARENT-STAR-IDX assignment), the same shape a
+      *                quaternary-or-beyond system grows into on its
+      *                own via CHECK-SURPRISE-COMPANION.
+                       WHEN PARSED-FIELD(1:1) = 'K'
+                         OR PARSED-FIELD(1:1) = 'k'
+                           COMPUTE WS-FORCED-STAR-COUNT = FUNCTION
+                               NUMVAL(FUNCTION TRIM(PARSED-FIELD(2:)))
+      *                A forced system age in BYr, for building a whole
+      *                batch of e.g. "young Population I" systems
+      *                without re-rolling until the population happens
+      *                to match — e.g. 'A5.0'.
+                       WHEN PARSED-FIELD(1:1) = 'A'
+                         OR PARSED-FIELD(1:1) = 'a'
+                           COMPUTE WS-FORCED-AGE = FUNCTION NUMVAL(
+                               FUNCTION TRIM(PARSED-FIELD(2:)))
+      *                A forced primary mass (e.g. 'M1.0') or
+      *                approximate type (e.g. 'MG2V') — for a specific
+      *                plot need instead of re-rolling the whole
+      *                mass/index chain until one comes up naturally.
+      *                Resolved against the CSV once it's loaded — see
+      *                RESOLVE-FORCED-TYPE.
+                       WHEN PARSED-FIELD(1:1) = 'M'
+                         OR PARSED-FIELD(1:1) = 'm'
+                           IF PARSED-FIELD(2:1) IS NUMERIC THEN
+                               COMPUTE WS-FORCED-MASS = FUNCTION NUMVAL(
+                                   FUNCTION TRIM(PARSED-FIELD(2:)))
+                           ELSE
+                               MOVE PARSED-FIELD(2:19) TO WS-FORCED-TYPE
+                           END-IF
+      *                An alternate stellar-evolution CSV path, in
+      *                place of the default data/SPECS.csv — e.g.
+      *                'Fdata/EXOTIC.csv'.
+                       WHEN PARSED-FIELD(1:1) = 'F'
+                         OR PARSED-FIELD(1:1) = 'f'
+                           MOVE PARSED-FIELD(2:19) TO WS-CSV-PATH
+      *                A bare number on the PARM is a batch count — how
+      *                many star systems to generate, back-to-back, in
+      *                this one run (e.g. to fill out a sector map).
+                       WHEN PARSED-FIELD(1:1) IS NUMERIC
+                           COMPUTE WS-SYSTEM-COUNT = FUNCTION NUMVAL(
+                               FUNCTION TRIM(PARSED-FIELD))
+      *                A run seed, for reproducing a system generated on
+      *                an earlier run — e.g. 'S12345'.
+                       WHEN PARSED-FIELD(1:1) = 'S'
+                         OR PARSED-FIELD(1:1) = 's'
+                           COMPUTE WS-SEED = FUNCTION NUMVAL(
+                               FUNCTION TRIM(PARSED-FIELD(2:)))
+      *                A system name or hex/sector coordinate to stamp
+      *                onto the output — e.g. 'NHex0405' or 'NSol'.
+                       WHEN PARSED-FIELD(1:1) = 'N'
+                         OR PARSED-FIELD(1:1) = 'n'
+                           MOVE PARSED-FIELD(2:19) TO WS-BASE-NAME
+                   END-EVALUATE
+               END-IF
            END-PERFORM.
-           
+
+      *    Dry run stops right here — every PARM token above has been
+      *    parsed and applied to its WS-* setting, but nothing past
+      *    this point has rolled a single die or touched a file yet.
+           IF DRY-RUN-ENABLED THEN
+               PERFORM DISPLAY-DRY-RUN-SUMMARY
+               MOVE 'dry-run' TO WS-RUNLOG-OUTCOME
+               PERFORM WRITE-RUN-LOG-ENTRY
+               GOBACK
+           END-IF.
+
+      *    'REGENSTAR=<n>' only makes sense against an already-saved
+      *    system pulled up with 'LOAD=<name>' — on its own there's no
+      *    system in memory yet for it to apply to.
+           IF WS-REGEN-STAR-IDX > 0 AND WS-LOAD-NAME = SPACES THEN
+               DISPLAY 'WARNING: REGENSTAR requires LOAD=<name> — '
+                       'ignoring.'
+               MOVE 0 TO WS-REGEN-STAR-IDX
+           END-IF.
+
+      *    A non-zero seed reseeds GnuCOBOL's RNG once, up front, the
+      *    same way DICER000.cob decides "seeded vs. free-running" —
+      *    just done once for the whole run instead of per-roll, since
+      *    every 1D6/2D6/3D6 call downstream shares that one generator.
+           IF WS-SEED NOT = 0 THEN
+               COMPUTE WS-TMP-N0 = FUNCTION RANDOM(WS-SEED)
+               IF VERBOSE-OUTPUT THEN
+                   DISPLAY 'Run seed: 'WS-SEED
+               END-IF
+           END-IF.
+
+      *    'DICEFILE=<path>' hands 1D6 a canned sequence of face values
+      *    to read instead of rolling for real — set once, here, via an
+      *    environment variable, since 1D6/2D6/3D6 are separately
+      *    compiled and have no other way to see this run's PARM.
+           IF WS-DICE-REPLAY-PATH NOT = SPACES THEN
+               SET ENVIRONMENT 'SSG-DICE-REPLAY-FILE'
+                   TO FUNCTION TRIM(WS-DICE-REPLAY-PATH)
+               IF VERBOSE-OUTPUT THEN
+                   DISPLAY 'Dice replay file: '
+                           FUNCTION TRIM(WS-DICE-REPLAY-PATH)
+               END-IF
+           END-IF.
+
       *    Parse our stellar CSV …
            IF VERBOSE-OUTPUT THEN
                DISPLAY 'Processing CSV: ' NO ADVANCING
@@ -197,38 +786,228 @@
                END-READ
 
                IF WAS-CSV-ERROR THEN
-                   DISPLAY X"0a"'           CSV: ERROR'
-                           X"0a"'           with 'CSV-LINE
-                   CLOSE CSV-FILE
-                   STOP RUN                                              ABORT!
+                   ADD 1 TO WS-CSV-ERROR-COUNT
+                   DISPLAY X"0a"'           CSV: bad row — 'CSV-LINE
+                   SET WAS-CSV-ERROR TO FALSE
                END-IF
            END-PERFORM.
            CLOSE CSV-FILE.
+      *    One bad line shouldn't kill a run we might be halfway
+      *    into — report every bad row above, then refuse to run
+      *    generation only if there actually were any.
+           IF WS-CSV-ERROR-COUNT > 0 THEN
+               DISPLAY X"0a"'           CSV: 'WS-CSV-ERROR-COUNT
+                       ' row(s) failed to parse — see above'
+               MOVE 112 TO RETURN-CODE
+               MOVE 'aborted, return code 112 (bad CSV row(s))'
+                   TO WS-RUNLOG-OUTCOME
+               PERFORM WRITE-RUN-LOG-ENTRY
+               STOP RUN
+           END-IF.
            IF VERBOSE-OUTPUT THEN
                DISPLAY X"0a"'           CSV: OK'
            END-IF.
-       
+           IF WS-FORCED-TYPE NOT = SPACES THEN
+               PERFORM RESOLVE-FORCED-TYPE
+           END-IF.
+
+      *    If checkpointing is on and a marker from an earlier, unfinished
+      *    run is sitting there, pick up right after the last system it
+      *    completed instead of starting the batch over from system 1.
+           IF CHECKPOINT-ENABLED THEN
+               OPEN INPUT CHECKPOINT-FILE
+               IF CHECKPOINT-FILE-OK THEN
+                   READ CHECKPOINT-FILE INTO WS-RESUME-FROM
+                   CLOSE CHECKPOINT-FILE
+               ELSE
+                   MOVE 0 TO WS-RESUME-FROM
+               END-IF
+           END-IF.
+
+      *    Open the star-system database, creating it on first use — an
+      *    indexed file has to exist before it can be opened I-O.
+           OPEN I-O STARDB-FILE.
+           IF NOT STARDB-FILE-OK THEN
+               OPEN OUTPUT STARDB-FILE
+               CLOSE STARDB-FILE
+               OPEN I-O STARDB-FILE
+           END-IF.
+
+      *    Machine-readable output, alongside the DISPLAYs, so the run
+      *    can be pulled into a spreadsheet afterward.  Resuming a
+      *    partial run appends to the existing output instead of
+      *    clobbering what an earlier run already wrote.
+           IF WS-RESUME-FROM > 0 THEN
+               OPEN EXTEND OUT-FILE
+           ELSE
+               OPEN OUTPUT OUT-FILE
+               MOVE 'SysIdx,SysName,StarIdx,Mass,Stage,Lum,TempK,'
+                 &  'Radius,OrbIdx,OrbDist,ObjType,OrbZone'
+                 TO WS-OUT-LINE
+               WRITE OUT-RECORD FROM WS-OUT-LINE
+           END-IF.
+
+      *    Printable world write-up, alongside the CSV — same
+      *    resume-appends-instead-of-clobbers rule as OUT-FILE.
+           IF REPORT-ENABLED THEN
+               IF WS-RESUME-FROM > 0 THEN
+                   OPEN EXTEND REPORT-FILE
+               ELSE
+                   OPEN OUTPUT REPORT-FILE
+               END-IF
+           END-IF.
+
+      *    Sector map, same resume-appends rule again.
+           IF SECTOR-ENABLED THEN
+               IF WS-RESUME-FROM > 0 THEN
+                   OPEN EXTEND SECTOR-FILE
+               ELSE
+                   OPEN OUTPUT SECTOR-FILE
+               END-IF
+           END-IF.
+
+      *    Trace log, same resume-appends rule again.
+           IF TRACE-ENABLED THEN
+               IF WS-RESUME-FROM > 0 THEN
+                   OPEN EXTEND TRACE-FILE
+               ELSE
+                   OPEN OUTPUT TRACE-FILE
+               END-IF
+           END-IF.
+
+      *    Generate WS-SYSTEM-COUNT star system(s), back-to-back.  A
+      *    single-system run (the default) prints exactly as before —
+      *    the sector delimiters only show up once there's more than
+      *    one system to tell apart.
+           COMPUTE WS-SYS-IDX = WS-RESUME-FROM + 1.
+           PERFORM VARYING WS-SYS-IDX FROM WS-SYS-IDX BY 1
+                   UNTIL WS-SYS-IDX > WS-SYSTEM-COUNT
+               IF WS-SYSTEM-COUNT > 1 AND NOT CALIBRATION-MODE THEN
+                   DISPLAY X"0a"
+                       '========== System 'WS-SYS-IDX' of '
+                       WS-SYSTEM-COUNT' =========='
+               END-IF
+               PERFORM GENERATE-STAR-SYSTEM
+               ADD STAR-COUNT TO WS-TOTAL-STAR-COUNT
+               IF SECTOR-ENABLED THEN
+                   PERFORM WRITE-SECTOR-ROW
+               END-IF
+               IF CHECKPOINT-ENABLED THEN
+                   OPEN OUTPUT CHECKPOINT-FILE
+                   WRITE CHECKPOINT-RECORD FROM WS-SYS-IDX
+                   CLOSE CHECKPOINT-FILE
+               END-IF
+           END-PERFORM.
+           CLOSE OUT-FILE.
+           CLOSE STARDB-FILE.
+           IF REPORT-ENABLED THEN
+               CLOSE REPORT-FILE
+           END-IF.
+           IF SECTOR-ENABLED THEN
+               CLOSE SECTOR-FILE
+           END-IF.
+           IF TRACE-ENABLED THEN
+               CLOSE TRACE-FILE
+           END-IF.
+
+      *    The batch made it to the end — clear the marker so a later
+      *    'RESUME=Y' run starts a fresh batch instead of skipping past
+      *    it thinking there's still a tail to pick up.
+           IF CHECKPOINT-ENABLED THEN
+               OPEN OUTPUT CHECKPOINT-FILE
+               MOVE 0 TO CHECKPOINT-RECORD
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+           IF CALIBRATION-MODE THEN
+               PERFORM DISPLAY-CALIBRATION-REPORT
+           ELSE
+               PERFORM DISPLAY-OBJECT-TALLY
+           END-IF.
+
+           MOVE 'completed' TO WS-RUNLOG-OUTCOME.
+           PERFORM WRITE-RUN-LOG-ENTRY.
+
+      *-----------------------------------------------------------------,
+      *****                                                             D------,
+      *****    /`-----------´\                                          | GAME |
+      *****   [ 0_0 END MAIN  ] -~=>       {:THE END:}                  | OVER |
+      **/      )  ( `¨¨¨¨¨¨¨¨´                                          | MAN! |
+           GOBACK.                                                      D------´
+      ******************************************************************´
+      *
+      *********************************
+      * Generate one complete star system — age, star(s), their orbits,
+      * gas giants, and (eventually) the rest of the planetary bodies.
+      *
+       GENERATE-STAR-SYSTEM.
+      *    'LOAD=<name>' pulls a previously-saved system straight out
+      *    of STARDB-FILE instead of rolling a new one — see
+      *    LOAD-STAR-SYSTEM.
+           IF WS-LOAD-NAME NOT = SPACES THEN
+               PERFORM LOAD-STAR-SYSTEM
+               EXIT PARAGRAPH
+           END-IF.
+           PERFORM VARYING WS-COUNT FROM 1 BY 1 UNTIL WS-COUNT > 200
+               MOVE 0 TO WS-PARENT-OF-STAR(WS-COUNT)
+           END-PERFORM.
+      *    Stamp this system's name/coordinate — in a batch run each
+      *    system gets the base name plus its own '-<n>' suffix.
+           MOVE WS-BASE-NAME TO STAR-SYSTEM-NAME.
+           IF WS-SYSTEM-COUNT > 1 AND WS-BASE-NAME NOT = SPACES THEN
+               SET WS-OUT-SYS-IDX TO WS-SYS-IDX
+               STRING FUNCTION TRIM(WS-BASE-NAME) DELIMITED BY SIZE
+                      '-'                          DELIMITED BY SIZE
+                      WS-OUT-SYS-IDX                DELIMITED BY SIZE
+                      INTO STAR-SYSTEM-NAME
+               END-STRING
+           END-IF.
+           IF STAR-SYSTEM-NAME NOT = SPACES AND NOT CALIBRATION-MODE
+              THEN
+               DISPLAY 'System name: 'FUNCTION TRIM(STAR-SYSTEM-NAME)
+           END-IF.
+
       *    First things first, the star system's age:
            CALL 'GEN-SYSTEM-AGE' USING SYSTEM-AGE.
-           IF VERBOSE-OUTPUT THEN
+           IF WS-FORCED-AGE >= 0 THEN
+               PERFORM CHECK-AGE-POPULATION-MISMATCH
+               MOVE WS-FORCED-AGE TO BYR
+           END-IF.
+           IF SUMMARY-OUTPUT THEN
                DISPLAY 'System age 'BYR' BYr.'
            END-IF.
 
       *    Second, determine the (initial) number of stars in the
       *    system.  This may change later, depending on if e.g. very
       *    distant companions have their own "local companions".
-           COPY 3D6.
-           EVALUATE TRUE
-               WHEN D6 IS LESS OR EQUAL TO 10 MOVE 1 TO STAR-COUNT
-               WHEN D6 IS LESS OR EQUAL TO 15 MOVE 2 TO STAR-COUNT
-               WHEN OTHER MOVE 3 TO STAR-COUNT
-           END-EVALUATE.
-           IF VERBOSE-OUTPUT THEN
+           IF WS-FORCED-STAR-COUNT > 0 THEN
+               MOVE WS-FORCED-STAR-COUNT TO STAR-COUNT
+           ELSE
+               COPY 3D6.
+      *        Cluster/core stars formed crowded together — more of
+      *        them end up gravitationally bound into multiples.
+               IF IN-CLUSTER-OR-CORE AND D6 < 16 THEN
+                   COMPUTE D6 = D6 + 3
+               END-IF
+               EVALUATE TRUE
+                   WHEN D6 IS LESS OR EQUAL TO 10 MOVE 1 TO STAR-COUNT
+                   WHEN D6 IS LESS OR EQUAL TO 15 MOVE 2 TO STAR-COUNT
+                   WHEN OTHER MOVE 3 TO STAR-COUNT
+               END-EVALUATE
+           END-IF.
+           IF SUMMARY-OUTPUT THEN
                DISPLAY 'Generating a star system with '
                        STAR-COUNT' star(s).'
            END-IF.
 
-      *    Some index priming:
+      *    Some index priming — WS-BELT-COUNT/WS-TERRA-COUNT/WS-GG-
+      *    COUNT are ODO governors for a per-system table, so they (and
+      *    the indexes into that table) start fresh for every system,
+      *    not just the first one in a batch.
+           MOVE 0 TO WS-BELT-COUNT.
+           MOVE 0 TO WS-TERRA-COUNT.
+           MOVE 0 TO WS-GG-COUNT.
            SET BELT-IDX TO 1.
            SET TERRA-IDX TO 1.
            SET GG-IDX TO 1.
@@ -240,38 +1019,300 @@
            SET PARENT-STAR-IDX TO STAR-IDX.
            PERFORM VARYING STAR-IDX FROM 1 BY 1
                    UNTIL STAR-IDX > STAR-COUNT
-               IF STAR-IDX > 1 THEN DISPLAY '-~→ 'STAR-IDX END-IF
+               IF STAR-IDX > 1 AND SUMMARY-OUTPUT
+                  AND NOT CALIBRATION-MODE THEN
+                   DISPLAY '-~→ 'STAR-IDX
+               END-IF
                IF SEP-IDX = 1 THEN
                     SET SEP-IS-USEABLE(SEP-IDX) TO FALSE
                ELSE SET SEP-IS-USEABLE(SEP-IDX) TO TRUE
                END-IF
+      *        A surprise companion's parent is the distant star that
+      *        spawned it, not the system primary.
+               IF WS-PARENT-OF-STAR(STAR-IDX) > 0 THEN
+                   SET PARENT-STAR-IDX TO WS-PARENT-OF-STAR(STAR-IDX)
+      *        A quaternary-or-beyond system (forced via 'K4'/'STARS='
+      *        or grown that far by surprise companions of its own)
+      *        isn't one star hub with a pile of companions hanging off
+      *        it — real ones pair up (GURPS Space p.99): every star
+      *        past the 3rd anchors a new distant grouping off the
+      *        primary, same as star 3 does, and every star after THAT
+      *        one forms a close pair with the anchor right before it,
+      *        the same AB/CD shape CHECK-SURPRISE-COMPANION already
+      *        builds organically.
+               ELSE
+                   IF STAR-IDX > 3 AND
+                      FUNCTION MOD(STAR-IDX, 2) = 0 THEN
+                       SET PARENT-STAR-IDX TO STAR-IDX
+                       SET PARENT-STAR-IDX DOWN BY 1
+                   ELSE
+                       SET PARENT-STAR-IDX TO 1
+                   END-IF
+               END-IF
 
                PERFORM GENERATE-STAR
-               
+               PERFORM TALLY-STAR-STATS
+
                PERFORM DETERMINE-ORBITAL-INFO
-               IF SEP-IS-USEABLE(SEP-IDX) THEN
+               IF SEP-IS-USEABLE(SEP-IDX) AND VERBOSE-OUTPUT
+                  AND NOT CALIBRATION-MODE THEN
                    PERFORM DISPLAY-ORBITAL-INFO
                END-IF
-               
-               CALL 'GEN-GAS-GIANT-ARRANGEMENT' USING
-                                       ORBIT-LIMITS(STAR-IDX),
-                                       GAS-GIANT-ARRANGEMENT(STAR-IDX)
-               DISPLAY 'Gas giant arrangement: 'ARRANGEMENT(STAR-IDX)
-               
-               PERFORM DETERMINE-ORBITS
-               PERFORM PLACE-PLANETS-AND-BELTS
+               PERFORM CHECK-SURPRISE-COMPANION
+
+               IF SEP-IS-USEABLE(SEP-IDX) AND SEP-V-CLOSE(SEP-IDX) THEN
+                   PERFORM SUPPRESS-CLOSE-BINARY-ORBITS
+               ELSE
+                   CALL 'GEN-GAS-GIANT-ARRANGEMENT' USING
+                               ORBIT-LIMITS(STAR-IDX),
+                               GAS-GIANT-ARRANGEMENT(STAR-IDX)
+                   PERFORM TALLY-GG-ARRANGEMENT
+                   IF SUMMARY-OUTPUT AND NOT CALIBRATION-MODE THEN
+                       CALL 'EXPLAIN-GG-ARRANGEMENT' USING
+                           GAS-GIANT-ARRANGEMENT(STAR-IDX), WS-XPGGA
+                       DISPLAY 'Gas giant arrangement: '
+                               FUNCTION TRIM(WS-XPGGA)
+                   END-IF
+
+                   PERFORM DETERMINE-ORBITS
+                   PERFORM PLACE-PLANETS-AND-BELTS
+               END-IF
+               PERFORM WRITE-STAR-OUTPUT-ROWS
+               IF REPORT-ENABLED THEN
+                   PERFORM WRITE-WORLD-REPORT-ROWS
+               END-IF
 
                SET SEP-IDX UP BY 1
                SET PREV-SEP-IDX UP BY 1
            END-PERFORM.
+           PERFORM VALIDATE-ORBITAL-CONFLICTS.
+           PERFORM SAVE-STAR-SYSTEM.
+           EXIT PARAGRAPH.
 
-      *-----------------------------------------------------------------,
-      *****                                                             D------,
-      *****    /`-----------´\                                          | GAME |
-      *****   [ 0_0 END MAIN  ] -~=>       {:THE END:}                  | OVER |
-      **/      )  ( `¨¨¨¨¨¨¨¨´                                          | MAN! |
-           GOBACK.                                                      D------´
-      ******************************************************************´
+      *********************************
+      * A forced age (-A on the command line) overrides whatever
+      * GEN-SYSTEM-AGE rolled for POPULATION, and the two can end up
+      * badly out of step (e.g. an Extreme Population I roll — a young
+      * population — paired with a forced age of 12 BYr).  Rather than
+      * silently publish a system with a contradictory age/population
+      * combo, warn about it so the GM can decide whether that's
+      * intentional.  Bands mirror GEN-SYSTEM-AGE's (STLRAGE.cbl) own
+      * roll tables (GURPS Space p.101).
+       CHECK-AGE-POPULATION-MISMATCH.
+           EVALUATE TRUE
+               WHEN POP-EX1 OF SYSTEM-AGE
+                   MOVE  0.0 TO WS-POP-AGE-MIN
+                   MOVE  0.0 TO WS-POP-AGE-MAX
+               WHEN POP-Y1 OF SYSTEM-AGE
+                   MOVE  0.1 TO WS-POP-AGE-MIN
+                   MOVE  1.9 TO WS-POP-AGE-MAX
+               WHEN POP-I1 OF SYSTEM-AGE
+                   MOVE  2.0 TO WS-POP-AGE-MIN
+                   MOVE  5.5 TO WS-POP-AGE-MAX
+               WHEN POP-O1 OF SYSTEM-AGE
+                   MOVE  5.6 TO WS-POP-AGE-MIN
+                   MOVE  9.1 TO WS-POP-AGE-MAX
+               WHEN POP-I2 OF SYSTEM-AGE
+                   MOVE  8.0 TO WS-POP-AGE-MIN
+                   MOVE 11.5 TO WS-POP-AGE-MAX
+               WHEN POP-EX2 OF SYSTEM-AGE
+                   MOVE 10.0 TO WS-POP-AGE-MIN
+                   MOVE 13.5 TO WS-POP-AGE-MAX
+           END-EVALUATE.
+           IF WS-FORCED-AGE < WS-POP-AGE-MIN - WS-POP-AGE-SLACK
+              OR WS-FORCED-AGE > WS-POP-AGE-MAX + WS-POP-AGE-SLACK
+           THEN
+               DISPLAY 'WARNING: forced age ' WS-FORCED-AGE
+                       ' BYr is well outside the normal range for a'
+               DISPLAY '         rolled population of '
+                       FUNCTION TRIM(POPULATION OF SYSTEM-AGE)
+                       ' (normally ' WS-POP-AGE-MIN ' to '
+                       WS-POP-AGE-MAX ' BYr)'
+           END-IF.
+           EXIT PARAGRAPH.
+
+      *********************************
+      * Write the just-completed WS-STAR-SYSTEM to STARDB-FILE, keyed by
+      * its name/coordinate — a system with no name (a plain single-
+      * system run with no 'N'/'NAME=' PARM) has nothing to key it by,
+      * so it's simply not saved.  Re-saving under a name that's already
+      * there (e.g. a re-run with the same 'N'/'NAME=') overwrites it.
+       SAVE-STAR-SYSTEM.
+           IF STAR-SYSTEM-NAME = SPACES THEN
+               EXIT PARAGRAPH
+           END-IF.
+           IF STAR-COUNT > STARDB-MAX-STARS THEN
+               DISPLAY 'WARNING: system '
+                   FUNCTION TRIM(STAR-SYSTEM-NAME)
+                   ' has more stars than the star database can hold ('
+                   STARDB-MAX-STARS' max) — not saved.'
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE STAR-SYSTEM-NAME TO STARDB-KEY.
+           WRITE STARDB-RECORD FROM WS-STAR-SYSTEM
+               INVALID KEY
+                   REWRITE STARDB-RECORD FROM WS-STAR-SYSTEM
+                       INVALID KEY
+                           DISPLAY 'WARNING: could not save system '
+                               FUNCTION TRIM(STAR-SYSTEM-NAME)
+                               ' to the star database.'
+                   END-REWRITE
+           END-WRITE.
+           EXIT PARAGRAPH.
+
+      *********************************
+      * Pull a system named WS-LOAD-NAME out of STARDB-FILE into
+      * WS-STAR-SYSTEM and re-emit its CSV rows, instead of generating a
+      * fresh one — see the PARM 'LOAD=<name>' case above.
+       LOAD-STAR-SYSTEM.
+           MOVE WS-LOAD-NAME TO STARDB-KEY.
+           READ STARDB-FILE
+               INVALID KEY
+                   DISPLAY 'WARNING: no saved system named '
+                       FUNCTION TRIM(WS-LOAD-NAME)
+                       ' — nothing to load.'
+                   EXIT PARAGRAPH
+           END-READ.
+      *    STAR-COUNT has to be set *before* the record's moved into
+      *    WS-STAR-SYSTEM, or the OCCURS ... DEPENDING ON STAR-COUNT
+      *    table would still be sized for whatever system used to be
+      *    in there — see STARDBF.cpy's STARDB-STAR-COUNT overlay.
+           MOVE STARDB-STAR-COUNT TO STAR-COUNT.
+           MOVE STARDB-RECORD TO WS-STAR-SYSTEM.
+           IF NOT CALIBRATION-MODE THEN
+               DISPLAY 'Loaded saved system: '
+                       FUNCTION TRIM(STAR-SYSTEM-NAME)
+           END-IF.
+      *    Same per-system index priming GENERATE-STAR-SYSTEM does for
+      *    a freshly-rolled system — BELT-IDX/TERRA-IDX/GG-IDX are live
+      *    table subscripts the moment REGENERATE-SINGLE-STAR calls
+      *    PLACE-PLANETS-AND-BELTS/PLACE-GAS-GIANTS below, and a plain
+      *    LOAD= with no REGENSTAR= still needs them primed before any
+      *    later generation in this same run (e.g. a following STARS=
+      *    batch system) reuses these same detail tables.
+           MOVE 0 TO WS-BELT-COUNT.
+           MOVE 0 TO WS-TERRA-COUNT.
+           MOVE 0 TO WS-GG-COUNT.
+           SET BELT-IDX TO 1.
+           SET TERRA-IDX TO 1.
+           SET GG-IDX TO 1.
+           IF WS-REGEN-STAR-IDX > 0 THEN
+               PERFORM REGENERATE-SINGLE-STAR
+               PERFORM SAVE-STAR-SYSTEM
+           END-IF.
+           PERFORM VARYING STAR-IDX FROM 1 BY 1
+                   UNTIL STAR-IDX > STAR-COUNT
+               PERFORM WRITE-STAR-OUTPUT-ROWS
+               IF REPORT-ENABLED THEN
+                   PERFORM WRITE-WORLD-REPORT-ROWS
+               END-IF
+           END-PERFORM.
+           EXIT PARAGRAPH.
+
+      *********************************
+      * Reroll just one star of the just-loaded system — GENERATE-STAR,
+      * DETERMINE-ORBITS, and PLACE-PLANETS-AND-BELTS only, so its
+      * orbital-separation category, forbidden zones, and gas-giant
+      * arrangement (none of which those three paragraphs touch) stay
+      * exactly as they were, and its siblings are never re-visited.
+       REGENERATE-SINGLE-STAR.
+           IF WS-REGEN-STAR-IDX > STAR-COUNT THEN
+               DISPLAY 'WARNING: system '
+                       FUNCTION TRIM(STAR-SYSTEM-NAME)' only has '
+                       STAR-COUNT' star(s) — cannot regenerate star '
+                       WS-REGEN-STAR-IDX'.'
+               EXIT PARAGRAPH
+           END-IF.
+           SET STAR-IDX TO WS-REGEN-STAR-IDX.
+           PERFORM GENERATE-STAR.
+           PERFORM DETERMINE-ORBITS.
+           PERFORM PLACE-PLANETS-AND-BELTS.
+           IF NOT CALIBRATION-MODE THEN
+               DISPLAY 'Regenerated star 'STAR-IDX' of system '
+                       FUNCTION TRIM(STAR-SYSTEM-NAME)'.'
+           END-IF.
+           EXIT PARAGRAPH.
+
+      *********************************
+      * Headless calibration mode's end-of-run distribution report —
+      * lets the actual generated odds be checked against the GURPS
+      * Space tables the EVALUATE thresholds are supposed to reproduce.
+      *
+       DISPLAY-CALIBRATION-REPORT.
+           DISPLAY X"0a"'========== Calibration report =========='.
+           DISPLAY 'Stars generated: 'WS-TALLY-STAR-TOTAL
+                   ' (over 'WS-SYSTEM-COUNT' system(s))'.
+
+           DISPLAY X"0a"'-- Life stage --'.
+           MOVE 'V   (main sequence)  '   TO WS-DTL-LABEL
+           MOVE WS-TALLY-STAGE-V          TO WS-DTL-COUNT
+           PERFORM DISPLAY-TALLY-LINE
+           MOVE 'IV  (subgiant)       '   TO WS-DTL-LABEL
+           MOVE WS-TALLY-STAGE-IV         TO WS-DTL-COUNT
+           PERFORM DISPLAY-TALLY-LINE
+           MOVE 'III (giant)          '   TO WS-DTL-LABEL
+           MOVE WS-TALLY-STAGE-III        TO WS-DTL-COUNT
+           PERFORM DISPLAY-TALLY-LINE
+           MOVE 'VI  (subdwarf)       '   TO WS-DTL-LABEL
+           MOVE WS-TALLY-STAGE-VI         TO WS-DTL-COUNT
+           PERFORM DISPLAY-TALLY-LINE
+           MOVE 'II  (bright giant)   '   TO WS-DTL-LABEL
+           MOVE WS-TALLY-STAGE-II         TO WS-DTL-COUNT
+           PERFORM DISPLAY-TALLY-LINE
+           MOVE 'IB  (supergiant)     '   TO WS-DTL-LABEL
+           MOVE WS-TALLY-STAGE-IB         TO WS-DTL-COUNT
+           PERFORM DISPLAY-TALLY-LINE
+           MOVE 'IA  (lum. supergiant)'   TO WS-DTL-LABEL
+           MOVE WS-TALLY-STAGE-IA         TO WS-DTL-COUNT
+           PERFORM DISPLAY-TALLY-LINE
+           MOVE 'WD  (white dwarf)    '   TO WS-DTL-LABEL
+           MOVE WS-TALLY-STAGE-WD         TO WS-DTL-COUNT
+           PERFORM DISPLAY-TALLY-LINE
+           MOVE 'NS  (neutron star)   '   TO WS-DTL-LABEL
+           MOVE WS-TALLY-STAGE-NS         TO WS-DTL-COUNT
+           PERFORM DISPLAY-TALLY-LINE
+           MOVE 'BH  (black hole)     '   TO WS-DTL-LABEL
+           MOVE WS-TALLY-STAGE-BH         TO WS-DTL-COUNT
+           PERFORM DISPLAY-TALLY-LINE.
+
+           DISPLAY X"0a"'-- Gas giant arrangement --'.
+           MOVE 'No gas giant         '   TO WS-DTL-LABEL
+           MOVE WS-TALLY-ARR-NONE         TO WS-DTL-COUNT
+           PERFORM DISPLAY-TALLY-LINE
+           MOVE 'Conventional         '   TO WS-DTL-LABEL
+           MOVE WS-TALLY-ARR-CONV         TO WS-DTL-COUNT
+           PERFORM DISPLAY-TALLY-LINE
+           MOVE 'Eccentric            '   TO WS-DTL-LABEL
+           MOVE WS-TALLY-ARR-ECC          TO WS-DTL-COUNT
+           PERFORM DISPLAY-TALLY-LINE
+           MOVE 'Epistellar           '   TO WS-DTL-LABEL
+           MOVE WS-TALLY-ARR-EPI          TO WS-DTL-COUNT
+           PERFORM DISPLAY-TALLY-LINE.
+
+           DISPLAY X"0a"'-- Mass-index (CSV row) --'.
+           PERFORM VARYING EVO-IDX FROM 1 BY 1
+                   UNTIL EVO-IDX > EVO-COUNT
+               IF WS-TALLY-EVO(EVO-IDX) > 0 THEN
+                   MOVE APPROX-TYPE(EVO-IDX)   TO WS-DTL-LABEL
+                   MOVE WS-TALLY-EVO(EVO-IDX)  TO WS-DTL-COUNT
+                   PERFORM DISPLAY-TALLY-LINE
+               END-IF
+           END-PERFORM.
+           EXIT PARAGRAPH.
+
+      *    Displays one "<label>  <count>  (<pct>%)" line off
+      *    WS-DTL-LABEL/WS-DTL-COUNT, against WS-TALLY-STAR-TOTAL.
+       DISPLAY-TALLY-LINE.
+           MOVE 0 TO WS-TMP-N0.
+           IF WS-TALLY-STAR-TOTAL > 0 THEN
+               COMPUTE WS-TMP-N0 ROUNDED =
+                   WS-DTL-COUNT * 100 / WS-TALLY-STAR-TOTAL
+           END-IF.
+           MOVE 2 TO WS-FMT-DIGITS.
+           CALL 'FMT-NUM' USING WS-TMP-N0, WS-FMT-DIGITS, WS-TMP-STR.
+           DISPLAY FUNCTION TRIM(WS-DTL-LABEL)'  'WS-DTL-COUNT
+                   '  ('FUNCTION TRIM(WS-TMP-STR)'%)'.
+           EXIT PARAGRAPH.
       *
       *********************************
       * Parse a line of CSV.                                            p.103
@@ -324,6 +1365,16 @@
                FUNCTION NUMVAL( FUNCTION TRIM( WS-CSV-AVG-TEMP ))
            COMPUTE SPAN-S(EVO-IDX) =                                    Stable
                FUNCTION NUMVAL( FUNCTION TRIM( WS-CSV-S-SPAN ))         lifespan
+      *    The massive-star rows carry no g-span column of their own —
+      *    p.103's normal-star rows consistently give a giant/
+      *    supergiant span of two-thirds their own s-span (e.g. 0.188
+      *    Byr g-span against 0.282 Byr s-span, 0.201 against 0.301,
+      *    and so on down the table), so derive a massive star's the
+      *    same way rather than leaving it at the zero default — DET-
+      *    M-STAGE (STARSEQ.cbl) needs SPAN-G populated to ever route a
+      *    star into its giant/supergiant stage instead of straight to
+      *    a remnant.
+           COMPUTE SPAN-G(EVO-IDX) = SPAN-S(EVO-IDX) * 2 / 3.
            EXIT PARAGRAPH.
 
        PARSE-CSV-LINE-N.                                                p.103
@@ -385,46 +1436,253 @@
            
            EXIT PARAGRAPH.
 
+      *********************************
+      * Resolve a PARM-forced approximate type (WS-FORCED-TYPE) against
+      * the just-loaded CSV, into the forced mass GENERATE-STAR actually
+      * uses.  Only runs once, up front — see the PARM parsing loop.
+       RESOLVE-FORCED-TYPE.
+           SET EVO-IDX TO 1.
+           SEARCH STELLAR-EVO
+               AT END
+                   DISPLAY 'WARNING: forced type '
+                           FUNCTION TRIM(WS-FORCED-TYPE)
+                           ' not found in the CSV — primary will be '
+                           'rolled normally.'
+               WHEN FUNCTION TRIM(APPROX-TYPE(EVO-IDX)) =
+                    FUNCTION TRIM(WS-FORCED-TYPE)
+                   MOVE MASS OF STELLAR-EVO(EVO-IDX) TO WS-FORCED-MASS
+           END-SEARCH.
+           EXIT PARAGRAPH.
+
       *********************************
       * We'll generate a star here, obviously.
       *
        GENERATE-STAR.
-           CALL 'GEN-SRCH-MASS' USING  STAR(STAR-IDX).                  Mass
-           DISPLAY 'Star mass 'MASS OF STAR(STAR-IDX).
-           
+      *    A forced mass/type only ever applies to the primary — every
+      *    other component still rolls normally.
+           IF STAR-IDX = 1 AND WS-FORCED-MASS > 0 THEN
+               MOVE WS-FORCED-MASS TO MASS OF STAR(STAR-IDX)
+               MOVE WS-FORCED-MASS TO INITIAL-MASS OF STAR(STAR-IDX)
+      *        Ask RNDSMASS.cbl for the cutoff it's actually using —
+      *        our own CONST.cpy copy never sees a 'MASSTHRESH=' PARM
+      *        override, only RNDSMASS's does.
+               CALL 'GET-MASS-THRESHOLD' USING WS-MASS-THRESHOLD-TMP
+               IF WS-FORCED-MASS > WS-MASS-THRESHOLD-TMP THEN
+                   SET MASSIVE-STAR(STAR-IDX) TO TRUE
+               ELSE
+                   SET MASSIVE-STAR(STAR-IDX) TO FALSE
+               END-IF
+           ELSE
+               CALL 'GEN-SRCH-MASS' USING STAR(STAR-IDX)                 Mass
+           END-IF.
+           IF SUMMARY-OUTPUT AND NOT CALIBRATION-MODE THEN
+               SET PHYS-MASS TO TRUE
+               MOVE MASS OF STAR(STAR-IDX) TO WS-PHYS-SRC
+               PERFORM FORMAT-PHYS-VALUE
+               DISPLAY 'Star mass 'FUNCTION TRIM(WS-TMP-STR)' '
+                       FUNCTION TRIM(WS-PHYS-UNIT)
+           END-IF.
+
            CALL 'GET-MASS-INDEX' USING MASS OF STAR(STAR-IDX)           massidx*
                                        WS-EVO-REC
                                        STAR(STAR-IDX).
       D    DISPLAY ' ⇢ index 'MASS-INDEX(STAR-IDX).
       D    DISPLAY ' ⇢ massive 'MASS-STAGE(STAR-IDX).
-           
+           SET WS-OUT-STAR-IDX TO STAR-IDX.
+           MOVE MASS-INDEX(STAR-IDX) TO WS-TRACE-NUM.
+           STRING 'star '              DELIMITED BY SIZE
+                  WS-OUT-STAR-IDX       DELIMITED BY SIZE
+                  ' mass-index='        DELIMITED BY SIZE
+                  WS-TRACE-NUM          DELIMITED BY SIZE
+                  ' stage='             DELIMITED BY SIZE
+                  MASS-STAGE(STAR-IDX) DELIMITED BY SIZE
+                  INTO WS-TRACE-MSG
+           END-STRING.
+           PERFORM WRITE-TRACE-LINE.
+
            CALL 'DETERMINE-LIFE-STAGE' USING SYSTEM-AGE                 stage
                        STELLAR-EVO OF WS-EVO-REC(MASS-INDEX(STAR-IDX))
                                        STAR(STAR-IDX).
-           DISPLAY 'Stage 'STAGE(STAR-IDX).
+           IF SUMMARY-OUTPUT AND NOT CALIBRATION-MODE THEN
+               DISPLAY 'Stage 'STAGE(STAR-IDX)
+               IF BLACK-HOLE(STAR-IDX) THEN
+                   SET PHYS-MASS TO TRUE
+                   MOVE MASS OF STAR(STAR-IDX) TO WS-PHYS-SRC
+                   PERFORM FORMAT-PHYS-VALUE
+                   DISPLAY '  ⇢ collapsed to a black hole, remnant '
+                           'mass 'FUNCTION TRIM(WS-TMP-STR)' '
+                           FUNCTION TRIM(WS-PHYS-UNIT)
+                   DISPLAY '  ⇢ no light escapes it — no habitable '
+                           'planets possible around this component'
+               END-IF
+           END-IF.
 
            CALL 'DETERMINE-LUMINOSITY' USING SYSTEM-AGE                 lum
                        STELLAR-EVO OF WS-EVO-REC(MASS-INDEX(STAR-IDX))
                                        STAR(STAR-IDX).
-           MOVE 5 TO WS-FMT-DIGITS.
-           CALL 'FMT-NUM' USING        LUMINOSITY(STAR-IDX),
-                                       WS-FMT-DIGITS, WS-TMP-STR.
-           DISPLAY 'Luminosity 'FUNCTION TRIM(WS-TMP-STR)' × Sol'.
+           IF SUMMARY-OUTPUT AND NOT CALIBRATION-MODE THEN
+               MOVE 5 TO WS-FMT-DIGITS
+               SET PHYS-LUMINOSITY TO TRUE
+               MOVE CURRENT-LUM OF LUMINOSITY(STAR-IDX) TO WS-PHYS-SRC
+               PERFORM FORMAT-PHYS-VALUE
+               DISPLAY 'Luminosity 'FUNCTION TRIM(WS-TMP-STR)' '
+                       FUNCTION TRIM(WS-PHYS-UNIT)
+           END-IF.
 
            CALL 'DETERMINE-STAR-K'     USING SYSTEM-AGE                 surf. K
                        STELLAR-EVO OF WS-EVO-REC(MASS-INDEX(STAR-IDX))
                                        STAR(STAR-IDX).
-           DISPLAY 'Surface temperature 'TEMPERATURE(STAR-IDX)'K'.
-           
+           IF SUMMARY-OUTPUT AND NOT CALIBRATION-MODE THEN
+               DISPLAY 'Surface temperature 'TEMPERATURE(STAR-IDX)'K'
+           END-IF.
+
            CALL 'DETERMINE-RADIUS' USING STAR(STAR-IDX).                 rad AU
-           MOVE 5 TO WS-FMT-DIGITS.
-           CALL 'FMT-NUM' USING        RADIUS OF STAR(STAR-IDX),
-                                       WS-FMT-DIGITS, WS-TMP-STR.
-           DISPLAY 'Radius 'FUNCTION TRIM(WS-TMP-STR)' AU'.
+           IF SUMMARY-OUTPUT AND NOT CALIBRATION-MODE THEN
+               MOVE 5 TO WS-FMT-DIGITS
+               SET PHYS-RADIUS TO TRUE
+               MOVE RADIUS OF STAR(STAR-IDX) TO WS-PHYS-SRC
+               PERFORM FORMAT-PHYS-VALUE
+               DISPLAY 'Radius 'FUNCTION TRIM(WS-TMP-STR)' '
+                       FUNCTION TRIM(WS-PHYS-UNIT)
+           END-IF.
+           IF VERBOSE-OUTPUT AND NOT CALIBRATION-MODE THEN
+               PERFORM DISPLAY-LIFECYCLE-TIMELINE
+           END-IF.
 
            PERFORM DETERMINE-ORBIT-LIMITS.
            EXIT PARAGRAPH.
 
+      *********************************
+      * Show when this star left (or will leave) the main sequence,
+      * when it enters (or entered) its subgiant/giant/supergiant
+      * phase, and when it becomes (or became) a remnant — all as
+      * plain Byr markers against the system's current SYSTEM-AGE, so
+      * a GM can tell players how the star's environment will change
+      * over the campaign's timescale instead of only ever seeing its
+      * STAGE at the moment of generation.  Reads the same SPAN-M/
+      * SPAN-S/SPAN-G figures DETERMINE-LIFE-STAGE (STARSEQ.cbl) itself
+      * uses, straight off the evolution-table row already looked up
+      * for this star.
+       DISPLAY-LIFECYCLE-TIMELINE.
+           DISPLAY 'Lifecycle timeline (BYr):'.
+           IF MASSIVE-STAR(STAR-IDX) THEN
+               MOVE SPAN-S OF WS-EVO-REC(MASS-INDEX(STAR-IDX))
+                    TO WS-LC-T1
+               COMPUTE WS-LC-T2 = WS-LC-T1 +
+                       SPAN-G OF WS-EVO-REC(MASS-INDEX(STAR-IDX))
+               EVALUATE TRUE
+                   WHEN INITIAL-MASS(STAR-IDX) <= LC-MS-MASS-MIN
+                       MOVE 'white dwarf'   TO WS-LC-REMNANT
+                   WHEN INITIAL-MASS(STAR-IDX) <= LC-SMS-MASS-MIN
+                       MOVE 'neutron star'  TO WS-LC-REMNANT
+                   WHEN OTHER
+                       MOVE 'black hole'    TO WS-LC-REMNANT
+               END-EVALUATE
+               DISPLAY '  leaves the main sequence at ~'
+                       WS-LC-T1 SPACE '(' FUNCTION TRIM(WS-LC-REMNANT)
+                       '-bound)'
+               MOVE WS-LC-T1 TO WS-LC-CHECK
+               PERFORM DISPLAY-LC-MARKER
+               DISPLAY '  swells into a giant/supergiant until ~'
+                       WS-LC-T2
+               MOVE WS-LC-T2 TO WS-LC-CHECK
+               PERFORM DISPLAY-LC-MARKER
+               DISPLAY '  becomes a ' FUNCTION TRIM(WS-LC-REMNANT)
+                       ' around ~' WS-LC-T2
+           ELSE
+               IF SPAN-M OF WS-EVO-REC(MASS-INDEX(STAR-IDX))
+                  = NOT-APPLICABLE THEN
+                   DISPLAY '  stays on the main sequence for longer '
+                           'than the age of the universe'
+               ELSE
+                   MOVE SPAN-M OF WS-EVO-REC(MASS-INDEX(STAR-IDX))
+                        TO WS-LC-T1
+                   DISPLAY '  leaves the main sequence (subgiant) at ~'
+                           WS-LC-T1
+                   MOVE WS-LC-T1 TO WS-LC-CHECK
+                   PERFORM DISPLAY-LC-MARKER
+                   IF SPAN-S OF WS-EVO-REC(MASS-INDEX(STAR-IDX))
+                      = NOT-APPLICABLE THEN
+                       DISPLAY '  becomes a white dwarf around ~'
+                               WS-LC-T1
+                   ELSE
+                       COMPUTE WS-LC-T2 = WS-LC-T1 +
+                               SPAN-S OF
+                               WS-EVO-REC(MASS-INDEX(STAR-IDX))
+                       DISPLAY '  enters the giant phase at ~' WS-LC-T2
+                       MOVE WS-LC-T2 TO WS-LC-CHECK
+                       PERFORM DISPLAY-LC-MARKER
+                       COMPUTE WS-LC-T3 = WS-LC-T2 +
+                               SPAN-G OF
+                               WS-EVO-REC(MASS-INDEX(STAR-IDX))
+                       DISPLAY '  becomes a white dwarf around ~'
+                               WS-LC-T3
+                       MOVE WS-LC-T3 TO WS-LC-CHECK
+                       PERFORM DISPLAY-LC-MARKER
+                   END-IF
+               END-IF
+           END-IF.
+           EXIT PARAGRAPH.
+
+      *    Shared by every "around ~T BYr" line above: shows whether
+      *    that transition already happened for this system (at its
+      *    current SYSTEM-AGE) or how many BYr remain until it will.
+      *    Takes its input via WS-LC-CHECK rather than a parameter —
+      *    this is an internal paragraph of the same program, not a
+      *    CALLed subprogram, so there's no LINKAGE to pass one through.
+       DISPLAY-LC-MARKER.
+           IF BYR > WS-LC-CHECK THEN
+               DISPLAY '    (already happened for this system)'
+           ELSE
+               COMPUTE WS-LC-CHECK = WS-LC-CHECK - BYR
+               DISPLAY '    (' WS-LC-CHECK ' BYr from the system''s '
+                       'current age)'
+           END-IF.
+           EXIT PARAGRAPH.
+
+       TALLY-STAR-STATS.
+      *    Feeds the calibration report — see DISPLAY-CALIBRATION-REPORT
+      *    and WS-CALIBRATION above.  Tallying costs nothing worth
+      *    guarding, so it always runs, calibration mode or not.
+           ADD 1 TO WS-TALLY-STAR-TOTAL.
+           EVALUATE TRUE
+               WHEN CLASS-V(STAR-IDX)
+                   ADD 1 TO WS-TALLY-STAGE-V
+               WHEN CLASS-IV(STAR-IDX)
+                   ADD 1 TO WS-TALLY-STAGE-IV
+               WHEN CLASS-III(STAR-IDX)
+                   ADD 1 TO WS-TALLY-STAGE-III
+               WHEN CLASS-VI(STAR-IDX)
+                   ADD 1 TO WS-TALLY-STAGE-VI
+               WHEN CLASS-II(STAR-IDX)
+                   ADD 1 TO WS-TALLY-STAGE-II
+               WHEN CLASS-IB(STAR-IDX)
+                   ADD 1 TO WS-TALLY-STAGE-IB
+               WHEN CLASS-IA(STAR-IDX)
+                   ADD 1 TO WS-TALLY-STAGE-IA
+               WHEN WHITE-DWARF(STAR-IDX)
+                   ADD 1 TO WS-TALLY-STAGE-WD
+               WHEN NEUTRON-STAR(STAR-IDX)
+                   ADD 1 TO WS-TALLY-STAGE-NS
+               WHEN BLACK-HOLE(STAR-IDX)
+                   ADD 1 TO WS-TALLY-STAGE-BH
+           END-EVALUATE.
+           ADD 1 TO WS-TALLY-EVO(MASS-INDEX(STAR-IDX)).
+           EXIT PARAGRAPH.
+
+       TALLY-GG-ARRANGEMENT.
+           EVALUATE TRUE
+               WHEN NO-GAS-GIANT(STAR-IDX)
+                   ADD 1 TO WS-TALLY-ARR-NONE
+               WHEN CONVENTIONAL-GG(STAR-IDX)
+                   ADD 1 TO WS-TALLY-ARR-CONV
+               WHEN ECCENTRIC-GG(STAR-IDX)
+                   ADD 1 TO WS-TALLY-ARR-ECC
+               WHEN EPISTELLAR-GG(STAR-IDX)
+                   ADD 1 TO WS-TALLY-ARR-EPI
+           END-EVALUATE.
+           EXIT PARAGRAPH.
+
        DETERMINE-ORBITAL-INFO.
       *    3rd in a trinary is, of course, further away than the other
       *    companion.
@@ -434,9 +1692,20 @@
            ELSE SET SEP-IS-USEABLE(SEP-IDX) TO TRUE.
 
       *    SEP-IDX 3+ are treated as third-or-beyond in a trinary (or
-      *    larger) star system.
-           IF SEP-IDX > 2 THEN SET IS-THIRD-IN-TRINARY TO TRUE
-           ELSE SET IS-THIRD-IN-TRINARY TO FALSE.
+      *    larger) star system — but only when this star is itself a
+      *    new distant anchor off the primary (STAR-IDX 3, 5, 7, ...).
+      *    A star whose parent is another companion rather than the
+      *    primary is a *close* pair partner instead — the local
+      *    companion CHECK-SURPRISE-COMPANION grows off a distant star,
+      *    or the close half of a forced quaternary-or-beyond pair
+      *    (PARENT-STAR-IDX assignment above) — and gets the ordinary
+      *    un-bumped roll the system's own 2nd star gets, not the
+      *    "further away" bump a new anchor does.
+           IF SEP-IDX > 2 AND PARENT-STAR-IDX = 1 THEN
+               SET IS-THIRD-IN-TRINARY TO TRUE
+           ELSE
+               SET IS-THIRD-IN-TRINARY TO FALSE
+           END-IF.
 
       *    STAR-IDX and PARENT-STAR-IDX are relevant only for companion
       *    star(s) — for the primary star of the system they're utterly
@@ -448,14 +1717,181 @@
 
            CALL 'GENERATE-ORBITAL-SEP-CATEGORY' USING
                                        WS-THIRD-IN-TRINARY,
+                                       WS-IN-CLUSTER-OR-CORE,
                                        SEP-CATEGORY(SEP-IDX).
            CALL 'GENERATE-ORBIT-DISTANCE' USING
                                        SEP-CATEGORY(SEP-IDX),
                                        SEP-AVG-DISTANCE(SEP-IDX)
            CALL 'DETERMINE-ORBITAL-ECCENTRICITY' USING
                                        ORBIT-ECCENTRICITY(SEP-IDX)
+      *    A close companion sweeps out a Forbidden Zone around both
+      *    stars in the pair — nothing can orbit stably between 1/3
+      *    their minimum separation and 3x their maximum separation
+      *    (GURPS Space p.98).
+           COMPUTE WS-TMP-N0 =
+                   (1 - ORBIT-ECCENTRICITY(SEP-IDX)) *
+                   SEP-AVG-DISTANCE(SEP-IDX) / 3.
+           COMPUTE WS-TMP-N1 =
+                   (1 + ORBIT-ECCENTRICITY(SEP-IDX)) *
+                   SEP-AVG-DISTANCE(SEP-IDX) * 3.
+           IF TRACE-ENABLED THEN
+               SET WS-TRACE-NUM TO SEP-IDX
+               SET WS-HIER-FROM-NUM TO SEP-FROM(SEP-IDX)
+               SET WS-HIER-TO-NUM TO SEP-TO(SEP-IDX)
+               MOVE 2 TO WS-FMT-DIGITS
+               CALL 'FMT-NUM' USING SEP-AVG-DISTANCE(SEP-IDX),
+                                    WS-FMT-DIGITS, WS-TMP-STR
+               STRING 'sep '            DELIMITED BY SIZE
+                      WS-TRACE-NUM      DELIMITED BY SIZE
+                      ' from-star='     DELIMITED BY SIZE
+                      WS-HIER-FROM-NUM  DELIMITED BY SIZE
+                      ' to-star='       DELIMITED BY SIZE
+                      WS-HIER-TO-NUM    DELIMITED BY SIZE
+                      ' category='      DELIMITED BY SIZE
+                      SEP-CATEGORY(SEP-IDX) DELIMITED BY SIZE
+                      ' avg-dist='      DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-TMP-STR) DELIMITED BY SIZE
+                      INTO WS-TRACE-MSG
+               END-STRING
+               PERFORM WRITE-TRACE-LINE
+           END-IF.
+           PERFORM ADD-FORBIDDEN-ZONE-TO-BOTH.
            EXIT PARAGRAPH.
-           
+
+       ADD-FORBIDDEN-ZONE-TO-BOTH.
+      *    WS-TMP-N0/WS-TMP-N1 (set by DETERMINE-ORBITAL-INFO) hold the
+      *    zone's inner/outer AU — record it against both SEP-TO and
+      *    SEP-FROM's own FORBIDDEN-ZONES table.
+           SET WS-FZ-STAR-IDX TO SEP-TO(SEP-IDX).
+           PERFORM STORE-FORBIDDEN-ZONE.
+           SET WS-FZ-STAR-IDX TO SEP-FROM(SEP-IDX).
+           PERFORM STORE-FORBIDDEN-ZONE.
+           EXIT PARAGRAPH.
+
+       STORE-FORBIDDEN-ZONE.
+      *    Appends the WS-TMP-N0/WS-TMP-N1 zone to WS-FZ-STAR-IDX's own
+      *    FORBIDDEN-ZONES table.
+           ADD 1 TO FORBIDDEN-ZONE-COUNT(WS-FZ-STAR-IDX).
+           SET FZ-IDX TO FORBIDDEN-ZONE-COUNT(WS-FZ-STAR-IDX).
+           MOVE WS-TMP-N0 TO INNER-LIMIT OF
+                   FORBIDDEN-ZONES(WS-FZ-STAR-IDX, FZ-IDX).
+           MOVE WS-TMP-N1 TO OUTER-LIMIT OF
+                   FORBIDDEN-ZONES(WS-FZ-STAR-IDX, FZ-IDX).
+           EXIT PARAGRAPH.
+
+       IN-FORBIDDEN-ZONE.
+      *    Sets IS-FORBIDDEN true if WS-DISTANCE falls inside any of
+      *    STAR-IDX's forbidden zones.
+           SET IS-FORBIDDEN TO FALSE.
+           IF FORBIDDEN-ZONE-COUNT(STAR-IDX) > 0 THEN
+               PERFORM VARYING FZ-IDX FROM 1 BY 1
+                       UNTIL FZ-IDX > FORBIDDEN-ZONE-COUNT(STAR-IDX)
+                   IF WS-DISTANCE >= INNER-LIMIT OF
+                          FORBIDDEN-ZONES(STAR-IDX, FZ-IDX)
+                      AND WS-DISTANCE <= OUTER-LIMIT OF
+                          FORBIDDEN-ZONES(STAR-IDX, FZ-IDX)
+                       SET IS-FORBIDDEN TO TRUE
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF.
+           EXIT PARAGRAPH.
+
+      *********************************
+      * A companion star's forbidden zone (see ADD-FORBIDDEN-ZONE-TO-
+      * BOTH) only becomes known to an *earlier* star once some later
+      * star's own DETERMINE-ORBITAL-INFO works it out — which can be
+      * well after that earlier star's orbits were already placed and
+      * filled by PLACE-PLANETS-AND-BELTS/PLACE-GAS-GIANTS.  Once every
+      * star in the system has been generated and every forbidden zone
+      * is known, re-check each occupied orbit against its star's now-
+      * complete FORBIDDEN-ZONES table and flag any "stable" world a
+      * companion's swing would in fact periodically clip through.
+       VALIDATE-ORBITAL-CONFLICTS.
+           PERFORM VARYING STAR-IDX FROM 1 BY 1 UNTIL STAR-IDX >
+                   STAR-COUNT
+               IF FORBIDDEN-ZONE-COUNT(STAR-IDX) > 0 THEN
+                   PERFORM VARYING ORB-IDX FROM 1 BY 1
+                           UNTIL ORB-IDX > NUM-ORBITS(STAR-IDX)
+                       IF NOT OBJ-NOTHING(STAR-IDX, ORB-IDX) THEN
+                           MOVE DISTANCE OF ORBIT(STAR-IDX, ORB-IDX)
+                               TO WS-DISTANCE
+                           PERFORM IN-FORBIDDEN-ZONE
+                           IF IS-FORBIDDEN AND NOT CALIBRATION-MODE
+                                   THEN
+                               DISPLAY 'WARNING: star 'STAR-IDX
+                                   ' orbit 'ORB-IDX' sits inside a '
+                                   'forbidden zone that only came '
+                                   'to light after that orbit was '
+                                   'placed — the world there is '
+                                   'not actually stable.'
+                           END-IF
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-PERFORM.
+           EXIT PARAGRAPH.
+
+       CLASSIFY-ORBIT-ZONE.
+      *    Sets WS-ORBIT-ZONE to a plain-English label for where
+      *    WS-DISTANCE sits relative to STAR-IDX's snow line and
+      *    habitable zone.  The habitable zone can straddle the snow
+      *    line, so it's checked first and wins on overlap.
+           EVALUATE TRUE
+               WHEN WS-DISTANCE >= HZ-INNER OF ORBIT-LIMITS(STAR-IDX)
+                AND WS-DISTANCE <= HZ-OUTER OF ORBIT-LIMITS(STAR-IDX)
+                   SET ZONE-HABITABLE TO TRUE
+               WHEN WS-DISTANCE < SNOW-LINE OF STAR(STAR-IDX)
+                   SET ZONE-INSIDE-SNOW-LINE TO TRUE
+               WHEN OTHER
+                   SET ZONE-BEYOND-SNOW-LINE TO TRUE
+           END-EVALUATE.
+           EXIT PARAGRAPH.
+
+      *********************************
+      * Format a mass/luminosity/radius/orbit-distance figure for
+      * display — WS-PHYS-KIND says which (set a PHYS-* 88 before
+      * calling), WS-PHYS-SRC holds the Sol-relative (mass/luminosity),
+      * AU-relative (radius/distance) source value.  Sets WS-TMP-STR to
+      * the formatted number and WS-PHYS-UNIT to the unit label to
+      * print after it — '× Sol'/'AU' as always, or the SI equivalent
+      * once UNITS=SI has been set (see WS-UNITS-MODE).  Centralizing
+      * the conversion here, rather than duplicating it at every
+      * DISPLAY/report-line call site, is the same shape as
+      * CLASSIFY-ORBIT-ZONE below.
+       FORMAT-PHYS-VALUE.
+           MOVE WS-PHYS-SRC TO WS-PHYS-SI-VAL.
+           IF SI-UNITS THEN
+               EVALUATE TRUE
+                   WHEN PHYS-MASS
+                       COMPUTE WS-PHYS-SI-VAL =
+                               WS-PHYS-SRC * SI-SOL-MASS-KG
+                       MOVE 'kg'    TO WS-PHYS-UNIT
+                   WHEN PHYS-LUMINOSITY
+                       COMPUTE WS-PHYS-SI-VAL =
+                               WS-PHYS-SRC * SI-SOL-LUM-WATTS
+                       MOVE 'W'     TO WS-PHYS-UNIT
+                   WHEN PHYS-RADIUS
+                       COMPUTE WS-PHYS-SI-VAL =
+                               WS-PHYS-SRC * SI-AU-KM
+                       MOVE 'km'    TO WS-PHYS-UNIT
+                   WHEN PHYS-DISTANCE
+                       COMPUTE WS-PHYS-SI-VAL =
+                               WS-PHYS-SRC * SI-AU-KM
+                       MOVE 'km'    TO WS-PHYS-UNIT
+               END-EVALUATE
+           ELSE
+               EVALUATE TRUE
+                   WHEN PHYS-MASS OR PHYS-LUMINOSITY
+                       MOVE '× Sol'  TO WS-PHYS-UNIT
+                   WHEN PHYS-RADIUS OR PHYS-DISTANCE
+                       MOVE 'AU'     TO WS-PHYS-UNIT
+               END-EVALUATE
+           END-IF.
+           CALL 'FMT-NUM' USING WS-PHYS-SI-VAL,
+                               WS-FMT-DIGITS, WS-TMP-STR.
+           EXIT PARAGRAPH.
+
        DETERMINE-ORBIT-LIMITS.
       *    First, inner limit:
            COMPUTE WS-TMP-N0 = 0.1 * MASS OF STAR(STAR-IDX).
@@ -479,6 +1915,48 @@
            COMPUTE SNOW-LINE(STAR-IDX) =
                    4.85 * FUNCTION SQRT(INITIAL-LUM(STAR-IDX)).
       D    DISPLAY 'Snow-line at 'SNOW-LINE(STAR-IDX)' AU'
+           IF TRACE-ENABLED THEN
+               SET WS-OUT-STAR-IDX TO STAR-IDX
+               MOVE 2 TO WS-FMT-DIGITS
+               CALL 'FMT-NUM' USING
+                       INNER-LIMIT OF ORBIT-LIMITS(STAR-IDX),
+                       WS-FMT-DIGITS, WS-TMP-STR
+               STRING 'star '          DELIMITED BY SIZE
+                      WS-OUT-STAR-IDX  DELIMITED BY SIZE
+                      ' inner-limit='  DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-TMP-STR) DELIMITED BY SIZE
+                      INTO WS-TRACE-MSG
+               END-STRING
+               PERFORM WRITE-TRACE-LINE
+               CALL 'FMT-NUM' USING
+                       OUTER-LIMIT OF ORBIT-LIMITS(STAR-IDX),
+                       WS-FMT-DIGITS, WS-TMP-STR
+               STRING 'star '          DELIMITED BY SIZE
+                      WS-OUT-STAR-IDX  DELIMITED BY SIZE
+                      ' outer-limit='  DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-TMP-STR) DELIMITED BY SIZE
+                      INTO WS-TRACE-MSG
+               END-STRING
+               PERFORM WRITE-TRACE-LINE
+               CALL 'FMT-NUM' USING
+                       SNOW-LINE(STAR-IDX),
+                       WS-FMT-DIGITS, WS-TMP-STR
+               STRING 'star '          DELIMITED BY SIZE
+                      WS-OUT-STAR-IDX  DELIMITED BY SIZE
+                      ' snow-line='    DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-TMP-STR) DELIMITED BY SIZE
+                      INTO WS-TRACE-MSG
+               END-STRING
+               PERFORM WRITE-TRACE-LINE
+           END-IF
+      *    Fourth, the habitable zone — centered on the star's current
+      *    luminosity, not its initial (main-sequence) one, since it's
+      *    about conditions today rather than conditions when the
+      *    planets first formed.
+           COMPUTE HZ-INNER OF ORBIT-LIMITS(STAR-IDX) =
+                   0.95 * FUNCTION SQRT(CURRENT-LUM(STAR-IDX)).
+           COMPUTE HZ-OUTER OF ORBIT-LIMITS(STAR-IDX) =
+                   1.4 * FUNCTION SQRT(CURRENT-LUM(STAR-IDX)).
            EXIT PARAGRAPH.
 
        DISPLAY-ORBITAL-INFO.
@@ -506,6 +1984,49 @@
            DISPLAY FUNCTION TRIM(WS-TMP-STR)').'.
            EXIT PARAGRAPH.
 
+       CHECK-SURPRISE-COMPANION.
+      *    Per GURPS Space, a very distant companion can itself have
+      *    its own close local companion — roll for it here, and if it
+      *    hits, grow STAR-COUNT so the main PERFORM VARYING loop
+      *    circles back around to generate it, recording the distant
+      *    star (not the primary) as its parent.  Since the new star is
+      *    just as eligible for this same roll once its own turn comes
+      *    up, distant companions can chain recursively.
+           IF SEP-IS-USEABLE(SEP-IDX) AND SEP-DISTANT(SEP-IDX)
+              AND STAR-COUNT < MAX-STARS THEN
+               COPY 1D6.
+               IF D6 = 6 THEN
+                   ADD 1 TO STAR-COUNT
+                   MOVE STAR-IDX TO WS-PARENT-OF-STAR(STAR-COUNT)
+                   IF VERBOSE-OUTPUT THEN
+                       DISPLAY '  ⇢ distant companion 'STAR-IDX
+                               ' has a surprise companion of its own!'
+                   END-IF
+               END-IF
+           END-IF.
+           EXIT PARAGRAPH.
+
+      *********************************
+      * A "very close" companion (SEP-V-CLOSE, GURPS Space p.98 — the
+      * pair can be a small fraction of an AU apart) leaves no room
+      * for stable individual orbits: the forbidden zone the pair
+      * sweeps out (see ADD-FORBIDDEN-ZONE-TO-BOTH) already eats most
+      * of a normal single star's usable range, and what little is
+      * left sits too close in to have formed anything intact.
+      * Rather than roll up a full gas-giant arrangement and orbit
+      * list only to have PLACE-PLANETS-AND-BELTS reject most of it
+      * via IN-FORBIDDEN-ZONE anyway, skip individual planet/belt
+      * formation for this component outright.
+       SUPPRESS-CLOSE-BINARY-ORBITS.
+           SET NO-GAS-GIANT(STAR-IDX) TO TRUE.
+           PERFORM TALLY-GG-ARRANGEMENT.
+           MOVE 0 TO NUM-ORBITS(STAR-IDX).
+           IF SUMMARY-OUTPUT AND NOT CALIBRATION-MODE THEN
+               DISPLAY 'Very close binary companion — individual '
+                       'planet/belt formation suppressed.'
+           END-IF.
+           EXIT PARAGRAPH.
+
        DETERMINE-ORBITS.                                                pp.108-
       *    First we count inward from GGA (or outer-limit if no            109
       *    central GG is present).
@@ -528,12 +2049,13 @@
       *    WS-TMP-N0 will hold the "current distance".
            MOVE WS-TMP-N0 TO DISTANCE OF WS-TMP-ORBIT(WS-TMP-ORB-IDX)
            MOVE WS-TMP-N0 TO WS-TMP-N1
-           PERFORM VARYING WS-TMP-ORB-IDX FROM 2 BY 1 UNTIL 1 = 2       !forever
+           PERFORM VARYING WS-TMP-ORB-IDX FROM 2 BY 1
+                   UNTIL NUM-ORBITS(STAR-IDX) >= MAX-ORBITS
       D        CALL 'FMT-NUM' USING    WS-TMP-N0, WS-FMT-DIGITS,
       D                                WS-TMP-STR
       D        DISPLAY '     F ⇢ ~'FUNCTION TRIM(WS-TMP-STR)
       D                NO ADVANCING
-               COMPUTE WS-RATIO = COPY ORBSPCFN.
+               COMPUTE WS-RATIO = FUNCTION ORBITAL-SPACING-RATIO
       D        CALL 'FMT-NUM' USING    WS-RATIO, WS-FMT-DIGITS,
       D                                WS-TMP-STR
       D        DISPLAY ' r/~'FUNCTION TRIM(WS-TMP-STR) NO ADVANCING
@@ -549,6 +2071,40 @@
       D                                WS-TMP-STR
       D            DISPLAY ' d/~'FUNCTION TRIM(WS-TMP-STR) NO ADVANCING
                END-IF
+               IF SPACING-DIAG-ENABLED AND NOT CALIBRATION-MODE THEN
+                   DISPLAY '  [spacing] inward  ratio='WS-RATIO
+                           ' gap='WS-DELTA' distance='WS-TMP-N1
+               END-IF
+               IF TRACE-ENABLED THEN
+                   SET WS-OUT-STAR-IDX TO STAR-IDX
+                   MOVE 2 TO WS-FMT-DIGITS
+                   CALL 'FMT-NUM' USING WS-RATIO, WS-FMT-DIGITS,
+                                        WS-TMP-STR
+                   STRING 'star '          DELIMITED BY SIZE
+                          WS-OUT-STAR-IDX  DELIMITED BY SIZE
+                          ' orbit-spacing ratio='
+                                           DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-TMP-STR) DELIMITED BY SIZE
+                          INTO WS-TRACE-MSG
+                   END-STRING
+                   CALL 'FMT-NUM' USING WS-DELTA, WS-FMT-DIGITS,
+                                        WS-TMP-STR
+                   STRING FUNCTION TRIM(WS-TRACE-MSG)
+                                           DELIMITED BY SIZE
+                          ' gap='          DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-TMP-STR) DELIMITED BY SIZE
+                          INTO WS-TRACE-MSG
+                   END-STRING
+                   CALL 'FMT-NUM' USING WS-TMP-N1, WS-FMT-DIGITS,
+                                        WS-TMP-STR
+                   STRING FUNCTION TRIM(WS-TRACE-MSG)
+                                           DELIMITED BY SIZE
+                          ' distance='     DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-TMP-STR) DELIMITED BY SIZE
+                          INTO WS-TRACE-MSG
+                   END-STRING
+                   PERFORM WRITE-TRACE-LINE
+               END-IF
                IF WS-TMP-N1 < INNER-LIMIT OF ORBIT-LIMITS(STAR-IDX)
                    THEN
       D            DISPLAY '!  would be inside inner-limit …'
@@ -596,8 +2152,10 @@
                            FROM DST-ORB-IDX BY 1
                            UNTIL WS-TMP-N0 > OUTER-LIMIT
                                              OF ORBIT-LIMITS(STAR-IDX)
+                                          OR NUM-ORBITS(STAR-IDX)
+                                             >= MAX-ORBITS
       *                          OR EXIT
-               COMPUTE WS-DELTA = COPY ORBSPCFN.
+               COMPUTE WS-DELTA = FUNCTION ORBITAL-SPACING-RATIO
                COMPUTE WS-TMP-N0
                      = DISTANCE OF ORBIT(STAR-IDX, ORB-IDX)
                      * WS-DELTA
@@ -608,6 +2166,12 @@
       D                NO ADVANCING
       D        CALL 'FMT-NUM' USING WS-DELTA, WS-FMT-DIGITS, WS-TMP-STR
       D        DISPLAY ' r/~'FUNCTION TRIM(WS-TMP-STR) NO ADVANCING
+               IF SPACING-DIAG-ENABLED AND NOT CALIBRATION-MODE THEN
+                   COMPUTE WS-TMP-N2 = WS-TMP-N0
+                           - DISTANCE OF ORBIT(STAR-IDX, ORB-IDX)
+                   DISPLAY '  [spacing] outward ratio='WS-DELTA
+                           ' gap='WS-TMP-N2' distance='WS-TMP-N0
+               END-IF
                IF WS-TMP-N0 > OUTER-LIMIT OF ORBIT-LIMITS(STAR-IDX)
                    THEN
       D            DISPLAY '!  would exceed outer-limit …'
@@ -620,6 +2184,11 @@
                SET ORB-IDX UP BY 1
                ADD 1 TO NUM-ORBITS(STAR-IDX)
            END-PERFORM.
+           IF NUM-ORBITS(STAR-IDX) >= MAX-ORBITS THEN
+               DISPLAY 'WARNING: star 'STAR-IDX' hit the '
+                       MAX-ORBITS' orbit table limit; further orbits '
+                       'were not generated.'
+           END-IF.
            EXIT PARAGRAPH.
 
        PLACE-PLANETS-AND-BELTS.                                         p.110
@@ -633,17 +2202,58 @@
            PERFORM INIT-ALL-ORB-IDX.
            PERFORM VARYING ORB-IDX FROM 1 BY 1
                    UNTIL ORB-IDX > NUM-ORBITS(STAR-IDX)
-               IF NOT OBJ-NOTHING(STAR-IDX, ORB-IDX)                    Skip the
-                   CONTINUE                                             occupied
-               END-IF                                                   orbits.
-               COPY 3D6.
-               IF OBJ-GAS-GIANT(STAR-IDX, NEXT-ORB-IDX) THEN
-                   COMPUTE D6 = D6 - 6
-               END-IF
-               IF OBJ-GAS-GIANT(STAR-IDX, PREV-ORB-IDX) THEN
-                   COMPUTE D6 = D6 - 3
+      *        Skip orbits that are already occupied, and orbits that
+      *        fall in a forbidden zone; everything else below only
+      *        runs for an orbit that's both empty and legal.
+               IF OBJ-NOTHING(STAR-IDX, ORB-IDX) THEN
+                   MOVE DISTANCE OF ORBIT(STAR-IDX, ORB-IDX)
+                        TO WS-DISTANCE
+                   PERFORM IN-FORBIDDEN-ZONE
+                   IF NOT IS-FORBIDDEN THEN
+                       COPY 3D6.
+                       IF OBJ-GAS-GIANT(STAR-IDX, NEXT-ORB-IDX) THEN
+                           COMPUTE D6 = D6 - 6
+                       END-IF
+                       IF OBJ-GAS-GIANT(STAR-IDX, PREV-ORB-IDX) THEN
+                           COMPUTE D6 = D6 - 3
+                       END-IF
+      *                Low rolls stay empty; the middle band forms an
+      *                asteroid belt; anything else forms a rocky
+      *                world (GURPS Space p.110).
+                       EVALUATE TRUE
+                           WHEN D6 >= 10
+                               SET OBJ-TERRESTRIAL(STAR-IDX, ORB-IDX)
+                                   TO TRUE
+                               SET OBJ-REF(STAR-IDX, ORB-IDX)
+                                   TO TERRA-IDX
+                               SET WS-TIDAL-LOCK-RISK TO FALSE
+                               IF EPISTELLAR-GG(STAR-IDX)
+                                  AND TIDAL-LOCK-RISK(STAR-IDX)
+                                  AND WS-DISTANCE < SNOW-LINE(STAR-IDX)
+                                   THEN
+                                   SET WS-TIDAL-LOCK-RISK TO TRUE
+                               END-IF
+                               CALL 'GEN-TERRESTRIAL-PLANET' USING
+                                       WS-OBJ-TERRESTRIAL(TERRA-IDX),
+                                       WS-TIDAL-RISK
+                               ADD 1 TO WS-TERRA-COUNT
+                               ADD 1 TO WS-TOTAL-TERRA-COUNT
+                               SET TERRA-IDX UP BY 1
+                           WHEN D6 >= 7
+                               SET OBJ-ASTEROID-BELT(STAR-IDX, ORB-IDX)
+                                   TO TRUE
+                               SET OBJ-REF(STAR-IDX, ORB-IDX)
+                                   TO BELT-IDX
+                               MOVE DISTANCE OF ORBIT(STAR-IDX, ORB-IDX)
+                                    TO BELT-DISTANCE(BELT-IDX)
+                               CALL 'GEN-ASTEROID-BELT' USING
+                                       BELT-SURVEY(BELT-IDX)
+                               ADD 1 TO WS-BELT-COUNT
+                               ADD 1 TO WS-TOTAL-BELT-COUNT
+                               SET BELT-IDX UP BY 1
+                       END-EVALUATE
+                   END-IF
                END-IF
-               
            END-PERFORM.
            EXIT PARAGRAPH.
 
@@ -653,33 +2263,42 @@
            PERFORM VARYING WS-COUNT
                    FROM WS-COUNT BY -1
                    UNTIL WS-COUNT = 0
-      *        Skip any already defined celestial object(s).
-               IF NOT OBJ-NOTHING(STAR-IDX, ORB-IDX) THEN
-                   PERFORM SYNC-ADD-1-TO-ORB-IDX
-                   CONTINUE
+      *        Skip any already defined celestial object(s), and any
+      *        orbit that falls in a forbidden zone; either way the
+      *        unconditional SYNC-ADD-1-TO-ORB-IDX at the bottom of the
+      *        loop still advances ORB-IDX/PREV-ORB-IDX/NEXT-ORB-IDX
+      *        exactly once per iteration.
+               IF OBJ-NOTHING(STAR-IDX, ORB-IDX) THEN
+                   MOVE DISTANCE OF ORBIT(STAR-IDX, ORB-IDX)
+                        TO WS-DISTANCE
+                   MOVE SNOW-LINE OF STAR(STAR-IDX) TO WS-SNOW-LINE
+                   PERFORM IN-FORBIDDEN-ZONE
+                   IF NOT IS-FORBIDDEN THEN
+                       COPY 3D6.
+                       SET IS-GG TO FALSE
+                       EVALUATE TRUE
+                           WHEN CONVENTIONAL-GG(STAR-IDX)
+                               IF (WS-DISTANCE >= WS-SNOW-LINE)
+                                  AND (D6 <= 15)
+                                   PERFORM GEN-GAS-GIANT
+                               END-IF
+                           WHEN ECCENTRIC-GG(STAR-IDX)
+                               IF ((WS-DISTANCE < WS-SNOW-LINE)
+                                  AND (D6 <= 8))
+                               OR ((WS-DISTANCE >= WS-SNOW-LINE)
+                                  AND (D6 <= 14))
+                                   PERFORM GEN-GAS-GIANT
+                               END-IF
+                           WHEN EPISTELLAR-GG(STAR-IDX)
+                               IF ((WS-DISTANCE < WS-SNOW-LINE)
+                                  AND (D6 <= 6))
+                               OR ((WS-DISTANCE >= WS-SNOW-LINE)
+                                  AND (D6 <= 14))
+                                   PERFORM GEN-GAS-GIANT
+                               END-IF
+                       END-EVALUATE
+                   END-IF
                END-IF
-
-               MOVE DISTANCE OF ORBIT(STAR-IDX, ORB-IDX) TO WS-DISTANCE
-               MOVE SNOW-LINE OF STAR(STAR-IDX) TO WS-SNOW-LINE
-               
-               COPY 3D6.
-               SET IS-GG TO FALSE
-               EVALUATE TRUE
-                   WHEN CONVENTIONAL-GG(STAR-IDX)
-                       IF (WS-DISTANCE >= WS-SNOW-LINE) AND (D6 <= 15)
-                           SET OBJ-GAS-GIANT(STAR-IDX, ORB-IDX) TO TRUE
-                       END-IF
-                   WHEN ECCENTRIC-GG(STAR-IDX)
-                       IF ((WS-DISTANCE < WS-SNOW-LINE) AND (D6 <= 8))
-                       OR ((WS-DISTANCE >= WS-SNOW-LINE) AND (D6 <= 14))
-                           SET OBJ-GAS-GIANT(STAR-IDX, ORB-IDX) TO TRUE
-                       END-IF
-                   WHEN EPISTELLAR-GG(STAR-IDX)
-                       IF ((WS-DISTANCE < WS-SNOW-LINE) AND (D6 <= 6))
-                       OR ((WS-DISTANCE >= WS-SNOW-LINE) AND (D6 <= 14))
-                           SET OBJ-GAS-GIANT(STAR-IDX, ORB-IDX) TO TRUE
-                       END-IF
-               END-EVALUATE
                PERFORM SYNC-ADD-1-TO-ORB-IDX
            END-PERFORM.
            EXIT PARAGRAPH.
@@ -703,7 +2322,44 @@
                    SET GG-LARGE(GG-IDX) TO TRUE
            END-EVALUATE.
 
-           SET GG-IDX UP BY 1.                                          4-future
+      *    Mass, in Jupiter masses — bigger size categories get a
+      *    heftier range.
+           EVALUATE TRUE
+               WHEN GG-SMALL(GG-IDX)
+                   COMPUTE GG-MASS(GG-IDX) = FUNCTION RANDOM * 0.49
+                                            + 0.01
+               WHEN GG-MEDIUM(GG-IDX)
+                   COMPUTE GG-MASS(GG-IDX) = FUNCTION RANDOM * 1.5
+                                            + 0.5
+               WHEN OTHER
+                   COMPUTE GG-MASS(GG-IDX) = FUNCTION RANDOM * 11.0
+                                            + 2.0
+           END-EVALUATE.
+
+      *    Satellites (GURPS Space p.114): moonlets are just captured
+      *    debris/ringlets, always present in some number; then a
+      *    handful of proper moons, each sized on its own 1D6.
+           COPY 1D6.
+           MOVE D6 TO GG-MOONLET-COUNT(GG-IDX).
+           COPY 1D6.
+           COMPUTE WS-MOON-COUNT = D6 - 3.
+           IF WS-MOON-COUNT < 0 THEN MOVE 0 TO WS-MOON-COUNT END-IF.
+           PERFORM VARYING WS-MOON-IDX FROM 1 BY 1
+                   UNTIL WS-MOON-IDX > WS-MOON-COUNT
+               COPY 1D6.
+               EVALUATE TRUE
+                   WHEN D6 <= 2
+                       ADD 1 TO GG-SMALL-MOON-COUNT(GG-IDX)
+                   WHEN D6 <= 5
+                       ADD 1 TO GG-MED-MOON-COUNT(GG-IDX)
+                   WHEN OTHER
+                       ADD 1 TO GG-LARGE-MOON-COUNT(GG-IDX)
+               END-EVALUATE
+           END-PERFORM.
+
+           ADD 1 TO WS-GG-COUNT.
+           ADD 1 TO WS-TOTAL-GG-COUNT.
+           SET GG-IDX UP BY 1.
            EXIT PARAGRAPH.
 
        SYNC-ALL-ORB-IDX.
@@ -735,4 +2391,709 @@
            EXIT PARAGRAPH.
 
        CHECK-LIMIT-ADJACENCY.
-       
\ No newline at end of file
+
+      *********************************
+      * Write this star's row, plus one row per occupied orbit, out to
+      * the machine-readable OUT-FILE (see PROCEDURE DIVISION header).
+       WRITE-STAR-OUTPUT-ROWS.
+           SET WS-OUT-SYS-IDX  TO WS-SYS-IDX.
+           SET WS-OUT-STAR-IDX TO STAR-IDX.
+           MOVE 5 TO WS-FMT-DIGITS.
+           CALL 'FMT-NUM' USING MASS OF STAR(STAR-IDX),
+                                WS-FMT-DIGITS, WS-TMP-STR.
+           MOVE SPACES TO WS-OUT-LINE
+           STRING WS-OUT-SYS-IDX          DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  FUNCTION TRIM(STAR-SYSTEM-NAME) DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  WS-OUT-STAR-IDX         DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-TMP-STR) DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  STAGE OF STAR(STAR-IDX) DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  INTO WS-OUT-LINE
+           END-STRING
+           CALL 'FMT-NUM' USING CURRENT-LUM(STAR-IDX),
+                                WS-FMT-DIGITS, WS-TMP-STR.
+           STRING FUNCTION TRIM(WS-OUT-LINE) DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-TMP-STR)  DELIMITED BY SIZE
+                  ','                        DELIMITED BY SIZE
+                  INTO WS-OUT-LINE
+           END-STRING
+           CALL 'FMT-NUM' USING TEMPERATURE OF STAR(STAR-IDX),
+                                WS-FMT-DIGITS, WS-TMP-STR.
+           STRING FUNCTION TRIM(WS-OUT-LINE) DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-TMP-STR)  DELIMITED BY SIZE
+                  ','                        DELIMITED BY SIZE
+                  INTO WS-OUT-LINE
+           END-STRING
+           CALL 'FMT-NUM' USING RADIUS OF STAR(STAR-IDX),
+                                WS-FMT-DIGITS, WS-TMP-STR.
+           STRING FUNCTION TRIM(WS-OUT-LINE) DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-TMP-STR)  DELIMITED BY SIZE
+                  ',,,STAR'                  DELIMITED BY SIZE
+                  INTO WS-OUT-LINE
+           END-STRING
+           WRITE OUT-RECORD FROM WS-OUT-LINE
+
+           PERFORM VARYING ORB-IDX FROM 1 BY 1
+                   UNTIL ORB-IDX > NUM-ORBITS OF STAR(STAR-IDX)
+               IF NOT OBJ-NOTHING(STAR-IDX, ORB-IDX) THEN
+                   SET WS-OUT-ORB-IDX TO ORB-IDX
+                   CALL 'FMT-NUM' USING
+                           DISTANCE OF ORBIT(STAR-IDX, ORB-IDX),
+                           WS-FMT-DIGITS, WS-TMP-STR
+                   MOVE DISTANCE OF ORBIT(STAR-IDX, ORB-IDX) TO
+                           WS-DISTANCE
+                   PERFORM CLASSIFY-ORBIT-ZONE
+                   MOVE SPACES TO WS-OUT-LINE
+                   STRING WS-OUT-SYS-IDX       DELIMITED BY SIZE
+                          ','                  DELIMITED BY SIZE
+                          FUNCTION TRIM(STAR-SYSTEM-NAME)
+                                               DELIMITED BY SIZE
+                          ','                  DELIMITED BY SIZE
+                          WS-OUT-STAR-IDX      DELIMITED BY SIZE
+                          ',,,,,,'             DELIMITED BY SIZE
+                          WS-OUT-ORB-IDX       DELIMITED BY SIZE
+                          ','                  DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-TMP-STR) DELIMITED BY SIZE
+                          ','                  DELIMITED BY SIZE
+                          OBJ(STAR-IDX, ORB-IDX) DELIMITED BY SIZE
+                          ','                  DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-ORBIT-ZONE) DELIMITED BY SIZE
+                          INTO WS-OUT-LINE
+                   END-STRING
+                   WRITE OUT-RECORD FROM WS-OUT-LINE
+               END-IF
+           END-PERFORM.
+           EXIT PARAGRAPH.
+
+      *********************************
+      * Roll WS-STAR-SEP's useable entries up into one plain-English
+      * line for the world report header, e.g. "A-B close pair
+      * (0.8 AU), C distant (410 AU)" — star letters are just STAR-IDX
+      * (1=A, 2=B, ...) run through FUNCTION CHAR.  Sets WS-HIER-LINE
+      * and WS-HIER-HAS-ENTRY; caller checks HIER-HAS-ENTRY before
+      * printing, same as any other "nothing to report" guard.
+       BUILD-HIERARCHY-SUMMARY-LINE.
+           MOVE SPACES TO WS-HIER-LINE.
+           SET HIER-HAS-ENTRY TO FALSE.
+           PERFORM VARYING SEP-IDX FROM 1 BY 1
+                   UNTIL SEP-IDX > STAR-COUNT
+               IF SEP-IS-USEABLE(SEP-IDX) THEN
+                   IF HIER-HAS-ENTRY THEN
+                       STRING FUNCTION TRIM(WS-HIER-LINE)
+                                                  DELIMITED BY SIZE
+                              ', '          DELIMITED BY SIZE
+                              INTO WS-HIER-LINE
+                       END-STRING
+                   END-IF
+                   SET WS-HIER-FROM-NUM TO SEP-FROM(SEP-IDX)
+                   SET WS-HIER-TO-NUM TO SEP-TO(SEP-IDX)
+                   MOVE FUNCTION CHAR(64 + WS-HIER-FROM-NUM)
+                                          TO WS-HIER-FROM-LETTER
+                   MOVE FUNCTION CHAR(64 + WS-HIER-TO-NUM)
+                                          TO WS-HIER-TO-LETTER
+                   MOVE 2 TO WS-FMT-DIGITS
+                   CALL 'FMT-NUM' USING SEP-AVG-DISTANCE(SEP-IDX),
+                                        WS-FMT-DIGITS, WS-TMP-STR
+                   EVALUATE TRUE
+                       WHEN SEP-V-CLOSE(SEP-IDX)
+                           MOVE 'very close pair' TO WS-HIER-CAT-TEXT
+                       WHEN SEP-CLOSE(SEP-IDX)
+                           MOVE 'close pair'      TO WS-HIER-CAT-TEXT
+                       WHEN SEP-MODERATE(SEP-IDX)
+                           MOVE 'moderate pair'   TO WS-HIER-CAT-TEXT
+                       WHEN SEP-WIDE(SEP-IDX)
+                           MOVE 'wide pair'       TO WS-HIER-CAT-TEXT
+                       WHEN SEP-DISTANT(SEP-IDX)
+                           MOVE 'distant'         TO WS-HIER-CAT-TEXT
+                   END-EVALUATE
+                   IF SEP-DISTANT(SEP-IDX) THEN
+                       STRING FUNCTION TRIM(WS-HIER-LINE)
+                                                  DELIMITED BY SIZE
+                              WS-HIER-TO-LETTER   DELIMITED BY SIZE
+                              ' '                 DELIMITED BY SIZE
+                              FUNCTION TRIM(WS-HIER-CAT-TEXT)
+                                                  DELIMITED BY SIZE
+                              ' ('                DELIMITED BY SIZE
+                              FUNCTION TRIM(WS-TMP-STR)
+                                                  DELIMITED BY SIZE
+                              ' AU)'              DELIMITED BY SIZE
+                              INTO WS-HIER-LINE
+                       END-STRING
+                   ELSE
+                       STRING FUNCTION TRIM(WS-HIER-LINE)
+                                                  DELIMITED BY SIZE
+                              WS-HIER-FROM-LETTER DELIMITED BY SIZE
+                              '-'                 DELIMITED BY SIZE
+                              WS-HIER-TO-LETTER   DELIMITED BY SIZE
+                              ' '                 DELIMITED BY SIZE
+                              FUNCTION TRIM(WS-HIER-CAT-TEXT)
+                                                  DELIMITED BY SIZE
+                              ' ('                DELIMITED BY SIZE
+                              FUNCTION TRIM(WS-TMP-STR)
+                                                  DELIMITED BY SIZE
+                              ' AU)'              DELIMITED BY SIZE
+                              INTO WS-HIER-LINE
+                       END-STRING
+                   END-IF
+                   SET HIER-HAS-ENTRY TO TRUE
+               END-IF
+           END-PERFORM.
+           EXIT PARAGRAPH.
+
+      *********************************
+      * Write this star's plain-English write-up, plus one line per
+      * occupied orbit, out to the player-facing REPORT-FILE (see
+      * WS-REPORT-MODE).  Same per-star/per-orbit walk as
+      * WRITE-STAR-OUTPUT-ROWS, just formatted for reading instead of
+      * for parsing.
+       WRITE-WORLD-REPORT-ROWS.
+           IF STAR-IDX = 1 THEN
+               MOVE SPACES TO WS-REPORT-LINE
+               WRITE REPORT-RECORD FROM WS-REPORT-LINE
+               MOVE 2 TO WS-FMT-DIGITS
+               CALL 'FMT-NUM' USING BYR OF SYSTEM-AGE,
+                                    WS-FMT-DIGITS, WS-TMP-STR
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING '=== ' DELIMITED BY SIZE
+                      FUNCTION TRIM(STAR-SYSTEM-NAME) DELIMITED BY SIZE
+                      ' === (age ' DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-TMP-STR) DELIMITED BY SIZE
+                      ' Byr, population ' DELIMITED BY SIZE
+                      POPULATION OF SYSTEM-AGE DELIMITED BY SIZE
+                      ')' DELIMITED BY SIZE
+                      INTO WS-REPORT-LINE
+               END-STRING
+               WRITE REPORT-RECORD FROM WS-REPORT-LINE
+               IF STAR-COUNT > 1 THEN
+                   PERFORM BUILD-HIERARCHY-SUMMARY-LINE
+                   IF HIER-HAS-ENTRY THEN
+                       MOVE SPACES TO WS-REPORT-LINE
+                       STRING 'Hierarchy: ' DELIMITED BY SIZE
+                              FUNCTION TRIM(WS-HIER-LINE) DELIMITED BY
+                                                                  SIZE
+                              INTO WS-REPORT-LINE
+                       END-STRING
+                       WRITE REPORT-RECORD FROM WS-REPORT-LINE
+                   END-IF
+               END-IF
+           END-IF.
+
+           SET WS-OUT-STAR-IDX TO STAR-IDX.
+           MOVE 5 TO WS-FMT-DIGITS.
+           SET PHYS-MASS TO TRUE.
+           MOVE MASS OF STAR(STAR-IDX) TO WS-PHYS-SRC.
+           PERFORM FORMAT-PHYS-VALUE.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING 'Star ' DELIMITED BY SIZE
+                  WS-OUT-STAR-IDX        DELIMITED BY SIZE
+                  ': ' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-TMP-STR) DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-PHYS-UNIT) DELIMITED BY SIZE
+                  ', stage ' DELIMITED BY SIZE
+                  STAGE OF STAR(STAR-IDX) DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           END-STRING.
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE.
+
+           SET PHYS-LUMINOSITY TO TRUE.
+           MOVE CURRENT-LUM(STAR-IDX) TO WS-PHYS-SRC.
+           PERFORM FORMAT-PHYS-VALUE.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING '  luminosity ' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-TMP-STR) DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-PHYS-UNIT) DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           END-STRING.
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE.
+
+           CALL 'FMT-NUM' USING TEMPERATURE OF STAR(STAR-IDX),
+                                WS-FMT-DIGITS, WS-TMP-STR.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING '  temperature ' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-TMP-STR) DELIMITED BY SIZE
+                  ' K' DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           END-STRING.
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE.
+
+           SET PHYS-RADIUS TO TRUE.
+           MOVE RADIUS OF STAR(STAR-IDX) TO WS-PHYS-SRC.
+           PERFORM FORMAT-PHYS-VALUE.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING '  radius ' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-TMP-STR) DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-PHYS-UNIT) DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           END-STRING.
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE.
+
+           PERFORM BUILD-AND-WRITE-ORBIT-DIAGRAM.
+
+           PERFORM VARYING ORB-IDX FROM 1 BY 1
+                   UNTIL ORB-IDX > NUM-ORBITS OF STAR(STAR-IDX)
+               SET WS-OUT-ORB-IDX TO ORB-IDX
+               SET PHYS-DISTANCE TO TRUE
+               MOVE DISTANCE OF ORBIT(STAR-IDX, ORB-IDX) TO WS-PHYS-SRC
+               PERFORM FORMAT-PHYS-VALUE
+               MOVE DISTANCE OF ORBIT(STAR-IDX, ORB-IDX) TO
+                       WS-DISTANCE
+               PERFORM CLASSIFY-ORBIT-ZONE
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING '  orbit ' DELIMITED BY SIZE
+                      WS-OUT-ORB-IDX         DELIMITED BY SIZE
+                      ' @ '                  DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-TMP-STR) DELIMITED BY SIZE
+                      ' '                    DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-PHYS-UNIT) DELIMITED BY SIZE
+                      ' ('                   DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-ORBIT-ZONE) DELIMITED BY SIZE
+                      '): '                  DELIMITED BY SIZE
+                      INTO WS-REPORT-LINE
+               END-STRING
+               EVALUATE TRUE
+                   WHEN OBJ-NOTHING(STAR-IDX, ORB-IDX)
+                       STRING FUNCTION TRIM(WS-REPORT-LINE)
+                                                  DELIMITED BY SIZE
+                              'empty'            DELIMITED BY SIZE
+                              INTO WS-REPORT-LINE
+                       END-STRING
+                   WHEN OBJ-GAS-GIANT(STAR-IDX, ORB-IDX)
+                       SET GG-IDX TO OBJ-REF(STAR-IDX, ORB-IDX)
+      *                A LOAD= pulls the STAR/ORBIT table back out of
+      *                STARDB-FILE, but WS-OBJ-GAS-GIANT itself is not
+      *                part of that record (see STARDBF.cpy) — so an
+      *                OBJ-REF left over from the saved system, for any
+      *                star this run didn't itself (re)generate, has no
+      *                backing detail row to describe.
+                       IF GG-IDX > WS-GG-COUNT THEN
+                           STRING FUNCTION TRIM(WS-REPORT-LINE)
+                                                      DELIMITED BY SIZE
+                                  'gas giant (detail not available — '
+                                  'loaded from a saved system)'
+                                                      DELIMITED BY SIZE
+                                  INTO WS-REPORT-LINE
+                           END-STRING
+                       ELSE
+                           PERFORM DESCRIBE-GAS-GIANT
+                       END-IF
+                   WHEN OBJ-TERRESTRIAL(STAR-IDX, ORB-IDX)
+                       SET TERRA-IDX TO OBJ-REF(STAR-IDX, ORB-IDX)
+                       IF TERRA-IDX > WS-TERRA-COUNT THEN
+                           STRING FUNCTION TRIM(WS-REPORT-LINE)
+                                                      DELIMITED BY SIZE
+                                  'terrestrial planet (detail not '
+                                  'available — loaded from a saved '
+                                  'system)'           DELIMITED BY SIZE
+                                  INTO WS-REPORT-LINE
+                           END-STRING
+                       ELSE
+                           STRING FUNCTION TRIM(WS-REPORT-LINE)
+                                                      DELIMITED BY SIZE
+                                  'terrestrial planet, '
+                                                      DELIMITED BY SIZE
+                                  FUNCTION TRIM(TERRA-SIZE(TERRA-IDX))
+                                                      DELIMITED BY SIZE
+                                  ', ' DELIMITED BY SIZE
+                                  FUNCTION TRIM(TERRA-ATMOSPHERE(
+                                                 TERRA-IDX))
+                                                      DELIMITED BY SIZE
+                                  ' atmosphere, ' DELIMITED BY SIZE
+                                  TERRA-HYDROGRAPHIC(TERRA-IDX)
+                                                      DELIMITED BY SIZE
+                                  '% hydrographic' DELIMITED BY SIZE
+                                  INTO WS-REPORT-LINE
+                           END-STRING
+                           IF TERRA-TIDAL-LOCKED(TERRA-IDX) THEN
+                               STRING FUNCTION TRIM(WS-REPORT-LINE)
+                                                      DELIMITED BY SIZE
+                                      ', tidally locked/extreme heat'
+                                                      DELIMITED BY SIZE
+                                      INTO WS-REPORT-LINE
+                               END-STRING
+                           END-IF
+                       END-IF
+                   WHEN OBJ-ASTEROID-BELT(STAR-IDX, ORB-IDX)
+                       SET BELT-IDX TO OBJ-REF(STAR-IDX, ORB-IDX)
+                       IF BELT-IDX > WS-BELT-COUNT THEN
+                           STRING FUNCTION TRIM(WS-REPORT-LINE)
+                                                      DELIMITED BY SIZE
+                                  'asteroid belt (detail not '
+                                  'available — loaded from a saved '
+                                  'system)'           DELIMITED BY SIZE
+                                  INTO WS-REPORT-LINE
+                           END-STRING
+                       ELSE
+                       STRING FUNCTION TRIM(WS-REPORT-LINE)
+                                                  DELIMITED BY SIZE
+                              'asteroid belt, ' DELIMITED BY SIZE
+                              INTO WS-REPORT-LINE
+                       END-STRING
+                       EVALUATE TRUE
+                           WHEN BELT-C(BELT-IDX)
+                               STRING FUNCTION TRIM(WS-REPORT-LINE)
+                                                  DELIMITED BY SIZE
+                                      'carbonaceous' DELIMITED BY SIZE
+                                      INTO WS-REPORT-LINE
+                               END-STRING
+                           WHEN BELT-M(BELT-IDX)
+                               STRING FUNCTION TRIM(WS-REPORT-LINE)
+                                                  DELIMITED BY SIZE
+                                      'metallic'     DELIMITED BY SIZE
+                                      INTO WS-REPORT-LINE
+                               END-STRING
+                           WHEN BELT-S(BELT-IDX)
+                               STRING FUNCTION TRIM(WS-REPORT-LINE)
+                                                  DELIMITED BY SIZE
+                                      'siliceous'    DELIMITED BY SIZE
+                                      INTO WS-REPORT-LINE
+                               END-STRING
+                       END-EVALUATE
+                       EVALUATE TRUE
+                           WHEN BELT-POOR(BELT-IDX)
+                               STRING FUNCTION TRIM(WS-REPORT-LINE)
+                                                  DELIMITED BY SIZE
+                                      ', poor'       DELIMITED BY SIZE
+                                      INTO WS-REPORT-LINE
+                               END-STRING
+                           WHEN BELT-AVERAGE(BELT-IDX)
+                               STRING FUNCTION TRIM(WS-REPORT-LINE)
+                                                  DELIMITED BY SIZE
+                                      ', average'   DELIMITED BY SIZE
+                                      INTO WS-REPORT-LINE
+                               END-STRING
+                           WHEN BELT-RICH(BELT-IDX)
+                               STRING FUNCTION TRIM(WS-REPORT-LINE)
+                                                  DELIMITED BY SIZE
+                                      ', rich'       DELIMITED BY SIZE
+                                      INTO WS-REPORT-LINE
+                               END-STRING
+                           WHEN BELT-MOTHERLODE(BELT-IDX)
+                               STRING FUNCTION TRIM(WS-REPORT-LINE)
+                                                  DELIMITED BY SIZE
+                                      ', motherlode' DELIMITED BY SIZE
+                                      INTO WS-REPORT-LINE
+                               END-STRING
+                       END-EVALUATE
+                       END-IF
+               END-EVALUATE
+               WRITE REPORT-RECORD FROM WS-REPORT-LINE
+           END-PERFORM.
+           EXIT PARAGRAPH.
+
+      *********************************
+      * Appends the gas-giant description for GG-IDX to WS-REPORT-LINE
+      * (already holding the "  orbit N @ ... ():" prefix) and writes
+      * it — split out of WRITE-WORLD-REPORT-ROWS since it needs its
+      * own FMT-NUM call for GG-MASS.
+       DESCRIBE-GAS-GIANT.
+           CALL 'FMT-NUM' USING GG-MASS(GG-IDX), WS-FMT-DIGITS,
+                                WS-TMP-STR.
+           MOVE SPACES TO WS-GG-SIZE-WORD.
+           EVALUATE TRUE
+               WHEN GG-SMALL(GG-IDX)  MOVE 'small'  TO WS-GG-SIZE-WORD
+               WHEN GG-MEDIUM(GG-IDX) MOVE 'medium' TO WS-GG-SIZE-WORD
+               WHEN GG-LARGE(GG-IDX)  MOVE 'large'  TO WS-GG-SIZE-WORD
+           END-EVALUATE.
+           STRING FUNCTION TRIM(WS-REPORT-LINE) DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-GG-SIZE-WORD) DELIMITED BY SIZE
+                  ' gas giant, ' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-TMP-STR) DELIMITED BY SIZE
+                  ' × Jupiter, ' DELIMITED BY SIZE
+                  GG-SMALL-MOON-COUNT(GG-IDX) DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  GG-MED-MOON-COUNT(GG-IDX) DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  GG-LARGE-MOON-COUNT(GG-IDX) DELIMITED BY SIZE
+                  ' S/M/L moons' DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           END-STRING.
+           EXIT PARAGRAPH.
+
+      *********************************
+      * Build and write a to-scale ASCII line for STAR-IDX showing its
+      * inner limit ('i'), snow line ('s'), outer limit ('o') and each
+      * occupied orbit's position/type ('g'as giant, 't'errestrial,
+      * 'a'steroid belt), scaled 0..outer-limit across WS-DIA-WIDTH
+      * columns.  Zone markers are laid down first so an orbit marker
+      * landing on the same column always wins.
+       BUILD-AND-WRITE-ORBIT-DIAGRAM.
+           MOVE OUTER-LIMIT OF ORBIT-LIMITS(STAR-IDX) TO WS-DIA-SCALE.
+           PERFORM VARYING WS-DIA-IDX FROM 1 BY 1
+                   UNTIL WS-DIA-IDX > WS-DIA-WIDTH
+               MOVE '.' TO WS-DIA-CHAR(WS-DIA-IDX)
+           END-PERFORM.
+
+           PERFORM DIA-PLOT-INNER-LIMIT.
+           PERFORM DIA-PLOT-SNOW-LINE.
+           PERFORM DIA-PLOT-OUTER-LIMIT.
+
+           PERFORM VARYING ORB-IDX FROM 1 BY 1
+                   UNTIL ORB-IDX > NUM-ORBITS OF STAR(STAR-IDX)
+               IF NOT OBJ-NOTHING(STAR-IDX, ORB-IDX) THEN
+                   COMPUTE WS-DIA-COL =
+                       FUNCTION INTEGER(
+                           (DISTANCE OF ORBIT(STAR-IDX, ORB-IDX)
+                            / WS-DIA-SCALE) * (WS-DIA-WIDTH - 1)) + 1
+                   PERFORM DIA-CLAMP-COL
+                   EVALUATE TRUE
+                       WHEN OBJ-GAS-GIANT(STAR-IDX, ORB-IDX)
+                           MOVE 'g' TO WS-DIA-CHAR(WS-DIA-COL)
+                       WHEN OBJ-TERRESTRIAL(STAR-IDX, ORB-IDX)
+                           MOVE 't' TO WS-DIA-CHAR(WS-DIA-COL)
+                       WHEN OBJ-ASTEROID-BELT(STAR-IDX, ORB-IDX)
+                           MOVE 'a' TO WS-DIA-CHAR(WS-DIA-COL)
+                   END-EVALUATE
+               END-IF
+           END-PERFORM.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING '  [' DELIMITED BY SIZE
+                  WS-DIA-LINE           DELIMITED BY SIZE
+                  '] (i=inner limit s=snow line o=outer limit'
+                                        DELIMITED BY SIZE
+                  ' g=gas giant t=terrestrial a=belt)'
+                                        DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           END-STRING.
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE.
+           EXIT PARAGRAPH.
+
+       DIA-PLOT-INNER-LIMIT.
+           COMPUTE WS-DIA-COL =
+               FUNCTION INTEGER(
+                   (INNER-LIMIT OF ORBIT-LIMITS(STAR-IDX)
+                    / WS-DIA-SCALE) * (WS-DIA-WIDTH - 1)) + 1.
+           PERFORM DIA-CLAMP-COL.
+           MOVE 'i' TO WS-DIA-CHAR(WS-DIA-COL).
+           EXIT PARAGRAPH.
+
+       DIA-PLOT-SNOW-LINE.
+           COMPUTE WS-DIA-COL =
+               FUNCTION INTEGER(
+                   (SNOW-LINE(STAR-IDX)
+                    / WS-DIA-SCALE) * (WS-DIA-WIDTH - 1)) + 1.
+           PERFORM DIA-CLAMP-COL.
+           MOVE 's' TO WS-DIA-CHAR(WS-DIA-COL).
+           EXIT PARAGRAPH.
+
+       DIA-PLOT-OUTER-LIMIT.
+           MOVE WS-DIA-WIDTH TO WS-DIA-COL.
+           MOVE 'o' TO WS-DIA-CHAR(WS-DIA-COL).
+           EXIT PARAGRAPH.
+
+       DIA-CLAMP-COL.
+           IF WS-DIA-COL < 1 THEN
+               MOVE 1 TO WS-DIA-COL
+           END-IF.
+           IF WS-DIA-COL > WS-DIA-WIDTH THEN
+               MOVE WS-DIA-WIDTH TO WS-DIA-COL
+           END-IF.
+           EXIT PARAGRAPH.
+
+      *********************************
+      * Place the just-generated WS-SYS-IDX system on the sector's hex
+      * grid (WS-SECTOR-WIDTH columns wide, filled in generation order)
+      * and write its SECTOR-FILE row: index, name, hex column/row, and
+      * a ';'-separated list of whichever of its six hex neighbors also
+      * fall inside this batch (1..WS-SYSTEM-COUNT).
+       WRITE-SECTOR-ROW.
+           COMPUTE WS-SECT-COL =
+                   FUNCTION MOD(WS-SYS-IDX - 1, WS-SECTOR-WIDTH).
+           COMPUTE WS-SECT-ROW = (WS-SYS-IDX - 1) / WS-SECTOR-WIDTH.
+           MOVE SPACES TO WS-NEIGHBOR-LIST.
+
+      *    Odd-r offset hex grid — which neighbor columns shift by one
+      *    depends on whether this row is even or odd.
+           IF FUNCTION MOD(WS-SECT-ROW, 2) = 0 THEN
+               MOVE WS-SECT-COL TO WS-NB-COL
+               COMPUTE WS-NB-ROW = WS-SECT-ROW - 1
+               PERFORM ADD-NEIGHBOR-IF-VALID
+               COMPUTE WS-NB-COL = WS-SECT-COL - 1
+               PERFORM ADD-NEIGHBOR-IF-VALID
+           ELSE
+               COMPUTE WS-NB-COL = WS-SECT-COL + 1
+               COMPUTE WS-NB-ROW = WS-SECT-ROW - 1
+               PERFORM ADD-NEIGHBOR-IF-VALID
+               MOVE WS-SECT-COL TO WS-NB-COL
+               PERFORM ADD-NEIGHBOR-IF-VALID
+           END-IF.
+           COMPUTE WS-NB-COL = WS-SECT-COL + 1.
+           MOVE WS-SECT-ROW TO WS-NB-ROW.
+           PERFORM ADD-NEIGHBOR-IF-VALID.
+           COMPUTE WS-NB-COL = WS-SECT-COL - 1.
+           PERFORM ADD-NEIGHBOR-IF-VALID.
+           IF FUNCTION MOD(WS-SECT-ROW, 2) = 0 THEN
+               MOVE WS-SECT-COL TO WS-NB-COL
+               COMPUTE WS-NB-ROW = WS-SECT-ROW + 1
+               PERFORM ADD-NEIGHBOR-IF-VALID
+               COMPUTE WS-NB-COL = WS-SECT-COL - 1
+               PERFORM ADD-NEIGHBOR-IF-VALID
+           ELSE
+               COMPUTE WS-NB-COL = WS-SECT-COL + 1
+               COMPUTE WS-NB-ROW = WS-SECT-ROW + 1
+               PERFORM ADD-NEIGHBOR-IF-VALID
+               MOVE WS-SECT-COL TO WS-NB-COL
+               PERFORM ADD-NEIGHBOR-IF-VALID
+           END-IF.
+
+           SET WS-OUT-SYS-IDX TO WS-SYS-IDX.
+           MOVE WS-SECT-COL TO WS-DISP-COL.
+           MOVE WS-SECT-ROW TO WS-DISP-ROW.
+           MOVE SPACES TO WS-SECTOR-LINE.
+           STRING WS-OUT-SYS-IDX          DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  FUNCTION TRIM(STAR-SYSTEM-NAME) DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  WS-DISP-COL             DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  WS-DISP-ROW             DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-NEIGHBOR-LIST) DELIMITED BY SIZE
+                  INTO WS-SECTOR-LINE
+           END-STRING.
+           WRITE SECTOR-RECORD FROM WS-SECTOR-LINE.
+           EXIT PARAGRAPH.
+
+      *********************************
+      * If (WS-NB-COL, WS-NB-ROW) is on the grid and holds a system
+      * that's part of this batch (and isn't WS-SYS-IDX itself),
+      * append its system index to WS-NEIGHBOR-LIST.
+       ADD-NEIGHBOR-IF-VALID.
+           IF WS-NB-COL >= 0 AND WS-NB-COL < WS-SECTOR-WIDTH
+              AND WS-NB-ROW >= 0 THEN
+               COMPUTE WS-NB-IDX =
+                       (WS-NB-ROW * WS-SECTOR-WIDTH) + WS-NB-COL + 1
+               IF WS-NB-IDX <= WS-SYSTEM-COUNT
+                  AND WS-NB-IDX NOT = WS-SYS-IDX THEN
+                   MOVE WS-NB-IDX TO WS-DISP-NB
+                   IF WS-NEIGHBOR-LIST = SPACES THEN
+                       STRING WS-DISP-NB     DELIMITED BY SIZE
+                              INTO WS-NEIGHBOR-LIST
+                       END-STRING
+                   ELSE
+                       STRING FUNCTION TRIM(WS-NEIGHBOR-LIST)
+                                             DELIMITED BY SIZE
+                              ';'            DELIMITED BY SIZE
+                              WS-DISP-NB     DELIMITED BY SIZE
+                              INTO WS-NEIGHBOR-LIST
+                       END-STRING
+                   END-IF
+               END-IF
+           END-IF.
+           EXIT PARAGRAPH.
+
+      *********************************
+      * Short end-of-run summary — total stars, gas giants, terrestrial
+      * planets, and asteroid belts across every system this run
+      * generated (or loaded), so that doesn't have to be counted by
+      * hand off the DISPLAY/CSV/report output.
+      *********************************
+      * Show every setting the just-parsed PARM string would apply,
+      * for a DRYRUN=Y run — no dice rolled, no file touched.
+       DISPLAY-DRY-RUN-SUMMARY.
+           DISPLAY X"0a" '========== Dry run — PARM is well-formed '
+                   '=========='.
+           DISPLAY 'Cluster/core mode:   ' NO ADVANCING
+           IF IN-CLUSTER-OR-CORE THEN
+               DISPLAY 'on'
+           ELSE
+               DISPLAY 'off'
+           END-IF.
+           DISPLAY 'Calibration mode:    ' NO ADVANCING
+           IF CALIBRATION-MODE THEN
+               DISPLAY 'on'
+           ELSE
+               DISPLAY 'off'
+           END-IF.
+           DISPLAY 'Verbosity level:     ' WS-VERBOSITY-LEVEL.
+           DISPLAY 'Batch system count:  ' WS-SYSTEM-COUNT.
+           DISPLAY 'Forced star count:   ' WS-FORCED-STAR-COUNT.
+           DISPLAY 'Forced system age:   ' WS-FORCED-AGE.
+           DISPLAY 'Forced primary mass: ' WS-FORCED-MASS.
+           DISPLAY 'Forced primary type: '
+                   FUNCTION TRIM(WS-FORCED-TYPE).
+           DISPLAY 'Evolution CSV path:  ' FUNCTION TRIM(WS-CSV-PATH).
+           DISPLAY 'Run seed:            ' WS-SEED.
+           DISPLAY 'System/base name:    '
+                   FUNCTION TRIM(WS-BASE-NAME).
+           DISPLAY 'Checkpointing:       ' NO ADVANCING
+           IF CHECKPOINT-ENABLED THEN
+               DISPLAY 'on, ' FUNCTION TRIM(WS-CHECKPOINT-PATH)
+           ELSE
+               DISPLAY 'off'
+           END-IF.
+           DISPLAY 'World report:        ' NO ADVANCING
+           IF REPORT-ENABLED THEN
+               DISPLAY 'on, ' FUNCTION TRIM(WS-REPORT-PATH)
+           ELSE
+               DISPLAY 'off'
+           END-IF.
+           DISPLAY 'Sector map:          ' NO ADVANCING
+           IF SECTOR-ENABLED THEN
+               DISPLAY 'on, ' FUNCTION TRIM(WS-SECTOR-PATH)
+           ELSE
+               DISPLAY 'off'
+           END-IF.
+           DISPLAY 'Trace log:           ' NO ADVANCING
+           IF TRACE-ENABLED THEN
+               DISPLAY 'on, ' FUNCTION TRIM(WS-TRACE-PATH)
+           ELSE
+               DISPLAY 'off'
+           END-IF.
+           DISPLAY 'Run log:             ' FUNCTION TRIM(WS-RUNLOG-PATH).
+           EXIT PARAGRAPH.
+
+       DISPLAY-OBJECT-TALLY.
+           DISPLAY X"0a" '========== Tally =========='.
+           DISPLAY 'Stars:               ' WS-TOTAL-STAR-COUNT.
+           DISPLAY 'Gas giants:          ' WS-TOTAL-GG-COUNT.
+           DISPLAY 'Terrestrial planets: ' WS-TOTAL-TERRA-COUNT.
+           DISPLAY 'Asteroid belts:      ' WS-TOTAL-BELT-COUNT.
+           EXIT PARAGRAPH.
+
+      *********************************
+      * Append one row to the audit trail — timestamp, the raw PARM
+      * string this invocation ran with, and WS-RUNLOG-OUTCOME (set by
+      * the caller just before PERFORM'ing this).  Opened and closed
+      * right here rather than up front with the other files, since it
+      * always appends and is only ever written the one time, right
+      * before this run ends one way or the other.
+       WRITE-RUN-LOG-ENTRY.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUNLOG-TIMESTAMP.
+           OPEN EXTEND RUNLOG-FILE.
+           IF NOT RUNLOG-FILE-OK THEN
+               OPEN OUTPUT RUNLOG-FILE
+           END-IF.
+           MOVE SPACES TO WS-RUNLOG-LINE.
+           STRING WS-RUNLOG-TIMESTAMP(1:14)     DELIMITED BY SIZE
+                  ',PARM='                      DELIMITED BY SIZE
+                  FUNCTION TRIM(LK-PARM-DATA)   DELIMITED BY SIZE
+                  ',OUTCOME='                   DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-RUNLOG-OUTCOME) DELIMITED BY SIZE
+                  INTO WS-RUNLOG-LINE
+           END-STRING.
+           WRITE RUNLOG-RECORD FROM WS-RUNLOG-LINE.
+           CLOSE RUNLOG-FILE.
+           EXIT PARAGRAPH.
+
+      *********************************
+      * Write one row of WS-TRACE-MSG to TRACE-FILE — a no-op unless
+      * TRACE-ENABLED, so callers don't need to guard every PERFORM of
+      * this themselves.  This is the same depth of detail the
+      * column-7 'D' DISPLAYs through this program carry, just routed
+      * to a file and switched on with the 'TRACE' PARM instead of
+      * needing a WITH DEBUGGING MODE recompile to see any of it.
+       WRITE-TRACE-LINE.
+           IF TRACE-ENABLED THEN
+               MOVE SPACES TO WS-TRACE-LINE
+               MOVE FUNCTION TRIM(WS-TRACE-MSG) TO WS-TRACE-LINE
+               WRITE TRACE-RECORD FROM WS-TRACE-LINE
+           END-IF.
+           EXIT PARAGRAPH.
