@@ -14,12 +14,18 @@
        01  WS-FMT-STR                  PIC X(11).
        01  WS-I                        USAGE COMP-2.
        01  WS-L                        USAGE COMP-2.
-       
+      *    Decimal separator used in LK-RES-STR — see SET-DECIMAL-SEP.
+       01  WS-DECIMAL-SEP              PIC X VALUE '.'.
+
        LINKAGE SECTION.
        01  LK-SRC-NUM                  PIC 9(5)V9(5) USAGE COMP-3.
        01  LK-RES-STR                  PIC X(11).
+       01  LK-SEP                      PIC X.
 
        PROCEDURE DIVISION USING LK-SRC-NUM, LK-RES-STR.
            COPY STRFMT.
            GOBACK.
-       
\ No newline at end of file
+
+       ENTRY 'SET-DECIMAL-SEP' USING LK-SEP.
+           MOVE LK-SEP TO WS-DECIMAL-SEP.
+           GOBACK.
