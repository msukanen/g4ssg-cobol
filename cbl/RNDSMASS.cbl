@@ -16,6 +16,8 @@
        LINKAGE SECTION.
        01  LK-STAR.
            COPY STARDATA.
+       01  LK-THRESHOLD                USAGE COMP-2.
+       01  LK-VARIANCE                 USAGE COMP-2.
 
        PROCEDURE DIVISION USING LK-STAR.
            COPY 3D6.
@@ -98,3 +100,29 @@
                                        WS-TMP-NUM0, MASS.
            MOVE MASS TO INITIAL-MASS.
            GOBACK.
+
+      *********************************
+      * Override the compiled-in CONST.cpy defaults for this run —
+      * lets a campaign tune the massive-star cutoff/mass-roll jitter
+      * without a recompile.  Sticks for the rest of the run since
+      * MASSIVE-STAR-THRESHOLD/MASS-VARIANCE are this program's own
+      * WORKING-STORAGE, which GnuCOBOL keeps between CALLs to the
+      * same subprogram.
+       ENTRY 'SET-MASS-THRESHOLD' USING LK-THRESHOLD.
+           MOVE LK-THRESHOLD TO MASSIVE-STAR-THRESHOLD.
+           GOBACK.
+
+       ENTRY 'SET-MASS-VARIANCE' USING LK-VARIANCE.
+           MOVE LK-VARIANCE TO MASS-VARIANCE.
+           GOBACK.
+
+      *********************************
+      * COPY CONST pulls its own, separately-compiled copy of
+      * MASSIVE-STAR-THRESHOLD into every program that copies it —
+      * MAIN.cbl and STARSEQ.cbl both classify stars against this same
+      * cutoff, so they call here instead of reading their own
+      * CONST.cpy default, to see whatever SET-MASS-THRESHOLD above
+      * last set it to.
+       ENTRY 'GET-MASS-THRESHOLD' USING LK-THRESHOLD.
+           MOVE MASSIVE-STAR-THRESHOLD TO LK-THRESHOLD.
+           GOBACK.
