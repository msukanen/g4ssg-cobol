@@ -0,0 +1,44 @@
+       IDENTIFICATION DIVISION.
+       FUNCTION-ID.  ORBITAL-SPACING-RATIO.
+       AUTHOR.       Markku Sukanen.
+      ****************************************************************** p.108-
+      *                                                                    109
+      * Orbital spacing ratio (1.4 to 2.0, +/- up to 0.05), rolled via
+      * 3D6.  Written as a user-defined FUNCTION so callers can drop
+      * FUNCTION ORBITAL-SPACING-RATIO straight into a COMPUTE's
+      * right-hand side instead of having to roll and look the ratio
+      * up by hand every time an orbit distance is derived.
+      *
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  D6                          PIC 99 USAGE COMP-3.
+       01  WS-DIFF                     USAGE COMP-2.
+       77  RATIO-SHIFT-UPTO            USAGE COMP-2 VALUE 0.05.
+       LINKAGE SECTION.
+       01  LK-RATIO                    USAGE COMP-2.
+
+       PROCEDURE DIVISION RETURNING LK-RATIO.
+           CALL '3D6' USING D6
+           EVALUATE TRUE
+               WHEN D6 IS LESS OR EQUAL TO 4
+                   MOVE 1.4 TO LK-RATIO
+               WHEN D6 IS LESS OR EQUAL TO 6
+                   MOVE 1.5 TO LK-RATIO
+               WHEN D6 IS LESS OR EQUAL TO 8
+                   MOVE 1.6 TO LK-RATIO
+               WHEN D6 IS LESS OR EQUAL TO 12
+                   MOVE 1.7 TO LK-RATIO
+               WHEN D6 IS LESS OR EQUAL TO 14
+                   MOVE 1.8 TO LK-RATIO
+               WHEN D6 IS LESS OR EQUAL TO 16
+                   MOVE 1.9 TO LK-RATIO
+               WHEN OTHER
+                   MOVE 2.0 TO LK-RATIO
+           END-EVALUATE
+
+           CALL 'ALTER-VALUE-BY-UPTO' USING
+                   RATIO-SHIFT-UPTO, LK-RATIO, WS-DIFF
+           COMPUTE LK-RATIO = LK-RATIO + WS-DIFF
+           GOBACK.
+       END FUNCTION ORBITAL-SPACING-RATIO.
