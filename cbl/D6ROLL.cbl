@@ -0,0 +1,21 @@
+       IDENTIFICATION DIVISION.
+       FUNCTION-ID.  ROLL-D6.
+       AUTHOR.       Markku Sukanen.
+      ******************************************************************
+      *
+      * Single d6 roll, usable as a bare term inside an expression (see
+      * cpy/D6.cpy) instead of having to prime and CALL '1D6' by hand.
+      *
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  D6                          PIC 9(5).
+       LINKAGE SECTION.
+       01  LK-D6                       PIC 9(5).
+
+       PROCEDURE DIVISION RETURNING LK-D6.
+           MOVE 0 TO D6
+           CALL '1D6' USING D6
+           MOVE D6 TO LK-D6
+           GOBACK.
+       END FUNCTION ROLL-D6.
