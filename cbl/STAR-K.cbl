@@ -12,9 +12,11 @@
        COPY    CONST.
        01  WS-A                        USAGE COMP-2.
        01  WS-ROUNDED-K                PIC 9(15).
+       01  WS-FORMED-AT                USAGE COMP-2.
+       01  WS-COOLING-AGE              USAGE COMP-2.                    Byr
        LINKAGE SECTION.
        01  LK-AGE.
-           COPY STLRAGE.
+           COPY STLRAGE.cpy.
        01  LK-EVO.
            COPY STLREVO.
        01  LK-STAR.
@@ -22,12 +24,36 @@
 
        PROCEDURE DIVISION USING LK-AGE, LK-EVO, LK-STAR.
            EVALUATE TRUE
+               WHEN BLACK-HOLE
+      *            Nothing escapes a black hole's event horizon, so it
+      *            has no meaningful surface temperature to report —
+      *            leave it dark rather than let it fall through to
+      *            DET-STAR-K-N's default band.
+                   MOVE 0.0 TO TEMPERATURE
+                   GOBACK
                WHEN WHITE-DWARF                                         p.104
-      *            White dwarves' surface temperature can vary wildly,
-      *            from measly 3,050K to roasting 150,000K.
-                   COMPUTE WS-A = FUNCTION RANDOM * 146950 + 3050
+      *            White dwarves cool from a blazing ~150,000K down
+      *            towards ~3,050K over billions of years — figure out
+      *            how long this one has been cooling, then place it
+      *            on that curve.
+                   IF MASSIVE-STAR THEN
+                       COMPUTE WS-FORMED-AT = SPAN-S + SPAN-G
+                   ELSE
+                       IF SPAN-S = NOT-APPLICABLE THEN
+                           MOVE SPAN-M TO WS-FORMED-AT
+                       ELSE
+                           COMPUTE WS-FORMED-AT =
+                                   SPAN-M + SPAN-S + SPAN-G
+                       END-IF
+                   END-IF
+                   COMPUTE WS-COOLING-AGE = BYR - WS-FORMED-AT
+                   IF WS-COOLING-AGE < 0 THEN
+                       MOVE 0 TO WS-COOLING-AGE
+                   END-IF
+                   COMPUTE WS-A = 3050 +
+                           (146950 / (1 + (WS-COOLING-AGE * 3)))
                WHEN OTHER
-                   IF MASSIVE-STAR OR CLASS-V OR CLASS-VI THEN          p.104/
+                   IF CLASS-V OR CLASS-VI THEN                          p.104/
                       MOVE AVG-TEMP TO WS-A                               126
                    ELSE PERFORM DET-STAR-K-N
            END-EVALUATE
@@ -43,8 +69,20 @@
                    COMPUTE WS-A = BYR - SPAN-M
                    COMPUTE WS-A = AVG-TEMP
                          - ((WS-A / SPAN-S) * (AVG-TEMP - 4800))
-               WHEN OTHER
+               WHEN CLASS-III
       *            III are rather "cool", from 3,000 to 5,000K.
                    COMPUTE WS-A = FUNCTION RANDOM * 2000 + 3000
+               WHEN CLASS-II
+      *            Bright giants run a bit hotter and more varied,
+      *            3,500-6,500K.
+                   COMPUTE WS-A = FUNCTION RANDOM * 3000 + 3500
+               WHEN CLASS-IB
+      *            Supergiants span red through blue-white,
+      *            3,500-20,000K.
+                   COMPUTE WS-A = FUNCTION RANDOM * 16500 + 3500
+               WHEN OTHER
+      *            Ia bright supergiants get the widest and hottest
+      *            band, 3,000-30,000K.
+                   COMPUTE WS-A = FUNCTION RANDOM * 27000 + 3000
            END-EVALUATE
            EXIT PARAGRAPH.
