@@ -15,7 +15,7 @@
 
        LINKAGE SECTION.
        01  LK-AGE.
-           COPY STLRAGE.
+           COPY STLRAGE.cpy.
        01  LK-EVO.
            COPY STLREVO.
        01  LK-STAR.
