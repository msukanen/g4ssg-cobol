@@ -0,0 +1,45 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   GENERATE-ORBITAL-SEP-CATEGORY.
+       AUTHOR.       Markku Sukanen.
+       DATE-WRITTEN. June 10, 2025
+      ******************************************************************
+      *
+      * Determine the orbital-separation category between a star and
+      * its companion.  The third star in a trinary (or beyond) tends
+      * to be much further away than the system's secondary is.
+      *
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY    RNG.
+       LINKAGE SECTION.
+       01  LK-THIRD-IN-TRINARY         PIC X VALUE '-'.
+           88  IS-THIRD                VALUE 'Y'.
+       01  LK-IN-CLUSTER-OR-CORE       PIC X VALUE '-'.
+           88  IS-IN-CLUSTER-OR-CORE   VALUE 'Y'.
+       01  LK-SEP-CATEGORY             PIC S9 VALUE -1.
+           COPY SEPCATEG.
+
+       PROCEDURE DIVISION USING LK-THIRD-IN-TRINARY,
+                                LK-IN-CLUSTER-OR-CORE,
+                                LK-SEP-CATEGORY.
+           COPY 3D6.
+           IF IS-THIRD THEN COMPUTE D6 = D6 + 6.
+      *    Cluster/core stars pack closer together — shift the roll
+      *    toward the tighter separation categories.
+           IF IS-IN-CLUSTER-OR-CORE AND D6 > 3 THEN
+               COMPUTE D6 = D6 - 3
+           END-IF.
+           EVALUATE TRUE
+               WHEN D6 IS LESS OR EQUAL TO 6
+                   SET SEP-V-CLOSE TO TRUE
+               WHEN D6 IS LESS OR EQUAL TO 9
+                   SET SEP-CLOSE TO TRUE
+               WHEN D6 IS LESS OR EQUAL TO 11
+                   SET SEP-MODERATE TO TRUE
+               WHEN D6 IS LESS OR EQUAL TO 14
+                   SET SEP-WIDE TO TRUE
+               WHEN OTHER
+                   SET SEP-DISTANT TO TRUE
+           END-EVALUATE
+           GOBACK.
