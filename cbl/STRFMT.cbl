@@ -25,11 +25,15 @@
        01  WS-FMT-STR                  PIC X(20).
        01  WS-I                        USAGE COMP-2.
        01  WS-L                        USAGE COMP-2.
-       
+      *    Decimal separator used in LK-RES-STR — '.' unless a caller
+      *    has set it otherwise via the SET-DECIMAL-SEP entry point.
+       01  WS-DECIMAL-SEP              PIC X VALUE '.'.
+
        LINKAGE SECTION.
        01  LK-SRC-NUM                  USAGE COMP-2.
        01  LK-RES-STR                  PIC X(11).
        01  LK-DIGITS                   PIC S9.
+       01  LK-SEP                      PIC X.
 
        PROCEDURE DIVISION USING LK-SRC-NUM, LK-DIGITS, LK-RES-STR.
            EVALUATE TRUE
@@ -78,4 +82,18 @@
                   DELIMITED BY SIZE INTO LK-RES-STR
            MOVE FUNCTION REVERSE(LK-RES-STR) TO LK-RES-STR
 
+           IF WS-DECIMAL-SEP NOT = '.' THEN
+               INSPECT LK-RES-STR REPLACING FIRST '.' BY WS-DECIMAL-SEP
+           END-IF.
+
+           GOBACK.
+
+      *********************************
+      * Change the decimal separator every later FMT-NUM call uses —
+      * ',' for the groups that share these write-ups European-style,
+      * '.' to go back to the default.  Sticks for the rest of the run
+      * since WS-DECIMAL-SEP is this program's own WORKING-STORAGE,
+      * which GnuCOBOL keeps between CALLs to the same subprogram.
+       ENTRY 'SET-DECIMAL-SEP' USING LK-SEP.
+           MOVE LK-SEP TO WS-DECIMAL-SEP.
            GOBACK.
