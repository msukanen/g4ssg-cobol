@@ -13,8 +13,15 @@
        COPY    CONST.
        01  WS-MS                       USAGE COMP-2.
        01  WS-MSG                      USAGE COMP-2.
+       01  WS-BH-MASS                  USAGE COMP-2.
+      *    The massive-star cutoff actually in force this run — a
+      *    'MASSTHRESH=' PARM only ever updates RNDSMASS.cbl's own
+      *    copy, so fetch it from there rather than trust our own
+      *    CONST.cpy default, which never changes after compile time.
+       01  WS-MASS-THRESHOLD           USAGE COMP-2.
        77  MS-MASS-MIN                 USAGE COMP-2 VALUE  8.0.
        77  SMS-MASS-MIN                USAGE COMP-2 VALUE 25.0.
+       77  BH-MASS-MIN                 USAGE COMP-2 VALUE  3.0.
        LINKAGE SECTION.
        01  LK-SYSTEM-AGE.
            05  BYR                     USAGE COMP-2.
@@ -25,7 +32,8 @@
            COPY STARDATA.
 
        PROCEDURE DIVISION USING LK-SYSTEM-AGE, LK-EVO, LK-STAR.
-           IF MASS OF LK-STAR > MASSIVE-STAR-THRESHOLD THEN
+           CALL 'GET-MASS-THRESHOLD' USING WS-MASS-THRESHOLD.
+           IF MASS OF LK-STAR > WS-MASS-THRESHOLD THEN
                 PERFORM DET-M-STAGE
            ELSE PERFORM DET-N-STAGE END-IF.
            GOBACK.
@@ -49,13 +57,41 @@
            EXIT PARAGRAPH.
 
        DET-M-STAGE.
-           IF SPAN-S <= BYR THEN SET CLASS-V TO TRUE
-           ELSE EVALUATE TRUE
-               WHEN MASS OF LK-STAR <= MS-MASS-MIN
-                   SET WHITE-DWARF TO TRUE
-               WHEN MASS OF LK-STAR <= SMS-MASS-MIN
-                   SET NEUTRON-STAR TO TRUE
+           EVALUATE TRUE
+               WHEN BYR <= SPAN-S
+                   SET CLASS-V TO TRUE
+               WHEN BYR <= SPAN-S + SPAN-G
+      *            Massive stars swell into a giant/supergiant before
+      *            their final collapse — the heavier the star, the
+      *            higher up the supergiant ladder it climbs.
+                   EVALUATE TRUE
+                       WHEN MASS OF LK-STAR <= MS-MASS-MIN
+                           SET CLASS-II TO TRUE
+                       WHEN MASS OF LK-STAR <= SMS-MASS-MIN
+                           SET CLASS-IB TO TRUE
+                       WHEN OTHER
+                           SET CLASS-IA TO TRUE
+                   END-EVALUATE
                WHEN OTHER
-                   SET BLACK-HOLE TO TRUE
-           END-EVALUATE END-IF.
+                   EVALUATE TRUE
+                       WHEN MASS OF LK-STAR <= MS-MASS-MIN
+                           SET WHITE-DWARF TO TRUE
+                       WHEN MASS OF LK-STAR <= SMS-MASS-MIN
+                           SET NEUTRON-STAR TO TRUE
+                       WHEN OTHER
+                           SET BLACK-HOLE TO TRUE
+      *                    A supernova blows off most of the
+      *                    progenitor's mass — the remnant keeps only
+      *                    a fraction of it, never below the ~3 solar
+      *                    masses needed to collapse past a neutron
+      *                    star in the first place.
+                           COMPUTE WS-BH-MASS =
+                                   MASS OF LK-STAR *
+                                   (FUNCTION RANDOM * 0.4 + 0.1)
+                           IF WS-BH-MASS < BH-MASS-MIN THEN
+                               MOVE BH-MASS-MIN TO WS-BH-MASS
+                           END-IF
+                           MOVE WS-BH-MASS TO MASS OF LK-STAR
+                   END-EVALUATE
+           END-EVALUATE.
            EXIT PARAGRAPH.
