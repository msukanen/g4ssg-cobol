@@ -7,6 +7,10 @@
       * Generate more or less random orbit distance.
       *
       ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ROLL-D6.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01  WS-TMP-NUM0                 USAGE COMP-2.
