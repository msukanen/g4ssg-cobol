@@ -0,0 +1,295 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   G4SSGCDF.
+       AUTHOR.       Markku Sukanen.
+       DATE-WRITTEN. August 8, 2026.
+      ******************************************************************
+      *
+      * Small reconciliation tool for the stellar evolution CSV
+      * (data/SPECS.csv, see cbl/MAIN.cbl) so a fat-fingered edit can
+      * be caught before it quietly skews a whole batch run.  Reports,
+      * by mass (the row key), which rows were added, removed, or had
+      * a field change between two revisions of the CSV.
+      *
+      * PARM syntax (comma-separated key=value tokens, same style as
+      * G4SSGCRE's):
+      *   OLD=<path>    the earlier revision (required)
+      *   NEW=<path>    the later revision (required)
+      *
+      ******************************************************************
+       COPY        TESTENV.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-CSV-FILE         ASSIGN TO WS-OLD-PATH
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS
+                                       IS WS-OLD-STATUS.
+           SELECT NEW-CSV-FILE         ASSIGN TO WS-NEW-PATH
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS
+                                       IS WS-NEW-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OLD-CSV-FILE.
+       01  OLD-CSV-LINE                PIC X(80).
+       FD  NEW-CSV-FILE.
+       01  NEW-CSV-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *********************************
+      * Parsed run params — same UNSTRING/'=' idiom as G4SSGCRE.
+       01  PARSED-PARM.
+           05  PARM-LEN                PIC 999 USAGE COMP-3.
+           05  PARSED-FIELD            PIC X(20).
+           05  PARM-INDEX              PIC 99 VALUE 1.
+       01  WS-PARM-KEY                 PIC X(20).                       helper
+       01  WS-PARM-VAL                 PIC X(20).                       helper
+       01  WS-PARM-TOKENS              PIC 9 USAGE COMP-5.              helper
+       01  WS-OLD-PATH                 PIC X(100) VALUE SPACES.
+       01  WS-NEW-PATH                 PIC X(100) VALUE SPACES.
+       01  WS-OLD-STATUS               PIC XX.
+           88  OLD-FILE-OK             VALUE '00'.
+           88  OLD-FILE-EOF            VALUE '10'.
+       01  WS-NEW-STATUS               PIC XX.
+           88  NEW-FILE-OK             VALUE '00'.
+           88  NEW-FILE-EOF            VALUE '10'.
+
+      *********************************
+      * One parsed data row per table entry — the raw comma-split
+      * fields (row shape differs between massive-star 'M,...' rows
+      * and normal rows, so we just keep them positional) plus the
+      * mass key used to match a row across revisions.
+       01  WS-OLD-ROWS.
+           05  OLD-ROW-COUNT           PIC 999 VALUE 0.
+           05  OLD-ROW                 OCCURS 0 TO 100 TIMES
+                                       DEPENDING ON OLD-ROW-COUNT
+                                       INDEXED BY OLD-IDX.
+               10  OLD-KEY             PIC X(10).
+               10  OLD-MATCHED         PIC X VALUE 'N'.
+                   88  OLD-IS-MATCHED  VALUE 'Y'.
+               10  OLD-FIELD           OCCURS 8 TIMES PIC X(20).
+       01  WS-NEW-ROWS.
+           05  NEW-ROW-COUNT           PIC 999 VALUE 0.
+           05  NEW-ROW                 OCCURS 0 TO 100 TIMES
+                                       DEPENDING ON NEW-ROW-COUNT
+                                       INDEXED BY NEW-IDX.
+               10  NEW-KEY             PIC X(10).
+               10  NEW-MATCHED         PIC X VALUE 'N'.
+                   88  NEW-IS-MATCHED  VALUE 'Y'.
+               10  NEW-FIELD           OCCURS 8 TIMES PIC X(20).
+
+       01  WS-CSV-LINE                 PIC X(80).                       helper
+       01  WS-MATCH-IDX                PIC 999 USAGE COMP-5.            helper
+       01  WS-FLD                      PIC 9 USAGE COMP-5.              helper
+       01  WS-ROW-CHANGED              PIC X VALUE 'N'.                 helper
+       01  WS-ADDED-COUNT              PIC 9(3) USAGE COMP-5 VALUE 0.
+       01  WS-REMOVED-COUNT            PIC 9(3) USAGE COMP-5 VALUE 0.
+       01  WS-CHANGED-COUNT            PIC 9(3) USAGE COMP-5 VALUE 0.
+
+       LINKAGE SECTION.
+       01  LK-PARM.
+           05  LK-PARM-LEN             PIC ZZ9.
+           05  LK-PARM-DATA            PIC X(100).
+
+      ******************************************************************
+      *    /`--------´\
+      *   [    MAIN    ]
+      *    ^~~~~~~~~~~^
+       PROCEDURE DIVISION USING LK-PARM.
+      *    Parse "command line":
+           COMPUTE PARM-LEN =
+                   FUNCTION LENGTH(FUNCTION TRIM(LK-PARM-DATA)).
+           PERFORM UNTIL PARM-INDEX > PARM-LEN
+               INITIALIZE PARSED-FIELD
+               UNSTRING LK-PARM-DATA   DELIMITED BY ','
+                       INTO PARSED-FIELD
+                       WITH POINTER PARM-INDEX
+               END-UNSTRING
+               MOVE FUNCTION TRIM(PARSED-FIELD) TO PARSED-FIELD
+
+               INITIALIZE WS-PARM-KEY WS-PARM-VAL
+               MOVE 0 TO WS-PARM-TOKENS
+               UNSTRING PARSED-FIELD  DELIMITED BY '='
+                       INTO WS-PARM-KEY, WS-PARM-VAL
+                       TALLYING IN WS-PARM-TOKENS
+               END-UNSTRING
+               MOVE FUNCTION TRIM(WS-PARM-KEY) TO WS-PARM-KEY
+               MOVE FUNCTION TRIM(WS-PARM-VAL) TO WS-PARM-VAL
+
+               IF WS-PARM-TOKENS > 1 THEN
+                   EVALUATE FUNCTION UPPER-CASE(WS-PARM-KEY)
+                       WHEN 'OLD'
+                           MOVE WS-PARM-VAL TO WS-OLD-PATH
+                       WHEN 'NEW'
+                           MOVE WS-PARM-VAL TO WS-NEW-PATH
+                   END-EVALUATE
+               END-IF
+           END-PERFORM.
+
+           IF WS-OLD-PATH = SPACES OR WS-NEW-PATH = SPACES THEN
+               DISPLAY 'Usage: G4SSGCDF OLD=<path>,NEW=<path>'
+               MOVE 112 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           PERFORM LOAD-OLD-CSV.
+           PERFORM LOAD-NEW-CSV.
+           PERFORM REPORT-REMOVED-AND-CHANGED.
+           PERFORM REPORT-ADDED.
+
+           DISPLAY WS-ADDED-COUNT ' added, ' NO ADVANCING
+           DISPLAY WS-REMOVED-COUNT ' removed, ' NO ADVANCING
+           DISPLAY WS-CHANGED-COUNT ' changed.'.
+           GOBACK.
+
+      *********************************
+      * Read the OLD revision into WS-OLD-ROWS.
+       LOAD-OLD-CSV.
+           OPEN INPUT OLD-CSV-FILE.
+           IF NOT OLD-FILE-OK THEN
+               DISPLAY 'Cannot open OLD file '
+                   FUNCTION TRIM(WS-OLD-PATH) '.'
+               MOVE 112 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           PERFORM UNTIL OLD-FILE-EOF
+               READ OLD-CSV-FILE INTO WS-CSV-LINE
+                   AT END      CONTINUE
+                   NOT AT END  PERFORM SPLIT-OLD-CSV-LINE
+               END-READ
+           END-PERFORM.
+           CLOSE OLD-CSV-FILE.
+           EXIT PARAGRAPH.
+
+      *********************************
+      * Read the NEW revision into WS-NEW-ROWS.
+       LOAD-NEW-CSV.
+           OPEN INPUT NEW-CSV-FILE.
+           IF NOT NEW-FILE-OK THEN
+               DISPLAY 'Cannot open NEW file '
+                   FUNCTION TRIM(WS-NEW-PATH) '.'
+               MOVE 112 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           PERFORM UNTIL NEW-FILE-EOF
+               READ NEW-CSV-FILE INTO WS-CSV-LINE
+                   AT END      CONTINUE
+                   NOT AT END  PERFORM SPLIT-NEW-CSV-LINE
+               END-READ
+           END-PERFORM.
+           CLOSE NEW-CSV-FILE.
+           EXIT PARAGRAPH.
+
+      *********************************
+      * Comment/blank lines are skipped, same as G4SSGCRE's own CSV
+      * parsing.  The row key is field 2 for a massive-star row
+      * ('M,<mass>,...') and field 1 otherwise.
+       SPLIT-OLD-CSV-LINE.
+           IF WS-CSV-LINE(1:1) = '#' OR WS-CSV-LINE = SPACES THEN
+               EXIT PARAGRAPH
+           END-IF.
+           ADD 1 TO OLD-ROW-COUNT.
+           SET OLD-IDX TO OLD-ROW-COUNT.
+           INITIALIZE OLD-FIELD(OLD-IDX, 1) OLD-FIELD(OLD-IDX, 2)
+                      OLD-FIELD(OLD-IDX, 3) OLD-FIELD(OLD-IDX, 4)
+                      OLD-FIELD(OLD-IDX, 5) OLD-FIELD(OLD-IDX, 6)
+                      OLD-FIELD(OLD-IDX, 7) OLD-FIELD(OLD-IDX, 8).
+           UNSTRING WS-CSV-LINE DELIMITED BY ',' INTO
+                   OLD-FIELD(OLD-IDX, 1) OLD-FIELD(OLD-IDX, 2)
+                   OLD-FIELD(OLD-IDX, 3) OLD-FIELD(OLD-IDX, 4)
+                   OLD-FIELD(OLD-IDX, 5) OLD-FIELD(OLD-IDX, 6)
+                   OLD-FIELD(OLD-IDX, 7) OLD-FIELD(OLD-IDX, 8)
+           END-UNSTRING.
+           IF FUNCTION TRIM(OLD-FIELD(OLD-IDX, 1)) = 'M' THEN
+               MOVE OLD-FIELD(OLD-IDX, 2) TO OLD-KEY(OLD-IDX)
+           ELSE
+               MOVE OLD-FIELD(OLD-IDX, 1) TO OLD-KEY(OLD-IDX)
+           END-IF.
+           EXIT PARAGRAPH.
+
+       SPLIT-NEW-CSV-LINE.
+           IF WS-CSV-LINE(1:1) = '#' OR WS-CSV-LINE = SPACES THEN
+               EXIT PARAGRAPH
+           END-IF.
+           ADD 1 TO NEW-ROW-COUNT.
+           SET NEW-IDX TO NEW-ROW-COUNT.
+           INITIALIZE NEW-FIELD(NEW-IDX, 1) NEW-FIELD(NEW-IDX, 2)
+                      NEW-FIELD(NEW-IDX, 3) NEW-FIELD(NEW-IDX, 4)
+                      NEW-FIELD(NEW-IDX, 5) NEW-FIELD(NEW-IDX, 6)
+                      NEW-FIELD(NEW-IDX, 7) NEW-FIELD(NEW-IDX, 8).
+           UNSTRING WS-CSV-LINE DELIMITED BY ',' INTO
+                   NEW-FIELD(NEW-IDX, 1) NEW-FIELD(NEW-IDX, 2)
+                   NEW-FIELD(NEW-IDX, 3) NEW-FIELD(NEW-IDX, 4)
+                   NEW-FIELD(NEW-IDX, 5) NEW-FIELD(NEW-IDX, 6)
+                   NEW-FIELD(NEW-IDX, 7) NEW-FIELD(NEW-IDX, 8)
+           END-UNSTRING.
+           IF FUNCTION TRIM(NEW-FIELD(NEW-IDX, 1)) = 'M' THEN
+               MOVE NEW-FIELD(NEW-IDX, 2) TO NEW-KEY(NEW-IDX)
+           ELSE
+               MOVE NEW-FIELD(NEW-IDX, 1) TO NEW-KEY(NEW-IDX)
+           END-IF.
+           EXIT PARAGRAPH.
+
+      *********************************
+      * Walk every OLD row: no matching NEW key is a removal, a
+      * matching key with a different field is a change.  Marks the
+      * matched NEW row so REPORT-ADDED can tell what's left over.
+       REPORT-REMOVED-AND-CHANGED.
+           PERFORM VARYING OLD-IDX FROM 1 BY 1
+                   UNTIL OLD-IDX > OLD-ROW-COUNT
+               SET WS-MATCH-IDX TO 0
+               PERFORM VARYING NEW-IDX FROM 1 BY 1
+                       UNTIL NEW-IDX > NEW-ROW-COUNT
+                   IF NEW-KEY(NEW-IDX) = OLD-KEY(OLD-IDX) THEN
+                       SET WS-MATCH-IDX TO NEW-IDX
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+
+               IF WS-MATCH-IDX = 0 THEN
+                   DISPLAY 'REMOVED  mass '
+                       FUNCTION TRIM(OLD-KEY(OLD-IDX))
+                   ADD 1 TO WS-REMOVED-COUNT
+               ELSE
+                   SET NEW-IDX TO WS-MATCH-IDX
+                   SET NEW-IS-MATCHED(NEW-IDX) TO TRUE
+                   PERFORM COMPARE-ROW-FIELDS
+               END-IF
+           END-PERFORM.
+           EXIT PARAGRAPH.
+
+      *********************************
+      * Any NEW row that never got matched above is an addition.
+       REPORT-ADDED.
+           PERFORM VARYING NEW-IDX FROM 1 BY 1
+                   UNTIL NEW-IDX > NEW-ROW-COUNT
+               IF NOT NEW-IS-MATCHED(NEW-IDX) THEN
+                   DISPLAY 'ADDED    mass '
+                       FUNCTION TRIM(NEW-KEY(NEW-IDX))
+                   ADD 1 TO WS-ADDED-COUNT
+               END-IF
+           END-PERFORM.
+           EXIT PARAGRAPH.
+
+      *********************************
+      * Field-by-field comparison of the matched OLD-IDX/NEW-IDX pair.
+       COMPARE-ROW-FIELDS.
+           MOVE 'N' TO WS-ROW-CHANGED.
+           PERFORM VARYING WS-FLD FROM 1 BY 1 UNTIL WS-FLD > 8
+               IF OLD-FIELD(OLD-IDX, WS-FLD) NOT =
+                  NEW-FIELD(NEW-IDX, WS-FLD) THEN
+                   IF WS-ROW-CHANGED = 'N' THEN
+                       DISPLAY 'CHANGED  mass '
+                           FUNCTION TRIM(OLD-KEY(OLD-IDX)) ':'
+                       MOVE 'Y' TO WS-ROW-CHANGED
+                   END-IF
+                   DISPLAY '           field ' WS-FLD ': '
+                       FUNCTION TRIM(OLD-FIELD(OLD-IDX, WS-FLD))
+                       ' -> '
+                       FUNCTION TRIM(NEW-FIELD(NEW-IDX, WS-FLD))
+               END-IF
+           END-PERFORM.
+           IF WS-ROW-CHANGED = 'Y' THEN
+               ADD 1 TO WS-CHANGED-COUNT
+           END-IF.
+           EXIT PARAGRAPH.
