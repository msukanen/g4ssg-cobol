@@ -0,0 +1,79 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   GEN-TERRESTRIAL-PLANET.
+       AUTHOR.       Markku Sukanen.
+       DATE-WRITTEN. August 8, 2026.
+      ******************************************************************
+      *
+      * Generate a terrestrial planet's size, atmosphere and
+      * hydrographic coverage (GURPS Space p.110+).
+      *
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY    RNG.
+       01  WS-HYDRO                    PIC S999.
+
+       LINKAGE SECTION.
+       01  LK-TERRA.
+           COPY TERRAINF.
+      *    'Y' when this orbit sits close enough to an epistellar gas
+      *    giant to share its tidal-lock/extreme-heat fate (see
+      *    GGARR.cpy's TIDAL-LOCK-RISK, rolled up by the caller).
+       01  LK-TIDAL-RISK                PIC X VALUE '-'.
+           88  LK-TIDAL-LOCK-RISK       VALUE 'Y'.
+
+       PROCEDURE DIVISION USING LK-TERRA, LK-TIDAL-RISK.
+      *    World size:
+           COPY 3D6.
+           EVALUATE TRUE
+               WHEN D6 IS LESS OR EQUAL TO 4
+                   MOVE 'TINY'     TO TERRA-SIZE
+               WHEN D6 IS LESS OR EQUAL TO 6
+                   MOVE 'SMALL'    TO TERRA-SIZE
+               WHEN D6 IS LESS OR EQUAL TO 9
+                   MOVE 'STANDARD' TO TERRA-SIZE
+               WHEN OTHER
+                   MOVE 'LARGE'    TO TERRA-SIZE
+           END-EVALUATE.
+
+      *    Atmosphere — bigger worlds hold onto thicker ones:
+           COPY 3D6.
+           EVALUATE TRUE
+               WHEN TERRA-SIZE = 'TINY'
+                   MOVE 'NONE'     TO TERRA-ATMOSPHERE
+               WHEN TERRA-SIZE = 'SMALL' AND D6 IS LESS OR EQUAL TO 9
+                   MOVE 'NONE'     TO TERRA-ATMOSPHERE
+               WHEN TERRA-SIZE = 'SMALL'
+                   MOVE 'TRACE'    TO TERRA-ATMOSPHERE
+               WHEN D6 IS LESS OR EQUAL TO 6
+                   MOVE 'THIN'     TO TERRA-ATMOSPHERE
+               WHEN D6 IS LESS OR EQUAL TO 14
+                   MOVE 'STANDARD' TO TERRA-ATMOSPHERE
+               WHEN OTHER
+                   MOVE 'DENSE'    TO TERRA-ATMOSPHERE
+           END-EVALUATE.
+
+      *    Hydrographic coverage, as a percentage of the surface:
+           IF TERRA-SIZE = 'TINY' OR TERRA-ATMOSPHERE = 'NONE' THEN
+               MOVE 0 TO TERRA-HYDROGRAPHIC
+           ELSE
+               COPY 2D6.
+               COMPUTE WS-HYDRO = (D6 - 2) * 10
+               IF WS-HYDRO < 0 THEN
+                   MOVE 0 TO WS-HYDRO
+               END-IF
+               IF WS-HYDRO > 100 THEN
+                   MOVE 100 TO WS-HYDRO
+               END-IF
+               MOVE WS-HYDRO TO TERRA-HYDROGRAPHIC
+           END-IF.
+
+      *    Epistellar-adjacent worlds are baked by their gas giant's
+      *    star-hugging orbit: tidally locked, any atmosphere boiled
+      *    off, any surface water long gone.
+           IF LK-TIDAL-LOCK-RISK THEN
+               SET TERRA-TIDAL-LOCKED TO TRUE
+               MOVE 'NONE' TO TERRA-ATMOSPHERE
+               MOVE 0 TO TERRA-HYDROGRAPHIC
+           END-IF.
+           GOBACK.
