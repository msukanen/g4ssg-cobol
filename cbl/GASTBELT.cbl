@@ -12,6 +12,8 @@
        01  D6                          PIC 99 USAGE COMP-3.
        01  WS-RND                      PIC 99 USAGE COMP-3.
 
+       01  WS-RICH-ROLL                PIC 99 USAGE COMP-3.
+
        LINKAGE SECTION.
        01  LK-BELT.
            COPY EASTBELT.
@@ -21,13 +23,34 @@
            EVALUATE TRUE
                WHEN WS-RND IS LESS OR EQUAL TO 75.0
                    SET BELT-C TO TRUE
-                   GOBACK
+               WHEN OTHER
+                   CALL '1D6' USING D6
+                   IF D6 IS LESS OR EQUAL TO 2
+                       SET BELT-M TO TRUE
+                   ELSE
+                       SET BELT-S TO TRUE
+                   END-IF
            END-EVALUATE
 
-           CALL '1D6' USING D6
-           IF D6 IS LESS OR EQUAL TO 2
-               SET BELT-M TO TRUE
-           ELSE
-               SET BELT-S TO TRUE
+      *    Resource value: a plain 3D6, nudged by composition — a
+      *    metallic belt is worth more to mine than an ice/carbon one,
+      *    a rocky/silicaceous belt less.
+           CALL '3D6' USING D6
+           MOVE D6 TO WS-RICH-ROLL
+           IF BELT-M THEN
+               ADD 2 TO WS-RICH-ROLL
+           END-IF
+           IF BELT-S THEN
+               SUBTRACT 2 FROM WS-RICH-ROLL
            END-IF
+           EVALUATE TRUE
+               WHEN WS-RICH-ROLL IS LESS OR EQUAL TO 7
+                   SET BELT-POOR TO TRUE
+               WHEN WS-RICH-ROLL IS LESS OR EQUAL TO 12
+                   SET BELT-AVERAGE TO TRUE
+               WHEN WS-RICH-ROLL IS LESS OR EQUAL TO 16
+                   SET BELT-RICH TO TRUE
+               WHEN OTHER
+                   SET BELT-MOTHERLODE TO TRUE
+           END-EVALUATE
            GOBACK.
