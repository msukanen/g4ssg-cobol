@@ -46,6 +46,19 @@
                    15  ARRANGEMENT     PIC X VALUE '-'.
                        COPY GGARR.cpy.
                    15  DISTANCE        USAGE COMP-2.                    AU
+      *                The 3D6 roll that decided ARRANGEMENT, kept
+      *                around so EXPLAIN-GG-ARRANGEMENT can show the
+      *                raw roll and table boundary alongside the
+      *                explanation text (GURPS Space p.105-106).
+                   15  ROLL            PIC 9(5).
+      *                Set alongside EPISTELLAR-GG: the giant sits so
+      *                close in that any terrestrial world/moon sharing
+      *                its inner orbits should be treated as tidally
+      *                locked with extreme dayside heat, once placed.
+                   15  TIDAL-LOCK-FLAG PIC X VALUE '-'.
+                       88  TIDAL-LOCK-RISK
+                                       VALUE 'Y'
+                                       WHEN SET TO FALSE IS '-'.
       *************
       * Any given star's orbital elements live here, or rather,
       * references to them live here.
