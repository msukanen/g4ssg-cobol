@@ -0,0 +1,37 @@
+      * Persisted star-system record — shared by G4SSGCRE (which writes
+      * a record after each system it generates) and the star-database
+      * maintenance utility (which lists/browses/deletes them).
+      *
+      * STARDB-KEY doubles as the indexed file's RECORD KEY and as the
+      * system name/coordinate STAR-SYSTEM-NAME was stamped with.
+      * STARDB-BODY is a raw byte image of the rest of WS-STAR-SYSTEM
+      * (SYSTEM-AGE, STAR-COUNT, and the STAR table) written/read with a
+      * straight group MOVE rather than field-by-field, so this record
+      * never needs to know STARDATA.cpy's internals.
+      *
+      * GnuCOBOL caps an indexed record at 65535 bytes, well short of
+      * what a full 200-star WS-STAR-SYSTEM needs, so STARDB-BODY is
+      * instead sized for STARDB-MAX-STARS (see CONST.cpy) — comfortably
+      * above any GURPS multi-star system that comes up in practice.
+      * SAVE-STAR-SYSTEM warns instead of saving if a system ever rolls
+      * more stars than that.
+           05  STARDB-KEY              PIC X(48).
+           05  STARDB-BODY             PIC X(60116).
+      *    Overlays STARDB-BODY with the leading fields a consumer might
+      *    want without pulling in STARDATA.cpy — the STAR table itself
+      *    stays an opaque blob.  These are given their own STARDB-*
+      *    names rather than COPY STLRAGE'd in under their usual names,
+      *    since MAIN.cbl's WS-STAR-SYSTEM already has a BYR/POPULATION
+      *    of its own and this record lives in the same program — same
+      *    reasoning as STARDB-KEY vs. STAR-SYSTEM-NAME.
+      *    LOAD-STAR-SYSTEM reads STARDB-STAR-COUNT and stores it into
+      *    WS-STAR-SYSTEM's own STAR-COUNT *before* moving the rest of
+      *    the record in, so the OCCURS ... DEPENDING ON STAR-COUNT
+      *    table on the receiving side is already sized correctly for
+      *    that move.  The maintenance utility (STARDBUT.cbl) uses all
+      *    three fields for its listing.
+           05  STARDB-BODY-R REDEFINES STARDB-BODY.
+               10  STARDB-BYR           USAGE COMP-2.
+               10  STARDB-POPULATION    PIC XX.
+               10  STARDB-STAR-COUNT    PIC 999 USAGE COMP-5.
+               10  FILLER               PIC X(60104).
