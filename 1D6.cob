@@ -1,8 +1,33 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 1D6.
        AUTHOR.     Markku Sukanen
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DICE-REPLAY-FILE    ASSIGN TO WS-REPLAY-PATH
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS
+                                       IS WS-REPLAY-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  DICE-REPLAY-FILE.
+       01  DICE-REPLAY-RECORD          PIC X(05).
+
+       WORKING-STORAGE SECTION.
+      *    Checked once per run (subprogram WORKING-STORAGE persists
+      *    across CALLs until CANCELed) — is a replay file in play, and
+      *    is it still open.
+       01  WS-REPLAY-CHECKED           PIC X VALUE 'N'.
+           88  REPLAY-CHECKED          VALUE 'Y'
+                                       WHEN SET TO FALSE IS 'N'.
+       01  WS-REPLAY-ACTIVE            PIC X VALUE 'N'.
+           88  REPLAY-ACTIVE           VALUE 'Y'
+                                       WHEN SET TO FALSE IS 'N'.
+       01  WS-REPLAY-PATH              PIC X(80).
+       01  WS-REPLAY-STATUS            PIC XX.
+           88  REPLAY-FILE-OK          VALUE '00'.
+
        LINKAGE SECTION.
        01  LK-RET-RND      PIC 9(5).
 
@@ -12,7 +37,37 @@
       * LK-SEED is used only if we absolutely need to repeat the same
       * pseudo random bunch.
       *
+      * When the SSG-DICE-REPLAY-FILE environment variable names a file
+      * (set once by MAIN's 'DICEFILE=' PARM token), the next face
+      * value is read from it instead of rolling FUNCTION RANDOM.
+      * 2D6/3D6 both funnel every individual die through this same
+      * program, so they replay for free.
+      *
       ******************************************************************
        PROCEDURE DIVISION USING LK-RET-RND.
-           COMPUTE LK-RET-RND = LK-RET-RND + (FUNCTION RANDOM * 6) + 1
+           IF NOT REPLAY-CHECKED THEN
+               SET REPLAY-CHECKED TO TRUE
+               ACCEPT WS-REPLAY-PATH FROM ENVIRONMENT
+                   'SSG-DICE-REPLAY-FILE'
+               IF FUNCTION TRIM(WS-REPLAY-PATH) NOT = SPACES THEN
+                   OPEN INPUT DICE-REPLAY-FILE
+                   IF REPLAY-FILE-OK THEN
+                       SET REPLAY-ACTIVE TO TRUE
+                   END-IF
+               END-IF
+           END-IF
+           IF REPLAY-ACTIVE THEN
+               READ DICE-REPLAY-FILE
+                   AT END
+                       SET REPLAY-ACTIVE TO FALSE
+                       CLOSE DICE-REPLAY-FILE
+               END-READ
+           END-IF
+           IF REPLAY-ACTIVE THEN
+               COMPUTE LK-RET-RND =
+                   LK-RET-RND + FUNCTION NUMVAL(DICE-REPLAY-RECORD)
+           ELSE
+               COMPUTE LK-RET-RND =
+                   LK-RET-RND + (FUNCTION RANDOM * 6) + 1
+           END-IF
            GOBACK.
