@@ -70,7 +70,7 @@
                    ' which would have been farther than '
                    FUNCTION TRIM(TMP-STR)' AU'
 
-           STOP RUN.
+           GOBACK.
 
        GAP-CALL.
            CALL 'ORBITAL-SPACE-GAP'
