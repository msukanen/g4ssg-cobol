@@ -35,10 +35,10 @@
            END-EVALUATE
            END-PERFORM.
       D    DISPLAY 'All OK (this time at least)!'
-           STOP RUN.
+           GOBACK.
       
        AGE-FAILURE.
            DISPLAY 'ERROR: age of 'WS-BYR' BYr ('BYR') '
                    'does not work with population 'POPULATION
            MOVE 112 TO RETURN-CODE
-           STOP RUN.
+           GOBACK.
