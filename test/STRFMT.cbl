@@ -26,7 +26,7 @@
       D        DISPLAY 'ERROR: 0.075 ≠ "'
       D                FUNCTION TRIM(WS-RES-STR)'"'
                MOVE 112 TO RETURN-CODE
-               STOP RUN
+               GOBACK
            END-IF
       D    DISPLAY '      OK-3: ' FUNCTION TRIM(WS-RES-STR)
 
@@ -39,8 +39,8 @@
       D        DISPLAY 'ERROR: 0.07599 ≠ "'
       D                FUNCTION TRIM(WS-RES-STR)'"'
                MOVE 112 TO RETURN-CODE
-               STOP RUN
+               GOBACK
            END-IF
       D    DISPLAY '      OK-5: ' FUNCTION TRIM(WS-RES-STR)
 
-           STOP RUN.
+           GOBACK.
