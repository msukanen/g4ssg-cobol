@@ -37,4 +37,4 @@
       D            DISPLAY 'MAX-RADIUS  : 'MAX-RADIUS
       D        END-IF
            END-PERFORM.
-           STOP RUN.
+           GOBACK.
