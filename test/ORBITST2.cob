@@ -41,4 +41,4 @@
       D            DISPLAY '  snow-line : 'SNOW-LINE' AU'
       *        END-PERFORM
            END-PERFORM.
-           STOP RUN.
+           GOBACK.
