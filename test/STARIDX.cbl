@@ -63,5 +63,5 @@
                CALL 'GET-MASS-INDEX'   USING WS-SRCH-MASS,
                                        WS-STELLAR-EVO, WS-INDEX
            END-PERFORM
-           STOP RUN.
+           GOBACK.
            
\ No newline at end of file
