@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   TEST-REGRESSION-SUITE.
+       AUTHOR.       Markku Sukanen.
+       DATE-WRITTEN. August 8, 2026.
+      ******************************************************************
+      *
+      * Aggregate the standalone test drivers in this directory into
+      * one regression run.  Each driver below used to be its own
+      * little STOP RUN program, meant to be compiled and run one at a
+      * time by hand; they've all been changed to GOBACK instead so
+      * this suite can CALL them in turn and read RETURN-CODE back
+      * afterward, the same pass/fail convention (0 = OK, see MAIN.cbl
+      * and the drivers themselves for the non-zero codes) the drivers
+      * already used on their own.
+      *
+      * Every CALL below is guarded with ON EXCEPTION: a driver whose
+      * subprogram can't be resolved (not compiled into this build, or
+      * a name that no longer matches) is tallied as a plain failure
+      * instead of aborting the whole suite.
+      *
+      * A handful of older drivers in this directory (DLUM, DSEQ,
+      * GELEMENT, OECC, ORBSEP, ORBZ, OSEP, OSPC, PGGA) reference
+      * copybook fields and members that have since been renamed or
+      * removed elsewhere in the tree and no longer compile at all;
+      * they're left alone here rather than rewritten, and are not
+      * part of this suite.
+      *
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-TEST-NAME                PIC X(32).
+       01  WS-TEST-RC                  PIC S9(4) USAGE COMP-5.
+       01  WS-TEST-MISSING             PIC X VALUE 'N'.
+           88  TEST-MODULE-MISSING     VALUE 'Y'
+                                       WHEN SET TO FALSE IS 'N'.
+       01  WS-PASS-COUNT               PIC 999 USAGE COMP-5 VALUE 0.
+       01  WS-FAIL-COUNT               PIC 999 USAGE COMP-5 VALUE 0.
+
+       PROCEDURE DIVISION.
+           DISPLAY '========== Regression suite =========='.
+
+           MOVE 'ORBITAL-DETAILS-TEST' TO WS-TEST-NAME.
+           MOVE 0 TO RETURN-CODE.
+           SET TEST-MODULE-MISSING TO FALSE.
+           CALL 'ORBITAL-DETAILS-TEST'
+               ON EXCEPTION
+                   SET TEST-MODULE-MISSING TO TRUE
+           END-CALL.
+           MOVE RETURN-CODE TO WS-TEST-RC.
+           PERFORM RECORD-TEST-RESULT.
+
+           MOVE 'TEST-ORBIT-SPACING' TO WS-TEST-NAME.
+           MOVE 0 TO RETURN-CODE.
+           SET TEST-MODULE-MISSING TO FALSE.
+           CALL 'TEST-ORBIT-SPACING'
+               ON EXCEPTION
+                   SET TEST-MODULE-MISSING TO TRUE
+           END-CALL.
+           MOVE RETURN-CODE TO WS-TEST-RC.
+           PERFORM RECORD-TEST-RESULT.
+
+           MOVE 'ORBITAL-LIMITS-TEST' TO WS-TEST-NAME.
+           MOVE 0 TO RETURN-CODE.
+           SET TEST-MODULE-MISSING TO FALSE.
+           CALL 'ORBITAL-LIMITS-TEST'
+               ON EXCEPTION
+                   SET TEST-MODULE-MISSING TO TRUE
+           END-CALL.
+           MOVE RETURN-CODE TO WS-TEST-RC.
+           PERFORM RECORD-TEST-RESULT.
+
+           MOVE 'TEST_GET-MASS-INDEX' TO WS-TEST-NAME.
+           MOVE 0 TO RETURN-CODE.
+           SET TEST-MODULE-MISSING TO FALSE.
+           CALL 'TEST_GET-MASS-INDEX'
+               ON EXCEPTION
+                   SET TEST-MODULE-MISSING TO TRUE
+           END-CALL.
+           MOVE RETURN-CODE TO WS-TEST-RC.
+           PERFORM RECORD-TEST-RESULT.
+
+           MOVE 'TEST-STELLAR-AGE' TO WS-TEST-NAME.
+           MOVE 0 TO RETURN-CODE.
+           SET TEST-MODULE-MISSING TO FALSE.
+           CALL 'TEST-STELLAR-AGE'
+               ON EXCEPTION
+                   SET TEST-MODULE-MISSING TO TRUE
+           END-CALL.
+           MOVE RETURN-CODE TO WS-TEST-RC.
+           PERFORM RECORD-TEST-RESULT.
+
+           MOVE 'TEST-STRING-FORMATTING' TO WS-TEST-NAME.
+           MOVE 0 TO RETURN-CODE.
+           SET TEST-MODULE-MISSING TO FALSE.
+           CALL 'TEST-STRING-FORMATTING'
+               ON EXCEPTION
+                   SET TEST-MODULE-MISSING TO TRUE
+           END-CALL.
+           MOVE RETURN-CODE TO WS-TEST-RC.
+           PERFORM RECORD-TEST-RESULT.
+
+           DISPLAY '----------------------------------------'.
+           DISPLAY 'Passed: ' WS-PASS-COUNT '   Failed: '
+                   WS-FAIL-COUNT.
+           IF WS-FAIL-COUNT > 0 THEN
+               MOVE 112 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+      *********************************
+      * Tally WS-TEST-RC against WS-TEST-NAME and report it — 0 is a
+      * pass, anything else a fail, same convention every driver here
+      * already used on its own.  A missing module is reported as a
+      * fail in its own right, same tally, different message.
+       RECORD-TEST-RESULT.
+           IF TEST-MODULE-MISSING THEN
+               ADD 1 TO WS-FAIL-COUNT
+               DISPLAY '  FAIL  ' FUNCTION TRIM(WS-TEST-NAME)
+                       ' (module not in this build)'
+           ELSE
+               IF WS-TEST-RC = 0 THEN
+                   ADD 1 TO WS-PASS-COUNT
+                   DISPLAY '  PASS  ' FUNCTION TRIM(WS-TEST-NAME)
+               ELSE
+                   ADD 1 TO WS-FAIL-COUNT
+                   DISPLAY '  FAIL  ' FUNCTION TRIM(WS-TEST-NAME)
+                           ' (RC=' WS-TEST-RC ')'
+               END-IF
+           END-IF.
+           EXIT PARAGRAPH.
